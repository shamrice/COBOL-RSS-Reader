@@ -0,0 +1,378 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Writes a single consolidated digest report across
+      *>          every feed in list.dat, showing only items that
+      *>          haven't been read since the last visit. Items
+      *>          included in the digest are marked read afterwards,
+      *>          and the run timestamp is saved to config so the
+      *>          digest header can show when it last ran.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-digest.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       special-names.
+
+       input-output section.
+           file-control.
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+               copy "./copybooks/filecontrol/rss_last_id_file.cpy".
+
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+               select fd-digest-file
+               assign to dynamic ws-digest-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+           FD fd-digest-file.
+           01  f-digest-line-raw              pic x(256).
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-date-record.
+           05  ws-current-date.
+               10  ws-year                    pic 9(4).
+               10  ws-month                   pic 99.
+               10  ws-day                     pic 99.
+           05  ws-current-time.
+               10  ws-hour                    pic 99.
+               10  ws-min                     pic 99.
+               10  ws-sec                     pic 99.
+               10  ws-milli                   pic 99.
+           05  ws-time-offset                 pic S9(4).
+
+       77  ws-digest-file-name               pic x(255) value spaces.
+       77  ws-digest-line                    pic x(256) value spaces.
+       77  ws-rss-content-file-name          pic x(255) value spaces.
+       77  ws-rss-content-temp-file-name     pic x(255) value spaces.
+       77  ws-content-file-status            pic 99.
+       77  ws-content-file-write-status      pic 99.
+
+       77  ws-rss-swap-cmd                   pic x(600) value spaces.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+
+       78  ws-last-digest-key                value "lastdig".
+       77  ws-last-digest-value              pic x(32) value spaces.
+       77  ws-digest-timestamp               pic x(19) value spaces.
+
+       77  ws-rss-idx                        pic 9(5) value 1.
+       77  ws-item-idx                       pic 9(6) value 1.
+
+       77  ws-feeds-with-new-items           pic 9(5) value zero.
+       77  ws-total-new-items                pic 9(7) value zero.
+
+       01  ws-eof-sw                         pic a value 'N'.
+           88  ws-eof                        value 'Y'.
+           88  ws-not-eof                    value 'N'.
+
+       01  ws-feed-has-new-items-sw          pic a value 'N'.
+           88  ws-feed-has-new-items         value 'Y'.
+           88  ws-feed-has-no-new-items      value 'N'.
+
+       01  ws-content-file-changed-sw        pic a value 'N'.
+           88  ws-content-file-changed       value 'Y'.
+           88  ws-content-file-unchanged     value 'N'.
+
+       linkage section.
+
+       01  l-digest-file-name                pic x(255).
+
+       01  l-digest-status                   pic 9 value zero.
+           88  l-return-status-success         value 1.
+           88  l-return-status-bad-param       value 2.
+
+       procedure division
+           using l-digest-file-name
+           returning l-digest-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           if l-digest-file-name = spaces then
+               call "logger" using
+                   "No digest file name was provided. "
+                   "Returning status 2."
+               end-call
+               set l-return-status-bad-param to true
+               goback
+           end-if
+
+           move l-digest-file-name to ws-digest-file-name
+           move function get-config(ws-last-digest-key)
+               to ws-last-digest-value
+
+           perform load-highest-rss-record
+
+           open output fd-digest-file
+               perform write-digest-header
+
+               if ws-last-id-record is not zero then
+                   open input fd-rss-list-file
+                       perform varying ws-rss-idx from 1 by 1
+                           until ws-rss-idx > ws-last-id-record
+
+                           move ws-rss-idx to f-rss-feed-id
+                           read fd-rss-list-file into ws-rss-list-record
+                               key is f-rss-feed-id
+                               invalid key
+                                   continue
+                               not invalid key
+                                   perform digest-one-feed
+                           end-read
+
+                       end-perform
+                   close fd-rss-list-file
+               end-if
+
+               perform write-digest-footer
+           close fd-digest-file
+
+           move function current-date to ws-date-record
+           move function concatenate(
+               ws-year, "-", ws-month, "-", ws-day, " ",
+               ws-hour, ":", ws-min, ":", ws-sec)
+               to ws-digest-timestamp
+           call "save-config" using
+               ws-last-digest-key ws-digest-timestamp
+           end-call
+
+           display function concatenate(
+               "Digest complete. Feeds with new items: ",
+               function trim(ws-feeds-with-new-items),
+               " Total new items: ",
+               function trim(ws-total-new-items))
+           end-display
+           display function concatenate(
+               "Digest written to: ",
+               function trim(ws-digest-file-name))
+           end-display
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       digest-one-feed.
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           set ws-feed-has-no-new-items to true
+           set ws-content-file-unchanged to true
+           set ws-not-eof to true
+
+           move zero to ws-num-items
+
+           open i-o fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end
+                       continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               perform varying ws-item-idx from 1 by 1
+                   until ws-item-idx > ws-num-items
+
+                   if ws-item-read(ws-item-idx) not = 'Y' then
+                       if ws-feed-has-no-new-items then
+                           perform write-feed-heading
+                           set ws-feed-has-new-items to true
+                           add 1 to ws-feeds-with-new-items
+                       end-if
+
+                       perform write-digest-item
+
+                       move 'Y' to ws-item-read(ws-item-idx)
+                       set ws-content-file-changed to true
+                       add 1 to ws-total-new-items
+                   end-if
+
+               end-perform
+           end-if
+
+           if ws-content-file-changed then
+               perform stage-and-swap-content-file
+           end-if
+
+           exit paragraph.
+
+
+       stage-and-swap-content-file.
+
+      *> Stage to a temp file first, then swap it into place with an
+      *> actual rename (a shell "mv") rather than a second,
+      *> independent open-output/write against the real path - a real
+      *> rename either lands the whole staged file or leaves the
+      *> original untouched, so a failure partway through the second
+      *> write can never truncate/corrupt the last-known-good content
+      *> file the way a second in-place write could.
+           move function concatenate(
+               function trim(ws-rss-dat-file-name), ".tmp")
+               to ws-rss-content-temp-file-name
+
+           move ws-rss-content-temp-file-name
+               to ws-rss-content-file-name
+           open output fd-rss-content-file
+               write f-rss-content-record from ws-rss-record
+               end-write
+      *> Save the write status before the close below overwrites
+      *> ws-content-file-status with the close operation's own
+      *> outcome, so a failed write is not mistaken for success.
+           move ws-content-file-status to ws-content-file-write-status
+           close fd-rss-content-file
+
+           if ws-content-file-write-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to stage digest updates, status ",
+                   ws-content-file-write-status, ". Leaving existing ",
+                   "content file unchanged: ",
+                   function trim(ws-rss-dat-file-name))
+               end-call
+               exit paragraph
+           end-if
+
+           move function concatenate(
+               "mv ", function trim(ws-rss-content-temp-file-name),
+               " ", function trim(ws-rss-dat-file-name))
+               to ws-rss-swap-cmd
+
+           move pipe-open(ws-rss-swap-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Failed to swap digest updates into ",
+                   function trim(ws-rss-dat-file-name),
+                   " : mv exit status ", ws-pipe-return,
+                   ". Leaving existing content file unchanged; ",
+                   "staged copy left at: ",
+                   function trim(ws-rss-content-temp-file-name))
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+       write-feed-heading.
+
+           move spaces to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           move function concatenate(
+               function trim(ws-rss-title), ":")
+               to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           exit paragraph.
+
+
+       write-digest-item.
+
+           move function concatenate(
+               "  - ", function trim(ws-item-title(ws-item-idx)),
+               " (", function trim(ws-item-pub-date(ws-item-idx)), ")")
+               to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           exit paragraph.
+
+
+       write-digest-header.
+
+           move function current-date to ws-date-record
+
+           move function concatenate(
+               "RSS Digest - ",
+               ws-year, "-", ws-month, "-", ws-day, " ",
+               ws-hour, ":", ws-min, ":", ws-sec)
+               to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           if function trim(ws-last-digest-value) = spaces then
+               move "Since last visit: first digest run"
+                   to ws-digest-line
+           else
+               move function concatenate(
+                   "Since last visit: ",
+                   function trim(ws-last-digest-value))
+                   to ws-digest-line
+           end-if
+           write f-digest-line-raw from ws-digest-line
+
+           move
+           "-----------------------------------------------------"
+               to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           exit paragraph.
+
+
+       write-digest-footer.
+
+           move
+           "-----------------------------------------------------"
+               to ws-digest-line
+           write f-digest-line-raw from ws-digest-line
+
+           if ws-feeds-with-new-items = zero then
+               move "No new items since last visit." to ws-digest-line
+               write f-digest-line-raw from ws-digest-line
+           else
+               move function concatenate(
+                   "Feeds with new items: ", ws-feeds-with-new-items,
+                   "  Total new items: ", ws-total-new-items)
+                   to ws-digest-line
+               write f-digest-line-raw from ws-digest-line
+           end-if
+
+           exit paragraph.
+
+
+       load-highest-rss-record.
+
+           set ws-not-eof to true
+
+           open input fd-rss-last-id-file
+               perform until ws-eof
+                   read fd-rss-last-id-file into ws-last-id-record
+                       at end set ws-eof to true
+                   end-read
+               end-perform
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+       end program rss-digest.
