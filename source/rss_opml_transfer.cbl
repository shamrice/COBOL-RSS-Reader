@@ -0,0 +1,339 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Imports and exports the RSS feed list as OPML XML so
+      *>          subscriptions can be migrated between installs.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-opml-transfer.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function rss-downloader
+           function resolve-data-path.
+
+       special-names.
+
+       input-output section.
+           file-control.
+               select fd-opml-file
+               assign to dynamic ws-opml-file-name
+               organization is line sequential.
+
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+               copy "./copybooks/filecontrol/rss_last_id_file.cpy".
+
+       data division.
+       file section.
+
+           FD fd-opml-file.
+           01  f-opml-line-raw                pic x(2048).
+
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+
+       77  ws-opml-file-name                 pic x(255) value spaces.
+       77  ws-opml-line                      pic x(2048) value spaces.
+       77  ws-opml-escape-work               pic x(512) value spaces.
+       77  ws-opml-title-escaped             pic x(512) value spaces.
+       77  ws-opml-link-escaped              pic x(512) value spaces.
+       77  ws-opml-after-attr                pic x(2048) value spaces.
+       77  ws-opml-remainder                 pic x(2048) value spaces.
+       77  ws-import-url                     pic x(256) value spaces.
+       77  ws-xml-url-tally                  pic 9(3) value zero.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+
+       77  ws-rss-idx                        pic 9(5) value 1.
+
+       77  ws-feeds-imported                 pic 9(5) value zero.
+       77  ws-feeds-skipped                  pic 9(5) value zero.
+       77  ws-feeds-failed                   pic 9(5) value zero.
+       77  ws-download-and-parse-status      pic 9 value zero.
+       78  ws-feed-status-success            value 1.
+       78  ws-feed-status-duplicate          value 6.
+
+       78  ws-xml-url-attr                   value 'xmlUrl="'.
+
+       01  ws-eof-sw                         pic a value 'N'.
+           88  ws-eof                        value 'Y'.
+           88  ws-not-eof                    value 'N'.
+
+       linkage section.
+
+       01  l-opml-mode                       pic x(6).
+           88  l-opml-mode-import              value "IMPORT".
+           88  l-opml-mode-export              value "EXPORT".
+
+       01  l-opml-file-name                  pic x(255).
+
+       01  l-opml-status                     pic 9 value zero.
+           88  l-return-status-success         value 1.
+           88  l-return-status-bad-param       value 2.
+
+       procedure division
+           using l-opml-mode, l-opml-file-name
+           returning l-opml-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           if l-opml-file-name = spaces then
+               call "logger" using
+                   "No OPML file name was provided. Returning status 2."
+               end-call
+               set l-return-status-bad-param to true
+               goback
+           end-if
+
+           move l-opml-file-name to ws-opml-file-name
+
+           if l-opml-mode-import then
+               perform import-opml
+           else
+               if l-opml-mode-export then
+                   perform export-opml
+               else
+                   call "logger" using function concatenate(
+                       "Unknown OPML mode: ", l-opml-mode)
+                   end-call
+                   set l-return-status-bad-param to true
+                   goback
+               end-if
+           end-if
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       import-opml.
+
+           move zero to ws-feeds-imported
+           move zero to ws-feeds-skipped
+           move zero to ws-feeds-failed
+           set ws-not-eof to true
+
+           open input fd-opml-file
+               perform until ws-eof
+                   read fd-opml-file into ws-opml-line
+                       at end set ws-eof to true
+                   not at end
+                       perform import-opml-line
+                   end-read
+               end-perform
+           close fd-opml-file
+
+      * Explicit end-of-run summary, so a partially-overlapping import
+      * (feeds already subscribed) is reported as its own bucket
+      * instead of being lumped into the generic failed count - the
+      * per-feed skip rss-downloader/rss-parser already do silently
+      * for duplicate URLs.
+           display function concatenate(
+               "OPML import complete. Feeds added: ",
+               function trim(ws-feeds-imported),
+               " Already subscribed (skipped): ",
+               function trim(ws-feeds-skipped),
+               " Failed: ",
+               function trim(ws-feeds-failed))
+           end-display
+
+           call "logger" using function concatenate(
+               "OPML import summary - added: ",
+               function trim(ws-feeds-imported),
+               " skipped (already subscribed): ",
+               function trim(ws-feeds-skipped),
+               " failed: ", function trim(ws-feeds-failed))
+           end-call
+
+           exit paragraph.
+
+
+       import-opml-line.
+
+           move zero to ws-xml-url-tally
+           inspect ws-opml-line tallying ws-xml-url-tally
+               for all ws-xml-url-attr
+
+           if ws-xml-url-tally = zero then
+               exit paragraph
+           end-if
+
+           unstring ws-opml-line delimited by ws-xml-url-attr
+               into ws-opml-remainder ws-opml-after-attr
+           end-unstring
+
+           unstring ws-opml-after-attr delimited by '"'
+               into ws-import-url
+           end-unstring
+
+           if function trim(ws-import-url) = spaces then
+               exit paragraph
+           end-if
+
+           call "logger" using function concatenate(
+               "Importing OPML feed url: ",
+               function trim(ws-import-url))
+           end-call
+
+           move function rss-downloader(ws-import-url, 'Y')
+               to ws-download-and-parse-status
+
+           if ws-download-and-parse-status = ws-feed-status-success
+           then
+               add 1 to ws-feeds-imported
+           else
+               if ws-download-and-parse-status
+               = ws-feed-status-duplicate then
+                   add 1 to ws-feeds-skipped
+                   call "logger" using function concatenate(
+                       "OPML feed already subscribed, skipping: ",
+                       function trim(ws-import-url))
+                   end-call
+               else
+                   add 1 to ws-feeds-failed
+                   call "logger" using function concatenate(
+                       "Failed to import OPML feed: ",
+                       function trim(ws-import-url),
+                       " : status ", ws-download-and-parse-status)
+                   end-call
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       export-opml.
+
+           perform load-highest-rss-record
+
+           open output fd-opml-file
+
+               move "<?xml version=""1.0"" encoding=""UTF-8""?>"
+                   to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+               move "<opml version=""2.0"">" to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+               move "  <head><title>CRSSR Feed Export</title></head>"
+                   to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+               move "  <body>" to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+               if ws-last-id-record is not zero then
+                   open input fd-rss-list-file
+                       perform varying ws-rss-idx from 1 by 1
+                           until ws-rss-idx > ws-last-id-record
+
+                           move ws-rss-idx to f-rss-feed-id
+                           read fd-rss-list-file into ws-rss-list-record
+                               key is f-rss-feed-id
+                               invalid key
+                                   continue
+                               not invalid key
+                                   perform write-opml-outline
+                           end-read
+
+                       end-perform
+                   close fd-rss-list-file
+               end-if
+
+               move "  </body>" to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+               move "</opml>" to ws-opml-line
+               write f-opml-line-raw from ws-opml-line
+
+           close fd-opml-file
+
+           display function concatenate(
+               "OPML export written to: ",
+               function trim(l-opml-file-name))
+           end-display
+
+           exit paragraph.
+
+
+       write-opml-outline.
+
+      *> Escape all four XML-significant characters (not just "&") so
+      *> a feed title or link containing a literal quote, angle
+      *> bracket, or ampersand can't produce malformed XML that
+      *> breaks re-import. "&" must be escaped first so the "&" it
+      *> introduces for the other three isn't re-escaped.
+           move function trim(ws-rss-title) to ws-opml-escape-work
+           perform escape-opml-xml-text
+           move ws-opml-escape-work to ws-opml-title-escaped
+
+           move function trim(ws-rss-link) to ws-opml-escape-work
+           perform escape-opml-xml-text
+           move ws-opml-escape-work to ws-opml-link-escaped
+
+           move function concatenate(
+               "    <outline text=""",
+               function trim(ws-opml-title-escaped),
+               """ type=""rss"" xmlUrl=""",
+               function trim(ws-opml-link-escaped),
+               """/>")
+               to ws-opml-line
+
+           write f-opml-line-raw from ws-opml-line
+
+           exit paragraph.
+
+
+       escape-opml-xml-text.
+
+           move function substitute(
+               ws-opml-escape-work, "&", "&amp;")
+               to ws-opml-escape-work
+
+           move function substitute(
+               ws-opml-escape-work, "<", "&lt;")
+               to ws-opml-escape-work
+
+           move function substitute(
+               ws-opml-escape-work, ">", "&gt;")
+               to ws-opml-escape-work
+
+           move function substitute(
+               ws-opml-escape-work, '"', "&quot;")
+               to ws-opml-escape-work
+
+           exit paragraph.
+
+
+       load-highest-rss-record.
+
+           set ws-not-eof to true
+
+           open input fd-rss-last-id-file
+               perform until ws-eof
+                   read fd-rss-last-id-file into ws-last-id-record
+                       at end set ws-eof to true
+                   end-read
+               end-perform
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+       end program rss-opml-transfer.
