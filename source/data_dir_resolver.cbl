@@ -0,0 +1,82 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Resolves a relative data file path (e.g.
+      *>          "feeds/list.dat", "crssr.conf") against the
+      *>          COB_RSSR_HOME environment variable, so every program
+      *>          can be pointed at a data directory other than the
+      *>          current working directory (e.g. for a cron job).
+      *>          Falls back to the historical "./" (cwd) prefix when
+      *>          COB_RSSR_HOME is not set.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       function-id. resolve-data-path.
+
+       environment division.
+
+       configuration section.
+
+       data division.
+
+       working-storage section.
+
+       77  ws-data-dir-env                pic x(200) value spaces.
+       77  ws-profile-env                 pic x(64) value spaces.
+       77  ws-effective-relative-path     pic x(256) value spaces.
+
+       linkage section.
+
+       01  l-relative-path                pic x any length.
+       01  l-resolved-path                pic x(256).
+
+       procedure division using l-relative-path
+           returning l-resolved-path.
+
+       main-procedure.
+
+           move function trim(l-relative-path)
+               to ws-effective-relative-path
+
+      * When a feed profile is active (set by crssr.cbl's
+      * set-active-profile via COB_RSSR_PROFILE), redirect any
+      * "feeds" / "feeds/..." path into "feeds/<profile>/..." so
+      * each profile gets its own list.dat/lastid.dat/rss_*.dat
+      * files without every call site needing to know about it.
+           move spaces to ws-profile-env
+           accept ws-profile-env from environment "COB_RSSR_PROFILE"
+
+           if function trim(ws-profile-env) not = spaces then
+               if function trim(l-relative-path) = "feeds" then
+                   move function concatenate(
+                       "feeds/", function trim(ws-profile-env))
+                       to ws-effective-relative-path
+               else
+                   if l-relative-path(1:6) = "feeds/" then
+                       move function concatenate(
+                           "feeds/", function trim(ws-profile-env), "/",
+                           function trim(l-relative-path(7:)))
+                           to ws-effective-relative-path
+                   end-if
+               end-if
+           end-if
+
+           move spaces to ws-data-dir-env
+           accept ws-data-dir-env from environment "COB_RSSR_HOME"
+
+           if function trim(ws-data-dir-env) = spaces then
+               move function concatenate(
+                   "./", function trim(ws-effective-relative-path))
+                   to l-resolved-path
+           else
+               move function concatenate(
+                   function trim(ws-data-dir-env), "/",
+                   function trim(ws-effective-relative-path))
+                   to l-resolved-path
+           end-if
+
+           goback.
+
+       end function resolve-data-path.
