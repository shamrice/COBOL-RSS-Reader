@@ -0,0 +1,460 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Curses-free plain-text list-and-read mode for
+      *>          "--headless" - lists feeds and items as simple
+      *>          numbered output and accepts a typed number to drill
+      *>          in, bypassing the screen section entirely so it
+      *>          renders cleanly over laggy SSH/serial consoles.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-reader-headless.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       input-output section.
+
+           file-control.
+               select optional fd-rss-last-id-file
+               assign to dynamic ws-rss-last-id-file-name
+               organization is line sequential
+               status is ws-last-id-file-status.
+
+               select fd-rss-list-file
+               assign to dynamic ws-rss-list-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-rss-link
+               alternate record key is f-rss-feed-id
+               status is ws-list-file-status.
+
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-file-status.
+           05  ws-last-id-file-status        pic 99.
+           05  ws-list-file-status           pic 99.
+           05  ws-content-file-status        pic 99.
+           05  ws-content-file-write-status  pic 99.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+       77  ws-rss-content-file-name          pic x(128) value spaces.
+       77  ws-rss-content-temp-file-name     pic x(132) value spaces.
+
+       77  ws-rss-swap-cmd                   pic x(300) value spaces.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
+
+       78  ws-feed-status-success            value 1.
+
+       01  ws-exit-sw                        pic a value 'N'.
+           88  ws-exit-true                  value 'Y'.
+           88  ws-exit-false                 value 'N'.
+
+       01  ws-item-exit-sw                   pic a value 'N'.
+           88  ws-item-exit-true             value 'Y'.
+           88  ws-item-exit-false            value 'N'.
+
+       77  ws-headless-input                 pic x(32) value spaces.
+
+       77  ws-rss-idx                        pic 9(5) value 1.
+       77  ws-selected-feed-id               pic 9(5) value zero.
+       77  ws-selected-item-id               pic 9(6) value zero.
+
+       77  ws-unread-count                   pic 9(6) value zero.
+       77  ws-unread-count-disp              pic zzzzz9.
+       77  ws-unread-idx                     pic 9(6) comp.
+       77  ws-item-idx                       pic 9(6) comp.
+
+       01  ws-status-word                    pic x(8) value spaces.
+       01  ws-read-word                      pic x(8) value spaces.
+
+       procedure division.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           display space
+           display "COBOL RSS Reader - headless mode"
+           display "---------------------------------------------------"
+
+           call "logger" using "Entering headless list-and-read mode."
+
+           perform load-highest-rss-record
+
+           if ws-last-id-record is zero then
+               display "No feeds configured. Add one with -a [url]."
+               goback
+           end-if
+
+           perform until ws-exit-true
+               perform display-feed-list
+               perform prompt-feed-choice
+           end-perform
+
+           display space
+           goback.
+
+
+       load-highest-rss-record.
+
+           move zero to ws-last-id-record
+
+           open input fd-rss-last-id-file
+
+           if ws-last-id-file-status = zero then
+               read fd-rss-last-id-file into ws-last-id-record
+                   at end move zero to ws-last-id-record
+               end-read
+           end-if
+
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+
+       display-feed-list.
+
+           display space
+           display "Feeds:"
+
+           open input fd-rss-list-file
+
+           perform varying ws-rss-idx from 1 by 1
+               until ws-rss-idx > ws-last-id-record
+
+               move ws-rss-idx to f-rss-feed-id
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-feed-id
+                   invalid key
+                       continue
+                   not invalid key
+                       perform display-one-feed-line
+               end-read
+
+           end-perform
+
+           close fd-rss-list-file
+
+           display "---------------------------------------------------"
+           display
+               "Enter a feed number to view, or Q to quit: "
+               with no advancing
+           end-display
+
+           exit paragraph.
+
+
+       display-one-feed-line.
+
+           if ws-rss-feed-status = ws-feed-status-success then
+               move "OK" to ws-status-word
+           else
+               move "FAILING" to ws-status-word
+           end-if
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           perform count-unread-items
+
+           if ws-unread-count > 0 then
+               move ws-unread-count to ws-unread-count-disp
+               display function concatenate(
+                   "  ", f-rss-feed-id, ") ",
+                   function trim(ws-rss-title),
+                   " - ", function trim(ws-status-word),
+                   " - ", function trim(ws-unread-count-disp),
+                   " new")
+               end-display
+           else
+               display function concatenate(
+                   "  ", f-rss-feed-id, ") ",
+                   function trim(ws-rss-title),
+                   " - ", function trim(ws-status-word))
+               end-display
+           end-if
+
+           exit paragraph.
+
+
+       count-unread-items.
+
+           move zero to ws-unread-count
+           move zero to ws-num-items
+
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               perform varying ws-unread-idx from 1 by 1
+                   until ws-unread-idx > ws-num-items
+
+                   if ws-item-read(ws-unread-idx) not = 'Y' then
+                       add 1 to ws-unread-count
+                   end-if
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
+       prompt-feed-choice.
+
+           move spaces to ws-headless-input
+           accept ws-headless-input
+
+           if function trim(ws-headless-input) = "Q" or "q" then
+               set ws-exit-true to true
+               exit paragraph
+           end-if
+
+           if function trim(ws-headless-input) = spaces
+           or function test-numval(
+               function trim(ws-headless-input)) not = 0 then
+               display "Please enter a feed number or Q to quit."
+               exit paragraph
+           end-if
+
+           move function numval(function trim(ws-headless-input))
+               to ws-selected-feed-id
+
+           if ws-selected-feed-id = zero
+           or ws-selected-feed-id > ws-last-id-record then
+               display "No feed with that number."
+               exit paragraph
+           end-if
+
+           perform view-selected-feed
+
+           exit paragraph.
+
+
+       view-selected-feed.
+
+           set ws-item-exit-false to true
+
+           perform until ws-item-exit-true
+
+               perform load-selected-feed-content
+
+               if ws-num-items = zero then
+                   display space
+                   display "This feed has no downloaded items yet."
+                   set ws-item-exit-true to true
+                   exit perform
+               end-if
+
+               perform display-item-list
+               perform prompt-item-choice
+
+           end-perform
+
+           exit paragraph.
+
+
+       load-selected-feed-content.
+
+           open input fd-rss-list-file
+               move ws-selected-feed-id to f-rss-feed-id
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-feed-id
+                   invalid key
+                       move spaces to ws-rss-dat-file-name
+           end-read
+           close fd-rss-list-file
+
+           move zero to ws-num-items
+
+           if ws-rss-dat-file-name not = spaces then
+               move ws-rss-dat-file-name to ws-rss-content-file-name
+               open input fd-rss-content-file
+                   read fd-rss-content-file into ws-rss-record
+                       at end continue
+               end-read
+               close fd-rss-content-file
+           end-if
+
+           exit paragraph.
+
+
+       display-item-list.
+
+           display space
+           display function concatenate(
+               "Items for: ", function trim(ws-feed-title))
+           end-display
+
+           perform varying ws-item-idx from 1 by 1
+               until ws-item-idx > ws-num-items
+
+               if ws-item-read(ws-item-idx) = 'Y' then
+                   move spaces to ws-read-word
+               else
+                   move "(new) " to ws-read-word
+               end-if
+
+               display function concatenate(
+                   "  ", ws-item-idx, ") ",
+                   function trim(ws-read-word),
+                   function trim(ws-item-title(ws-item-idx)))
+               end-display
+
+           end-perform
+
+           display "---------------------------------------------------"
+           display
+               "Enter an item number to read, or B to go back: "
+               with no advancing
+           end-display
+
+           exit paragraph.
+
+
+       prompt-item-choice.
+
+           move spaces to ws-headless-input
+           accept ws-headless-input
+
+           if function trim(ws-headless-input) = "B" or "b" then
+               set ws-item-exit-true to true
+               exit paragraph
+           end-if
+
+           if function trim(ws-headless-input) = spaces
+           or function test-numval(
+               function trim(ws-headless-input)) not = 0 then
+               display "Please enter an item number or B to go back."
+               exit paragraph
+           end-if
+
+           move function numval(function trim(ws-headless-input))
+               to ws-selected-item-id
+
+           if ws-selected-item-id = zero
+           or ws-selected-item-id > ws-num-items then
+               display "No item with that number."
+               exit paragraph
+           end-if
+
+           perform display-selected-item
+
+           exit paragraph.
+
+
+       display-selected-item.
+
+           display space
+           display "==================================================="
+           display function concatenate(
+               "Title: ",
+               function trim(ws-item-title(ws-selected-item-id)))
+           end-display
+           display function concatenate(
+               "Link:  ",
+               function trim(ws-item-link(ws-selected-item-id)))
+           end-display
+           display function concatenate(
+               "Date:  ",
+               function trim(ws-item-pub-date(ws-selected-item-id)))
+           end-display
+           display "---------------------------------------------------"
+           display function trim(
+               ws-item-desc(ws-selected-item-id))
+           display "==================================================="
+
+           move 'Y' to ws-item-read(ws-selected-item-id)
+           perform save-feed-content
+
+           exit paragraph.
+
+
+       save-feed-content.
+
+      *> Stage to a temp file first, then swap it into place with an
+      *> actual rename (a shell "mv") rather than a second,
+      *> independent open-output/write against the real path - a real
+      *> rename either lands the whole staged file or leaves the
+      *> original untouched, so a failure partway through the second
+      *> write can never truncate/corrupt the last-known-good content
+      *> file the way a second in-place write could.
+           move function concatenate(
+               function trim(ws-rss-content-file-name), ".tmp")
+               to ws-rss-content-temp-file-name
+
+           move ws-rss-content-temp-file-name
+               to ws-rss-content-file-name
+           open output fd-rss-content-file
+               write f-rss-content-record from ws-rss-record
+               end-write
+      *> Save the write status before the close below overwrites
+      *> ws-content-file-status with the close operation's own
+      *> outcome, so a failed write is not mistaken for success.
+           move ws-content-file-status to ws-content-file-write-status
+           close fd-rss-content-file
+
+           if ws-content-file-write-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to stage item read status, status ",
+                   ws-content-file-write-status, ". Leaving existing ",
+                   "content file unchanged.")
+               end-call
+               move ws-rss-dat-file-name to ws-rss-content-file-name
+               exit paragraph
+           end-if
+
+           move function concatenate(
+               "mv ", function trim(ws-rss-content-temp-file-name),
+               " ", function trim(ws-rss-dat-file-name))
+               to ws-rss-swap-cmd
+
+           move pipe-open(ws-rss-swap-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Failed to swap item read status into ",
+                   function trim(ws-rss-dat-file-name),
+                   " : mv exit status ", ws-pipe-return,
+                   ". Leaving existing content file unchanged; ",
+                   "staged copy left at: ",
+                   function trim(ws-rss-content-temp-file-name))
+               end-call
+           end-if
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+
+           exit paragraph.
+
+       end program rss-reader-headless.
