@@ -14,7 +14,8 @@
        configuration section.
 
        repository.
-           function remove-rss-record.
+           function remove-rss-record
+           function resolve-data-path.
 
        special-names.
            crt status is ws-crt-status.
@@ -56,13 +57,19 @@
            88  ws-exit-true                  value 'Y'.
            88  ws-exit-false                 value 'N'.
 
-       77  ws-empty-line                     pic x(80) value spaces. 
+       77  ws-empty-line                     pic x(80) value spaces.
 
-       78  ws-rss-list-file-name             value "./feeds/list.dat".
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+
+      *> This screen has no dry-run prompt of its own - always a real
+      *> delete.
+       77  ws-dry-run-flag                   pic a value 'N'.
 
        linkage section.
 
        01  l-rss-feed-id                     pic 9(5).
+       01  l-batch-mode                      pic x value 'N'.
+           88  l-is-batch-mode               value 'Y'.
 
        screen section.
        
@@ -70,33 +77,44 @@
        copy "./screens/rss_delete_feed_screen.cpy".
        copy "./screens/message_screen.cpy".
 
-       procedure division using l-rss-feed-id.
+       procedure division using l-rss-feed-id l-batch-mode.
        set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
        set environment 'COB_SCREEN_ESC'        TO 'Y'.
-      
+
        main-procedure.
 
-           if l-rss-feed-id is zeros then 
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           if l-rss-feed-id is zeros then
                call "logger" using function concatenate(
                    "Cannot delete RSS feed with ID ", l-rss-feed-id,
                    ". Ignoring delete request and returning.")
                end-call
-               goback 
+               goback
            end-if
 
            move "Delete Feed Status" to ws-msg-title
-           
-           move l-rss-feed-id to f-rss-feed-id   
+
+           move l-rss-feed-id to f-rss-feed-id
 
            perform load-feed-to-delete
 
-           move function concatenate("Delete feed ", 
-               function trim(ws-rss-title), 
-               " from feed list?") to ws-delete-msg
+           if l-is-batch-mode then
+      *>       The caller already collected one bulk confirmation
+      *>       covering every checked feed, so a batch-mode call
+      *>       deletes straight away without showing this program's
+      *>       own per-feed confirmation screen.
+               perform delete-rss-record
+           else
+               move function concatenate("Delete feed ",
+                   function trim(ws-rss-title),
+                   " from feed list?") to ws-delete-msg
 
-           perform handle-user-input
+               perform handle-user-input
+           end-if
 
-           display s-blank-screen 
+           display s-blank-screen
            goback.
 
 
@@ -153,7 +171,7 @@
                "Deleting RSS id: ", f-rss-feed-id)
            end-call 
 
-           move function remove-rss-record(f-rss-link) 
+           move function remove-rss-record(f-rss-link, ws-dry-run-flag)
                to ws-delete-feed-status
 
            if ws-delete-feed-status = 1 then 
