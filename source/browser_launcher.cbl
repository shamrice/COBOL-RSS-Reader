@@ -24,6 +24,8 @@
 
        working-storage section.
 
+       copy "screenio.cpy".
+
        01  ws-pipe-record.
            05  ws-pipe-pointer                  usage pointer.
            05  ws-pipe-return                   usage binary-long.
