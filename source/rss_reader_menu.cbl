@@ -13,7 +13,10 @@
        configuration section.
 
        repository.
-           function rss-downloader.
+           function rss-downloader
+           function rss-refresh-due
+           function rss-epoch-minutes
+           function resolve-data-path.
 
       *   The SPECIAL-NAMES paragraph that follows provides for the 
       *   capturing of the positioning of the cursor and key input.        
@@ -69,11 +72,13 @@
            88  ws-exit-false                    value 'N'.
 
       * String to display on menu screen.
-       01  ws-display-text                     occurs 17 times.           
-           05  ws-display-rss-id               pic 9(5) value zeros. 
+       01  ws-display-text                     occurs 17 times.
+           05  ws-display-rss-id               pic 9(5) value zeros.
            05  ws-display-list-title           pic x(70) value spaces.
-           05  ws-display-text-color           pic 9 
+           05  ws-display-text-color           pic 9
                                                value cob-color-white.
+           05  ws-display-is-favorite          pic a value 'N'.
+           05  ws-display-is-checked           pic a value 'N'.
       
        01  ws-refresh-items-sw                 pic a value 'Y'.
            88  ws-is-refresh-items             value 'Y'.
@@ -88,20 +93,102 @@
        77  ws-selected-feed-file-name          pic x(255) value spaces.
        77  ws-selected-id                      pic 9(5) value zeros.
 
+      * Multi-select state for bulk delete/export (F14 toggles the
+      * cursor row's feed id in/out of this table; F4/F8 act on every
+      * checked id in one pass instead of just ws-selected-id when the
+      * table isn't empty). Checked ids persist across paging, same as
+      * favorites persist across set-rss-menu-items reloads.
+       78  ws-max-checked-feeds                value 200.
+       01  ws-checked-ids occurs 200 times     pic 9(5) value zero.
+       77  ws-checked-count                    pic 9(5) value zero.
+       77  ws-checked-find-idx                 pic 9(5) value zero.
+       77  ws-checked-empty-idx                pic 9(5) value zero.
+
+       01  ws-is-checked-sw                    pic a value 'N'.
+           88  ws-is-checked                   value 'Y'.
+           88  ws-is-not-checked               value 'N'.
+
        77  ws-counter                          pic 9(5) value 1.
        77  ws-rss-idx                          pic 9(5) value 1.
 
+      * Paging through the feed menu past ws-max-display-items entries.
+       78  ws-max-display-items               value 16.
+       77  ws-menu-page-num                    pic 9(5) value 1.
+       77  ws-menu-page-start                  pic 9(5) value zero.
+       77  ws-display-counter                  pic 9(5) value 1.
+       77  ws-global-found-count               pic 9(5) value zero.
+
+       01  ws-has-more-pages-sw                pic a value 'N'.
+           88  ws-has-more-pages               value 'Y'.
+           88  ws-no-more-pages                value 'N'.
+
+      * Unread item count shown as "(N new)" next to the feed title.
+       77  ws-unread-count                     pic 9(6) value zero.
+       77  ws-unread-count-disp                pic zzzzz9.
+       77  ws-unread-idx                       pic 9(6) comp.
+
+      * Item count / last-refresh-elapsed shown as "[N items, last
+      * M min(s) ago]" next to the feed title - same idea as the
+      * Feed Health screen's elapsed-time display, reused here so the
+      * menu shows staleness/emptiness at a glance.
+       77  ws-menu-item-count-disp             pic zzzzz9.
+       77  ws-menu-elapsed-minutes             pic s9(10) value zero.
+       77  ws-menu-elapsed-disp                pic zzzzzzzz9.
+
        77  ws-empty-line                       pic x(80) value spaces. 
 
        77  ws-download-and-parse-status        pic 9 value zero.
 
       
        77  ws-rss-content-file-name          pic x(255) value spaces.
-       78  ws-rss-list-file-name             value "./feeds/list.dat".
-       78  ws-rss-last-id-file-name          value "./feeds/lastid.dat".
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
 
        78  ws-feed-status-success            value 1.
 
+      * Category picker/filter - shown before the feed list so feeds
+      * can be grouped/filtered by ws-rss-category instead of always
+      * showing one flat list. Index 1 is always "All"; ws-category-
+      * filter of spaces means no filtering (show every feed).
+       78  ws-max-categories                 value 16.
+       01  ws-category-names.
+           05  ws-category-name              pic x(32) value spaces
+                                             occurs 16 times.
+       01  ws-category-display-items.
+           05  ws-category-display           pic x(32) value spaces
+                                             occurs 16 times.
+       77  ws-category-count                 pic 9(3) value zero.
+       77  ws-category-idx                   pic 9(3) value zero.
+       77  ws-category-found-idx             pic 9(3) value zero.
+       77  ws-category-filter                pic x(32) value spaces.
+
+       01  ws-category-exit-sw               pic a value 'N'.
+           88  ws-category-exit-true         value 'Y'.
+           88  ws-category-exit-false        value 'N'.
+
+      * Sort toggle for the current page's display table (F11 cycles
+      * through the modes - F2 is already used as the category-filter
+      * key so the sort toggle lives on the next unclaimed hotkey).
+       77  ws-sort-mode                       pic 9 value zero.
+           88  ws-sort-none                   value zero.
+           88  ws-sort-by-title               value 1.
+           88  ws-sort-by-status              value 2.
+
+       01  ws-display-text-temp.
+           05  ws-display-rss-id-temp         pic 9(5) value zeros.
+           05  ws-display-list-title-temp     pic x(70) value spaces.
+           05  ws-display-text-color-temp     pic 9
+                                              value cob-color-white.
+           05  ws-display-is-favorite-temp    pic a value 'N'.
+
+       77  ws-sort-fill-count                 pic 9(5) value zero.
+       77  ws-sort-i                          pic 9(5) value zero.
+       77  ws-sort-j                          pic 9(5) value zero.
+
+       01  ws-swap-sw                         pic a value 'N'.
+           88  ws-swap-needed                 value 'Y'.
+           88  ws-swap-not-needed             value 'N'.
+
        linkage section.
 
        01  l-refresh-on-start                  pic a.
@@ -109,6 +196,7 @@
        screen section.
 
        copy "./screens/rss_list_screen.cpy".
+       copy "./screens/rss_category_screen.cpy".
        copy "./screens/blank_screen.cpy".
        copy "./screens/message_screen.cpy".
 
@@ -128,8 +216,13 @@
            set environment "COB_MOUSE_FLAGS" to ws-mouse-flags.
 
        main-procedure.
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
            call "logger" using "In RSS reader."
-      
+
       * Set switch to refresh items based on refresh parameter.
            move "Loading..." to ws-msg-title
            if l-refresh-on-start = 'Y' then 
@@ -142,8 +235,11 @@
            end-if
            display s-message-screen
 
-      * Load and set RSS feeds into feed menu records 
-           perform set-rss-menu-items  
+      * Offer a category filter before the feed list is first shown.
+           perform open-category-picker
+
+      * Load and set RSS feeds into feed menu records
+           perform set-rss-menu-items
 
            call "logger" using "done loading rss menu items." 
        
@@ -168,31 +264,108 @@
                    when ws-crt-status = COB-SCR-F1
                        perform open-help
 
+                   when ws-crt-status = COB-SCR-F2
+                       perform open-category-picker
+                       set ws-not-refresh-items to true
+                       move 1 to ws-menu-page-num
+                       perform set-rss-menu-items
+
                    when ws-crt-status = COB-SCR-F3
                        perform open-add-feed 
 
                    when ws-crt-status = COB-SCR-F4
-                       compute ws-selected-id = 
+                       compute ws-selected-id =
                            ws-display-rss-id(ws-cursor-line - 2)
                        end-compute
+
+      *>   No valid feed on the cursor row (e.g. a short list, or the
+      *>   cursor parked on a blank row) - fall back to the same typed
+      *>   id entry the mouse-click delete region already offers,
+      *>   instead of silently doing nothing.
+                       if ws-checked-count = zero
+                       and ws-selected-id = zero then
+                           display "Enter RSS feed id to delete: "
+                               with blank line
+                               at 2101
+                           end-display
+                           accept ws-selected-id at 2130
+                       end-if
+
                        perform open-delete-feed
-                        
+
                    when ws-crt-status = COB-SCR-F5
-                       perform refresh-feeds                       
+                       perform refresh-feeds
+
+                   when ws-crt-status = COB-SCR-F6
+                       perform open-search
+
+                   when ws-crt-status = COB-SCR-F7
+                       compute ws-selected-id =
+                           ws-display-rss-id(ws-cursor-line - 2)
+                       end-compute
+                       perform open-edit-feed
 
                    when ws-crt-status = COB-SCR-F8
-                       compute ws-selected-id = 
+                       compute ws-selected-id =
                            ws-display-rss-id(ws-cursor-line - 2)
                        end-compute
-                       perform open-export-feed  
+
+      *>   Same typed id entry fallback as F4 above, mirroring the
+      *>   mouse-click export region.
+                       if ws-checked-count = zero
+                       and ws-selected-id = zero then
+                           display "Enter RSS feed id to export: "
+                               with blank line
+                               at 2101
+                           end-display
+                           accept ws-selected-id at 2130
+                       end-if
+
+                       perform open-export-feed
 
                    when ws-crt-status = COB-SCR-F9
                        perform open-configuration            
                         
                    when ws-crt-status = COB-SCR-F10
-                       set ws-exit-true to true 
-      
-      *>   Mouse input handling.                   
+                       set ws-exit-true to true
+
+                   when ws-crt-status = COB-SCR-F11
+                       perform cycle-sort-mode
+                       set ws-not-refresh-items to true
+                       perform set-rss-menu-items
+
+                   when ws-crt-status = COB-SCR-F12
+                       perform open-feed-health
+
+                   when ws-crt-status = COB-SCR-F13
+                       compute ws-selected-id =
+                           ws-display-rss-id(ws-cursor-line - 2)
+                       end-compute
+                       perform toggle-favorite-feed
+                       set ws-not-refresh-items to true
+                       perform set-rss-menu-items
+
+                   when ws-crt-status = COB-SCR-F14
+                       compute ws-selected-id =
+                           ws-display-rss-id(ws-cursor-line - 2)
+                       end-compute
+                       perform toggle-checked-feed
+                       set ws-not-refresh-items to true
+                       perform set-rss-menu-items
+
+                   when ws-crt-status = COB-SCR-PAGE-DOWN
+                   and ws-has-more-pages
+                       add 1 to ws-menu-page-num
+                       set ws-not-refresh-items to true
+                       perform set-rss-menu-items
+
+                   when ws-crt-status = COB-SCR-PAGE-UP
+                   and ws-menu-page-num > 1
+                       subtract 1 from ws-menu-page-num
+                       set ws-not-refresh-items to true
+                       perform set-rss-menu-items
+
+      *>   Mouse input handling.
                    when ws-crt-status = COB-SCR-LEFT-RELEASED
                        perform handle-mouse-click                   
 
@@ -273,9 +446,10 @@
        open-add-feed.
            call "rss-reader-add-feed"
            cancel "rss-reader-add-feed"
-      *>   Feed is refreshed if success in add sub program 
+      *>   Feed is refreshed if success in add sub program
            set ws-not-refresh-items to true
-           perform set-rss-menu-items        
+           move 1 to ws-menu-page-num
+           perform set-rss-menu-items
 
            exit paragraph.
 
@@ -283,14 +457,51 @@
 
        open-delete-feed.
       *>   selected id set by key or mouse input handler before calling
-      *>   this paragraph.     
-           if ws-selected-id <= ws-last-id-record then
-               call "rss-reader-delete-feed" using ws-selected-id
-               cancel "rss-reader-delete-feed"                                                          
-               set ws-not-refresh-items to true 
-               perform set-rss-menu-items
-           end-if  
-                      
+      *>   this paragraph. When one or more rows are check-marked
+      *>   (F14), act on every checked feed instead of just the
+      *>   cursor row - one bulk confirmation covers the whole batch
+      *>   rather than showing the per-feed confirmation screen once
+      *>   per checked feed.
+           if ws-checked-count > 0 then
+               move "Confirm Bulk Delete" to ws-msg-title
+               move function concatenate(
+                   "Delete ", function trim(ws-checked-count),
+                   " checked feed(s) from feed list?")
+                   to ws-msg-body-text(1)
+               move "Press Enter to Delete or ESC to Cancel."
+                   to ws-msg-body-text(2)
+               accept s-message-screen
+
+               if ws-key1 = COB-SCR-OK then
+                   perform varying ws-checked-find-idx from 1 by 1
+                       until ws-checked-find-idx > ws-max-checked-feeds
+
+                       if ws-checked-ids(ws-checked-find-idx) not = zero
+                       and ws-checked-ids(ws-checked-find-idx)
+                           <= ws-last-id-record then
+                           call "rss-reader-delete-feed" using
+                               ws-checked-ids(ws-checked-find-idx)
+                               by content 'Y'
+                           cancel "rss-reader-delete-feed"
+                       end-if
+
+                   end-perform
+               end-if
+
+               perform clear-all-checked
+
+           else
+               if ws-selected-id <= ws-last-id-record then
+                   call "rss-reader-delete-feed" using
+                       ws-selected-id by content 'N'
+                   cancel "rss-reader-delete-feed"
+               end-if
+           end-if
+
+           set ws-not-refresh-items to true
+           move 1 to ws-menu-page-num
+           perform set-rss-menu-items
+
            exit paragraph.
           
 
@@ -305,16 +516,77 @@
            exit paragraph.
 
 
+       open-search.
+           call "rss-reader-search"
+           cancel "rss-reader-search"
+
+           set ws-not-refresh-items to true
+           perform set-rss-menu-items
+
+           exit paragraph.
+
+
+       open-edit-feed.
+      *>   selected id set by key input handler before calling this
+      *>   paragraph.
+           if ws-selected-id <= ws-last-id-record then
+               call "rss-reader-edit-feed" using ws-selected-id
+               cancel "rss-reader-edit-feed"
+
+               set ws-not-refresh-items to true
+               perform set-rss-menu-items
+           end-if
+
+           exit paragraph.
+
+
        open-export-feed.
       *>   selected id set by key or mouse input handler before calling
-      *>   this paragraph.     
-           if ws-selected-id <= ws-last-id-record then
-               call "rss-reader-export-feed" using ws-selected-id
-               cancel "rss-reader-export-feed"
-                                           
-               set ws-not-refresh-items to true 
-               perform set-rss-menu-items 
-           end-if            
+      *>   this paragraph. When one or more rows are check-marked
+      *>   (F14), export every checked feed in turn instead of just
+      *>   the cursor row - one bulk confirmation covers the whole
+      *>   batch, and each feed is exported unattended under an
+      *>   auto-generated file name rather than showing the file-name
+      *>   prompt screen once per checked feed.
+           if ws-checked-count > 0 then
+               move "Confirm Bulk Export" to ws-msg-title
+               move function concatenate(
+                   "Export ", function trim(ws-checked-count),
+                   " checked feed(s) to the export folder?")
+                   to ws-msg-body-text(1)
+               move "Press Enter to Export or ESC to Cancel."
+                   to ws-msg-body-text(2)
+               accept s-message-screen
+
+               if ws-key1 = COB-SCR-OK then
+                   perform varying ws-checked-find-idx from 1 by 1
+                       until ws-checked-find-idx > ws-max-checked-feeds
+
+                       if ws-checked-ids(ws-checked-find-idx) not = zero
+                       and ws-checked-ids(ws-checked-find-idx)
+                           <= ws-last-id-record then
+                           call "rss-reader-export-feed" using
+                               ws-checked-ids(ws-checked-find-idx)
+                               by content 'Y'
+                           cancel "rss-reader-export-feed"
+                       end-if
+
+                   end-perform
+               end-if
+
+               perform clear-all-checked
+
+           else
+               if ws-selected-id <= ws-last-id-record then
+                   call "rss-reader-export-feed" using
+                       ws-selected-id by content 'N'
+                   cancel "rss-reader-export-feed"
+               end-if
+           end-if
+
+           set ws-not-refresh-items to true
+           perform set-rss-menu-items
+
            exit paragraph.
 
 
@@ -323,6 +595,334 @@
            cancel "rss-reader-configuration"
            exit paragraph.
 
+
+       open-feed-health.
+           call "rss-reader-feed-health"
+           cancel "rss-reader-feed-health"
+           exit paragraph.
+
+
+       toggle-favorite-feed.
+      *>   selected id set by key input handler before calling this
+      *>   paragraph.
+           if ws-selected-id = zero
+           or ws-selected-id > ws-last-id-record then
+               exit paragraph
+           end-if
+
+           open i-o fd-rss-list-file
+
+               move ws-selected-id to f-rss-feed-id
+               read fd-rss-list-file
+                   key is f-rss-feed-id
+                   invalid key
+                       call "logger" using function concatenate(
+                           "Toggle favorite: unable to find feed ",
+                           "id: ", ws-selected-id)
+                       end-call
+
+                   not invalid key
+                       if f-rss-favorite = 'Y' then
+                           move 'N' to f-rss-favorite
+                       else
+                           move 'Y' to f-rss-favorite
+                       end-if
+
+                       rewrite f-rss-list-record
+                           invalid key
+                               call "logger" using
+                                   function concatenate(
+                                   "Toggle favorite: rewrite failed ",
+                                   "for feed id: ", f-rss-feed-id)
+                               end-call
+                           not invalid key
+                               call "logger" using
+                                   function concatenate(
+                                   "Feed id ", f-rss-feed-id,
+                                   " favorite flag set to: ",
+                                   f-rss-favorite)
+                               end-call
+                       end-rewrite
+               end-read
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       increment-feed-open-count.
+      *>   selected id set by open-selected-in-reader-view-feed before
+      *>   calling this paragraph. Feeds ws-rss-open-count into the
+      *>   "most active feeds" usage report ("--usage-report").
+           if ws-selected-id = zero
+           or ws-selected-id > ws-last-id-record then
+               exit paragraph
+           end-if
+
+           open i-o fd-rss-list-file
+
+               move ws-selected-id to f-rss-feed-id
+               read fd-rss-list-file
+                   key is f-rss-feed-id
+                   invalid key
+                       call "logger" using function concatenate(
+                           "Increment open count: unable to find ",
+                           "feed id: ", ws-selected-id)
+                       end-call
+
+                   not invalid key
+                       add 1 to f-rss-open-count
+
+                       rewrite f-rss-list-record
+                           invalid key
+                               call "logger" using
+                                   function concatenate(
+                                   "Increment open count: rewrite ",
+                                   "failed for feed id: ",
+                                   f-rss-feed-id)
+                               end-call
+                       end-rewrite
+               end-read
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       toggle-checked-feed.
+      *>   selected id set by key input handler before calling this
+      *>   paragraph. Toggles ws-selected-id in/out of ws-checked-ids
+      *>   rather than writing anything to disk, since a check-mark is
+      *>   a per-session selection, not a persisted feed attribute
+      *>   like favorite.
+           if ws-selected-id = zero
+           or ws-selected-id > ws-last-id-record then
+               exit paragraph
+           end-if
+
+           perform find-checked-id
+
+           if ws-is-checked then
+               move zero to ws-checked-ids(ws-checked-find-idx)
+               subtract 1 from ws-checked-count
+           else
+               if ws-checked-count < ws-max-checked-feeds then
+                   perform find-empty-checked-slot
+                   move ws-selected-id
+                       to ws-checked-ids(ws-checked-empty-idx)
+                   add 1 to ws-checked-count
+               else
+                   call "logger" using function concatenate(
+                       "Check-mark limit (", ws-max-checked-feeds,
+                       ") reached. Ignoring toggle for feed id: ",
+                       ws-selected-id)
+                   end-call
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       find-checked-id.
+      *>   Sets ws-is-checked-sw / ws-checked-find-idx for
+      *>   ws-selected-id. Called by toggle-checked-feed and by
+      *>   set-rss-menu-items (via is-feed-checked-for-display) to
+      *>   decide each row's check-mark.
+           set ws-is-not-checked to true
+           move zero to ws-checked-find-idx
+
+           perform varying ws-checked-find-idx from 1 by 1
+               until ws-checked-find-idx > ws-max-checked-feeds
+
+               if ws-checked-ids(ws-checked-find-idx) = ws-selected-id
+               then
+                   set ws-is-checked to true
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+       find-empty-checked-slot.
+           move zero to ws-checked-empty-idx
+
+           perform varying ws-checked-empty-idx from 1 by 1
+               until ws-checked-empty-idx > ws-max-checked-feeds
+
+               if ws-checked-ids(ws-checked-empty-idx) = zero then
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+       clear-all-checked.
+      *>   Called once a bulk delete/export pass finishes, since the
+      *>   ids involved no longer need to stay selected (deleted ids
+      *>   are gone, and export is a one-shot action per id).
+           perform varying ws-checked-find-idx from 1 by 1
+               until ws-checked-find-idx > ws-max-checked-feeds
+               move zero to ws-checked-ids(ws-checked-find-idx)
+           end-perform
+           move zero to ws-checked-count
+
+           exit paragraph.
+
+
+       mark-display-row-if-checked.
+      *>   Called from set-rss-menu-items for the row currently being
+      *>   built (f-rss-feed-id / ws-display-counter). Searches
+      *>   ws-checked-ids directly rather than via find-checked-id, so
+      *>   it doesn't disturb ws-selected-id, which key handlers rely
+      *>   on holding the cursor row's id between key presses.
+           move 'N' to ws-display-is-checked(ws-display-counter)
+
+           perform varying ws-checked-find-idx from 1 by 1
+               until ws-checked-find-idx > ws-max-checked-feeds
+
+               if ws-checked-ids(ws-checked-find-idx) = f-rss-feed-id
+               then
+                   move 'Y'
+                       to ws-display-is-checked(ws-display-counter)
+                   move function concatenate(
+                       "[X] ",
+                       function trim(ws-display-list-title(
+                           ws-display-counter)))
+                       to ws-display-list-title(ws-display-counter)
+                   exit perform
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+       cycle-sort-mode.
+
+           evaluate true
+               when ws-sort-none
+                   set ws-sort-by-title to true
+               when ws-sort-by-title
+                   set ws-sort-by-status to true
+               when other
+                   set ws-sort-none to true
+           end-evaluate
+
+           call "logger" using function concatenate(
+               "Feed menu sort mode set to: ", ws-sort-mode)
+           end-call
+
+           exit paragraph.
+
+
+       open-category-picker.
+
+           perform load-highest-rss-record
+           perform build-category-list
+
+      *> Nothing but "All" to pick from - no feed has a category set,
+      *> so skip straight to the (unfiltered) list.
+           if ws-category-count <= 1 then
+               move spaces to ws-category-filter
+               exit paragraph
+           end-if
+
+           move 0 to ws-cursor-line, ws-cursor-col
+           set ws-category-exit-false to true
+
+           perform until ws-category-exit-true
+               move spaces to ws-crt-status
+               display s-blank-screen
+               accept s-rss-category-screen
+
+               evaluate true
+
+                   when ws-key1 = COB-SCR-OK
+                       compute ws-category-idx = ws-cursor-line - 2
+                       if ws-category-idx >= 1
+                       and ws-category-idx <= ws-category-count then
+                           if ws-category-idx = 1 then
+                               move spaces to ws-category-filter
+                           else
+                               move ws-category-name(ws-category-idx)
+                                   to ws-category-filter
+                           end-if
+                       end-if
+                       set ws-category-exit-true to true
+
+                   when ws-crt-status = COB-SCR-ESC
+                       set ws-category-exit-true to true
+
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+       build-category-list.
+
+           move zero to ws-category-count
+           move spaces to ws-category-names
+           move spaces to ws-category-display-items
+
+           add 1 to ws-category-count
+           move "All" to ws-category-name(ws-category-count)
+
+           if ws-last-id-record is not zeros then
+               open input fd-rss-list-file
+                   perform varying ws-rss-idx from 1 by 1
+                       until ws-rss-idx > ws-last-id-record
+
+                       move ws-rss-idx to f-rss-feed-id
+                       read fd-rss-list-file into ws-rss-list-record
+                           key is f-rss-feed-id
+                           invalid key
+                               continue
+                           not invalid key
+                               if ws-rss-category <> spaces then
+                                   perform find-or-add-category
+                               end-if
+                       end-read
+
+                   end-perform
+               close fd-rss-list-file
+           end-if
+
+           move 1 to ws-category-idx
+           perform until ws-category-idx > ws-max-categories
+               move ws-category-name(ws-category-idx)
+                   to ws-category-display(ws-category-idx)
+               add 1 to ws-category-idx
+           end-perform
+
+           exit paragraph.
+
+
+       find-or-add-category.
+
+           move zero to ws-category-found-idx
+           move 1 to ws-category-idx
+           perform until ws-category-idx > ws-category-count
+               if ws-category-name(ws-category-idx) = ws-rss-category
+                   move ws-category-idx to ws-category-found-idx
+                   move ws-category-count to ws-category-idx
+               end-if
+               add 1 to ws-category-idx
+           end-perform
+
+           if ws-category-found-idx = zero
+           and ws-category-count < ws-max-categories then
+               add 1 to ws-category-count
+               move ws-rss-category to ws-category-name(
+                   ws-category-count)
+           end-if
+
+           exit paragraph.
+
        open-selected-in-reader-view-feed.
            compute ws-selected-id = 
                ws-display-rss-id(ws-cursor-line - 2)
@@ -332,12 +932,13 @@
                perform set-selected-feed-file-name
 
                if ws-selected-feed-file-name not = spaces then
-                   call "rss-reader-view-feed" using 
+                   perform increment-feed-open-count
+                   call "rss-reader-view-feed" using
                        by content ws-selected-feed-file-name
                    end-call
                    cancel "rss-reader-view-feed"
                end-if
-           end-if  
+           end-if
 
            exit paragraph.
 
@@ -369,104 +970,299 @@
        set-rss-menu-items.
 
       * reset display items
-           perform varying ws-counter from 1 by 1 until ws-counter > 17
+           perform varying ws-counter from 1 by 1
+               until ws-counter > ws-max-display-items
                initialize ws-display-text(ws-counter)
            end-perform
 
            perform load-highest-rss-record
 
-           if ws-last-id-record is zeros then 
-               call "logger" using 
+           if ws-last-id-record is zeros then
+               call "logger" using
                    "No max RSS id found. No items to set. Skipping..."
-               end-call 
+               end-call
                exit paragraph
-           end-if 
-
-      * Counter used to set idx of display line number. Only advances
-      * on valid ws-rss-idx found.
-           move 1 to ws-counter
+           end-if
 
-      * make sure file exists... 
+      * ws-display-counter is the current page's display line number.
+      * ws-global-found-count counts every valid record seen so far
+      * across the whole list, so a page's window can be skipped to
+      * without caring about id gaps left by deleted feeds.
+           move 1 to ws-display-counter
+           move zero to ws-global-found-count
+           compute ws-menu-page-start =
+               (ws-menu-page-num - 1) * ws-max-display-items
+           set ws-no-more-pages to true
+
+      * make sure file exists...
            open extend fd-rss-list-file close fd-rss-list-file
 
-      * TODO : add paging offsets and real perform max value.
-
            open input fd-rss-list-file
 
-               perform varying ws-rss-idx 
+               perform varying ws-rss-idx
                    from 1 by 1 until ws-rss-idx > ws-last-id-record
 
-                   if ws-counter > 17 then 
-                       call "logger" using function concatenate(
-                           "Max feeds displayed on current page. Last",
-                           "RSS idx: ", ws-last-id-record, 
-                           " : line number: ", ws-counter, 
-                           " :: done setting items.")
-                       end-call 
-                       close fd-rss-list-file
-                       exit paragraph
-                   end-if 
-
                    call "logger" using function concatenate(
                        "Checking RSS Feed ID: ", ws-rss-idx)
-                   end-call                      
+                   end-call
                    move ws-rss-idx to f-rss-feed-id
                    read fd-rss-list-file into ws-rss-list-record
                        key is f-rss-feed-id
-                       invalid key 
+                       invalid key
                            call "logger" using function concatenate(
-                               "Unable to find feed with id: ", 
+                               "Unable to find feed with id: ",
                                f-rss-feed-id, " : Skipping.")
-                           end-call 
-                       not invalid key 
-                           
+                           end-call
+                       not invalid key
+
                            call "logger" using function concatenate(
                                "FOUND :: Title=", ws-rss-title)
-                           end-call                           
-                       
-                           move f-rss-feed-id 
-                           to ws-display-rss-id(ws-counter)
-
-                           move ws-rss-title
-                           to ws-display-list-title(ws-counter)    
-
-                           move f-rss-feed-status 
-                               to ws-download-and-parse-status                       
-                          
-      *                Only refresh items if switch is set.                     
-                           if ws-is-refresh-items then 
-                               call "logger" using function concatenate(
+                           end-call
+
+                       if ws-category-filter = spaces
+                       or ws-rss-category = ws-category-filter then
+
+                           add 1 to ws-global-found-count
+
+                           move f-rss-feed-status
+                               to ws-download-and-parse-status
+
+      *                Only refresh items if switch is set, and only
+      *                call rss-downloader for feeds whose configured
+      *                refresh interval has actually elapsed. This
+      *                runs for every feed in the list - not just the
+      *                ones on the page currently on screen - so
+      *                F5/startup refresh covers the whole list no
+      *                matter which page the menu happens to be
+      *                showing.
+                           if ws-is-refresh-items
+                           and function rss-refresh-due(
+                               ws-rss-refresh-minutes,
+                               ws-rss-last-refresh-epoch-min) = 1
+                           then
+                               call "logger" using
+                                   function concatenate(
                                    "Refreshing feed: ", ws-rss-link)
                                end-call
-      *      TODO : display error message to user on failure.                     
-                               move function rss-downloader(ws-rss-link)
-                                   to ws-download-and-parse-status   
 
-                               display s-message-screen                             
+                               move function concatenate(
+                                   "Refreshing ",
+                                   function trim(ws-rss-idx),
+                                   " of ",
+                                   function trim(ws-last-id-record),
+                                   ": ",
+                                   function trim(ws-rss-title))
+                                   to ws-msg-body-text(1)
+                               move spaces to ws-msg-body-text(2)
+                               display s-message-screen
+
+      *      TODO : display error message to user on failure.
+                               move function rss-downloader(
+                                   ws-rss-link, 'N')
+                                   to ws-download-and-parse-status
                            end-if
 
-                           *> Set text color based on feed status
-                           if ws-download-and-parse-status 
-                           = ws-feed-status-success then                                
-                               move cob-color-white
-                               to ws-display-text-color(ws-counter)
-                           else 
-                               move cob-color-red
-                               to ws-display-text-color(ws-counter)
+                           if ws-global-found-count > ws-menu-page-start
+                           and ws-display-counter
+                               <= ws-max-display-items then
+
+                               move f-rss-feed-id
+                               to ws-display-rss-id(ws-display-counter)
+
+                               move ws-rss-title
+                               to ws-display-list-title(
+                                   ws-display-counter)
+
+                               move ws-rss-favorite
+                               to ws-display-is-favorite(
+                                   ws-display-counter)
+
+                               if ws-rss-favorite = 'Y' then
+                                   move function concatenate(
+                                       "* ",
+                                       function trim(ws-rss-title))
+                                       to ws-display-list-title(
+                                           ws-display-counter)
+                               end-if
+
+                               perform mark-display-row-if-checked
+
+                               move ws-rss-dat-file-name
+                               to ws-rss-content-file-name
+                               perform count-unread-items
+
+                               if ws-unread-count > 0 then
+                                   move ws-unread-count
+                                       to ws-unread-count-disp
+                                   move function concatenate(
+                                       function trim(
+                                       ws-display-list-title(
+                                           ws-display-counter)),
+                                       " (",
+                                       function trim(
+                                           ws-unread-count-disp),
+                                       " new)")
+                                       to ws-display-list-title(
+                                           ws-display-counter)
+                               end-if
+
+                               move ws-num-items
+                                   to ws-menu-item-count-disp
+
+                               if ws-rss-last-refresh-epoch-min
+                                   = zero then
+                                   move function concatenate(
+                                       function trim(
+                                       ws-display-list-title(
+                                           ws-display-counter)),
+                                       " [",
+                                       function trim(
+                                           ws-menu-item-count-disp),
+                                       " items, never refreshed]")
+                                       to ws-display-list-title(
+                                           ws-display-counter)
+                               else
+                                   compute ws-menu-elapsed-minutes =
+                                       function rss-epoch-minutes
+                                       - ws-rss-last-refresh-epoch-min
+                                   move ws-menu-elapsed-minutes
+                                       to ws-menu-elapsed-disp
+                                   move function concatenate(
+                                       function trim(
+                                       ws-display-list-title(
+                                           ws-display-counter)),
+                                       " [",
+                                       function trim(
+                                           ws-menu-item-count-disp),
+                                       " items, last ",
+                                       function trim(
+                                           ws-menu-elapsed-disp),
+                                       " min(s) ago]")
+                                       to ws-display-list-title(
+                                           ws-display-counter)
+                               end-if
+
+                               *> Set text color based on feed status
+                               if ws-download-and-parse-status
+                               = ws-feed-status-success then
+                                   move cob-color-white
+                                   to ws-display-text-color(
+                                       ws-display-counter)
+                               else
+                                   move cob-color-red
+                                   to ws-display-text-color(
+                                       ws-display-counter)
+                               end-if
+
+                               add 1 to ws-display-counter
+                           else
+                               if ws-display-counter
+                               > ws-max-display-items then
+                                   set ws-has-more-pages to true
+                               end-if
                            end-if
-                           
-                           add 1 to ws-counter 
-                   end-read       
-   
+                       end-if
+                   end-read
+
                end-perform
 
-           close fd-rss-list-file      
-        
+           close fd-rss-list-file
+
+           perform sort-display-items
+
            call "logger" using "Done setting rss menu items"
 
            exit paragraph.
 
 
+       sort-display-items.
+
+      *> Re-sorts only this page's in-memory ws-display-text table -
+      *> the underlying ids in fd-rss-list-file and page boundaries
+      *> (ws-global-found-count) are untouched, so the sort is purely
+      *> a display-order convenience within the current page.
+      *> Favorited feeds always bubble to the top of the page
+      *> regardless of ws-sort-mode - the explicit sort modes below
+      *> only decide ordering within each favorite/non-favorite group.
+           compute ws-sort-fill-count = ws-display-counter - 1
+
+           if ws-sort-fill-count < 2 then
+               exit paragraph
+           end-if
+
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-sort-fill-count - 1
+
+               perform varying ws-sort-j from 1 by 1
+                   until ws-sort-j > ws-sort-fill-count - ws-sort-i
+
+                   set ws-swap-not-needed to true
+
+                   if ws-display-is-favorite(ws-sort-j) = 'N'
+                   and ws-display-is-favorite(ws-sort-j + 1) = 'Y' then
+                       set ws-swap-needed to true
+                   else
+                       if ws-display-is-favorite(ws-sort-j)
+                       = ws-display-is-favorite(ws-sort-j + 1)
+                       and not ws-sort-none then
+
+                           if ws-sort-by-title then
+                               if ws-display-list-title(ws-sort-j)
+                               > ws-display-list-title(ws-sort-j + 1)
+                               then
+                                   set ws-swap-needed to true
+                               end-if
+                           else
+                               if ws-sort-by-status
+                               and ws-display-text-color(ws-sort-j)
+                               > ws-display-text-color(ws-sort-j + 1)
+                               then
+                                   set ws-swap-needed to true
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+
+                   if ws-swap-needed then
+                       move ws-display-text(ws-sort-j)
+                           to ws-display-text-temp
+                       move ws-display-text(ws-sort-j + 1)
+                           to ws-display-text(ws-sort-j)
+                       move ws-display-text-temp
+                           to ws-display-text(ws-sort-j + 1)
+                   end-if
+
+               end-perform
+           end-perform
+
+           exit paragraph.
+
+
+       count-unread-items.
+
+           move zero to ws-unread-count
+
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end
+                       continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               perform varying ws-unread-idx from 1 by 1
+                   until ws-unread-idx > ws-num-items
+
+                   if ws-item-read(ws-unread-idx) not = 'Y' then
+                       add 1 to ws-unread-count
+                   end-if
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
        set-selected-feed-file-name.
 
            if ws-selected-id > 0 then 
