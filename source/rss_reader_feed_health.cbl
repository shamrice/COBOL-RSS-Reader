@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: RSS Reader Feed Health - Screen sub program that
+      *          reports, per feed, the last 10 refresh outcomes and
+      *          how long it has been since the last successful
+      *          download, so a feed failing for days can be told
+      *          apart from one that just had a bad night.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. rss-reader-feed-health.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function rss-epoch-minutes
+           function resolve-data-path.
+
+       special-names.
+           cursor is ws-cursor-position
+           crt status is ws-crt-status.
+
+       input-output section.
+           file-control.
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+               copy "./copybooks/filecontrol/rss_last_id_file.cpy".
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+
+       working-storage section.
+
+       copy "screenio.cpy".
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+
+       01  ws-cursor-position.
+           05  ws-cursor-line                pic 99.
+           05  ws-cursor-col                 pic 99.
+
+       01  ws-crt-status.
+           05  ws-key1                       pic x.
+           05  ws-key2                       pic x.
+           05  filler                        pic x.
+           05  filler                        pic x.
+
+       01  ws-health-accept                  pic x value space.
+
+       01  ws-exit-sw                        pic a value 'N'.
+           88  ws-exit-true                  value 'Y'.
+           88  ws-exit-false                 value 'N'.
+
+       01  ws-has-more-pages-sw              pic a value 'N'.
+           88  ws-has-more-pages             value 'Y'.
+           88  ws-no-more-pages              value 'N'.
+
+       01  ws-health-display-text            occurs 16 times.
+           05  ws-health-display-line        pic x(78) value spaces.
+
+       77  ws-empty-line                     pic x(80) value spaces.
+
+       77  ws-rss-list-file-name       pic x(256) value spaces.
+       77  ws-rss-last-id-file-name    pic x(256) value spaces.
+
+       78  ws-max-display-items        value 16.
+       77  ws-health-page-num                pic 9(5) value 1.
+       77  ws-health-page-start              pic 9(5) value zero.
+       77  ws-display-counter                pic 9(5) value 1.
+       77  ws-global-found-count             pic 9(5) value zero.
+
+       77  ws-rss-idx                        pic 9(5) value 1.
+
+       77  ws-fail-count                     pic 9(2) value zero.
+       77  ws-fail-count-idx                 pic 9(2) value zero.
+       77  ws-fail-count-disp                pic z9.
+
+       77  ws-elapsed-minutes                pic s9(10) value zero.
+       77  ws-elapsed-disp                   pic zzzzzzzz9.
+
+       01  ws-status-word                    pic x(12) value spaces.
+
+       linkage section.
+
+       screen section.
+
+       copy "./screens/rss_feed_health_screen.cpy".
+       copy "./screens/blank_screen.cpy".
+
+       procedure division.
+       set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+       set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           call "logger" using "Opening RSS feed health report."
+
+           perform load-highest-rss-record
+           perform set-health-page-items
+
+           perform handle-user-input
+
+           display s-blank-screen
+           goback.
+
+
+       handle-user-input.
+
+           perform until ws-exit-true
+
+               accept s-rss-feed-health-screen
+
+               evaluate true
+
+                   when ws-crt-status = COB-SCR-PAGE-DOWN
+                   and ws-has-more-pages
+                       add 1 to ws-health-page-num
+                       perform set-health-page-items
+
+                   when ws-crt-status = COB-SCR-PAGE-UP
+                   and ws-health-page-num > 1
+                       subtract 1 from ws-health-page-num
+                       perform set-health-page-items
+
+                   when ws-crt-status = COB-SCR-ESC
+                       set ws-exit-true to true
+
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+       load-highest-rss-record.
+
+           move zeros to ws-last-id-record
+
+           open input fd-rss-last-id-file
+
+               read fd-rss-last-id-file into ws-last-id-record
+                   at end continue
+               end-read
+
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+
+       set-health-page-items.
+
+           perform varying ws-display-counter from 1 by 1
+               until ws-display-counter > ws-max-display-items
+               move spaces to ws-health-display-line(ws-display-counter)
+           end-perform
+
+           if ws-last-id-record is zeros then
+               exit paragraph
+           end-if
+
+           move 1 to ws-display-counter
+           move zero to ws-global-found-count
+           compute ws-health-page-start =
+               (ws-health-page-num - 1) * ws-max-display-items
+           set ws-no-more-pages to true
+
+           open input fd-rss-list-file
+
+               perform varying ws-rss-idx
+                   from 1 by 1 until ws-rss-idx > ws-last-id-record
+
+                   move ws-rss-idx to f-rss-feed-id
+                   read fd-rss-list-file into ws-rss-list-record
+                       key is f-rss-feed-id
+                       invalid key
+                           continue
+                       not invalid key
+
+                           add 1 to ws-global-found-count
+
+                           if ws-global-found-count
+                               > ws-health-page-start
+                           and ws-display-counter
+                               <= ws-max-display-items then
+
+                               perform build-health-line
+
+                               add 1 to ws-display-counter
+                           else
+                               if ws-display-counter
+                               > ws-max-display-items then
+                                   set ws-has-more-pages to true
+                               end-if
+                           end-if
+                   end-read
+
+               end-perform
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       build-health-line.
+
+           if ws-rss-feed-status = 1 then
+               move "OK" to ws-status-word
+           else
+               move "FAILING" to ws-status-word
+           end-if
+
+           move zero to ws-fail-count
+           perform varying ws-fail-count-idx from 1 by 1
+               until ws-fail-count-idx > 10
+               if ws-rss-health-history(ws-fail-count-idx:1) = 'F' then
+                   add 1 to ws-fail-count
+               end-if
+           end-perform
+           move ws-fail-count to ws-fail-count-disp
+
+           if ws-rss-last-refresh-epoch-min = zero then
+               move function concatenate(
+                   function trim(ws-rss-title), " - ",
+                   function trim(ws-status-word),
+                   " - ", function trim(ws-fail-count-disp),
+                   "/10 failed - never successfully downloaded")
+                   to ws-health-display-line(ws-display-counter)
+           else
+               compute ws-elapsed-minutes =
+                   function rss-epoch-minutes
+                       - ws-rss-last-refresh-epoch-min
+               move ws-elapsed-minutes to ws-elapsed-disp
+               move function concatenate(
+                   function trim(ws-rss-title), " - ",
+                   function trim(ws-status-word),
+                   " - ", function trim(ws-fail-count-disp),
+                   "/10 failed - last success ",
+                   function trim(ws-elapsed-disp),
+                   " min(s) ago")
+                   to ws-health-display-line(ws-display-counter)
+           end-if
+
+           exit paragraph.
+
+       end program rss-reader-feed-health.
