@@ -0,0 +1,240 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Exports/imports every f-config-name/f-config-value
+      *>          pair in crssr.conf to/from a plain key=value text
+      *>          file, so a known-good auto-configure setup (download
+      *>          command, browser, xterm, xmllint, etc.) can be
+      *>          copied to another machine instead of re-running
+      *>          auto-configure or re-clicking rss_config_screen.cpy.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. config-transfer.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function resolve-data-path.
+
+       input-output section.
+           file-control.
+               select optional fd-config-file
+               assign to dynamic ws-config-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-config-name.
+
+               select fd-transfer-file
+               assign to dynamic ws-transfer-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+           FD  fd-config-file.
+           01  f-config-set.
+               05  f-config-name           pic x(16).
+               05  f-config-value          pic x(128).
+
+           FD  fd-transfer-file.
+           01  f-transfer-line-raw         pic x(160).
+
+       working-storage section.
+
+       77  ws-config-file-name            pic x(256) value spaces.
+       77  ws-transfer-file-name          pic x(255) value spaces.
+
+       77  ws-transfer-line               pic x(160) value spaces.
+       77  ws-transfer-ptr                pic 9(5) value zero.
+
+       01  ls-config-set.
+           05  ls-config-name              pic x(16) value spaces.
+           05  ls-config-value             pic x(128) value spaces.
+
+       77  ws-configs-exported             pic 9(5) value zero.
+       77  ws-configs-imported             pic 9(5) value zero.
+
+       01  ws-eof-sw                       pic a value 'N'.
+           88  ws-eof                      value 'Y'.
+           88  ws-not-eof                  value 'N'.
+
+       linkage section.
+
+       01  l-config-mode                   pic x(6).
+           88  l-config-mode-import          value "IMPORT".
+           88  l-config-mode-export          value "EXPORT".
+
+       01  l-transfer-file-name            pic x(255).
+
+       01  l-config-transfer-status        pic 9 value zero.
+           88  l-return-status-success       value 1.
+           88  l-return-status-bad-param     value 2.
+
+       procedure division
+           using l-config-mode, l-transfer-file-name
+           returning l-config-transfer-status.
+
+       main-procedure.
+
+           move function resolve-data-path("crssr.conf")
+               to ws-config-file-name
+
+           if l-transfer-file-name = spaces then
+               call "logger" using function concatenate(
+                   "No config transfer file name was provided. ",
+                   "Returning status 2.")
+               end-call
+               set l-return-status-bad-param to true
+               goback
+           end-if
+
+           move l-transfer-file-name to ws-transfer-file-name
+
+           if l-config-mode-import then
+               perform import-config
+           else
+               if l-config-mode-export then
+                   perform export-config
+               else
+                   call "logger" using function concatenate(
+                       "Unknown config transfer mode: ", l-config-mode)
+                   end-call
+                   set l-return-status-bad-param to true
+                   goback
+               end-if
+           end-if
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       export-config.
+
+           move zero to ws-configs-exported
+
+      * make sure the config file exists.
+           open extend fd-config-file
+           close fd-config-file
+
+           open output fd-transfer-file
+               open input fd-config-file
+
+                   move low-values to f-config-name
+                   start fd-config-file key is greater than
+                       f-config-name
+                       invalid key
+                           call "logger" using function concatenate(
+                               "No configuration values found to ",
+                               "export.")
+                           end-call
+                       not invalid key
+                           set ws-not-eof to true
+                           perform until ws-eof
+                               read fd-config-file next record
+                                   into ls-config-set
+                                   at end set ws-eof to true
+                               not at end
+                                   perform write-config-transfer-line
+                               end-read
+                           end-perform
+                   end-start
+
+               close fd-config-file
+           close fd-transfer-file
+
+           display function concatenate(
+               "Configuration export complete. Values exported: ",
+               function trim(ws-configs-exported), " to: ",
+               function trim(l-transfer-file-name))
+           end-display
+
+           call "logger" using function concatenate(
+               "Configuration export complete. Values exported: ",
+               function trim(ws-configs-exported))
+           end-call
+
+           exit paragraph.
+
+
+       write-config-transfer-line.
+
+           move function concatenate(
+               function trim(ls-config-name), "=",
+               function trim(ls-config-value))
+               to ws-transfer-line
+
+           write f-transfer-line-raw from ws-transfer-line
+
+           add 1 to ws-configs-exported
+
+           exit paragraph.
+
+
+       import-config.
+
+           move zero to ws-configs-imported
+           set ws-not-eof to true
+
+           open input fd-transfer-file
+               perform until ws-eof
+                   read fd-transfer-file into ws-transfer-line
+                       at end set ws-eof to true
+                   not at end
+                       perform import-config-line
+                   end-read
+               end-perform
+           close fd-transfer-file
+
+           display function concatenate(
+               "Configuration import complete. Values imported: ",
+               function trim(ws-configs-imported))
+           end-display
+
+           call "logger" using function concatenate(
+               "Configuration import complete. Values imported: ",
+               function trim(ws-configs-imported))
+           end-call
+
+           exit paragraph.
+
+
+       import-config-line.
+
+           if function trim(ws-transfer-line) = spaces then
+               exit paragraph
+           end-if
+
+           move spaces to ls-config-name ls-config-value
+           move 1 to ws-transfer-ptr
+
+           unstring ws-transfer-line delimited by "="
+               into ls-config-name
+               with pointer ws-transfer-ptr
+           end-unstring
+
+           if function trim(ls-config-name) = spaces then
+               exit paragraph
+           end-if
+
+           if ws-transfer-ptr <= length of ws-transfer-line then
+               move ws-transfer-line(ws-transfer-ptr:)
+                   to ls-config-value
+           else
+               move spaces to ls-config-value
+           end-if
+
+           call "save-config" using
+               function trim(ls-config-name)
+               function trim(ls-config-value)
+           end-call
+
+           add 1 to ws-configs-imported
+
+           exit paragraph.
+
+       end program config-transfer.
