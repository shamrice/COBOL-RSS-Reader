@@ -0,0 +1,107 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Functions supporting the per-feed refresh interval -
+      *>          a minutes-since-epoch clock and the due/not-due
+      *>          decision rss-reader-menu and rss-batch-refresh use
+      *>          before calling rss-downloader for a feed.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+
+       identification division.
+       function-id. rss-epoch-minutes.
+
+       environment division.
+
+       configuration section.
+
+       data division.
+
+       working-storage section.
+
+       01  ws-current-date-time            pic x(21).
+       01  ws-current-date8                pic 9(8).
+       01  ws-current-time6                pic 9(6).
+       01  ws-current-days                 pic 9(9).
+       01  ws-current-hh                   pic 99.
+       01  ws-current-mm                   pic 99.
+
+       linkage section.
+       01  l-epoch-minutes                 pic 9(10) value zero.
+
+       procedure division returning l-epoch-minutes.
+
+       main-procedure.
+
+           move function current-date to ws-current-date-time
+           move ws-current-date-time(1:8) to ws-current-date8
+           move ws-current-date-time(9:6) to ws-current-time6
+
+           compute ws-current-days =
+               function integer-of-date(ws-current-date8)
+
+           move ws-current-time6(1:2) to ws-current-hh
+           move ws-current-time6(3:2) to ws-current-mm
+
+           compute l-epoch-minutes =
+               ws-current-days * 1440 + ws-current-hh * 60
+               + ws-current-mm
+
+           goback.
+
+       end function rss-epoch-minutes.
+
+
+       identification division.
+       function-id. rss-refresh-due.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function rss-epoch-minutes.
+
+       data division.
+
+       working-storage section.
+
+       01  ws-elapsed-minutes              pic s9(10).
+
+       linkage section.
+       01  l-refresh-minutes                pic 9(5).
+       01  l-last-refresh-epoch-min         pic 9(10).
+       01  l-is-due                         pic 9 value zero.
+
+       procedure division
+           using l-refresh-minutes l-last-refresh-epoch-min
+           returning l-is-due.
+
+       main-procedure.
+
+      *> 0 means "no restriction configured" - always due.
+           if l-refresh-minutes = zero then
+               move 1 to l-is-due
+               goback
+           end-if
+
+      *> Never successfully refreshed yet - always due.
+           if l-last-refresh-epoch-min = zero then
+               move 1 to l-is-due
+               goback
+           end-if
+
+           compute ws-elapsed-minutes =
+               function rss-epoch-minutes - l-last-refresh-epoch-min
+
+           if ws-elapsed-minutes >= l-refresh-minutes then
+               move 1 to l-is-due
+           else
+               move 0 to l-is-due
+           end-if
+
+           goback.
+
+       end function rss-refresh-due.
