@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2020-11-10
+      * Last Modified: 2021-01-12
+      * Purpose: File control definition for data file that stores the
+      *          parsed RSS feed content for a single feed.
+      * Tectonics: ./build.sh
+      ******************************************************************
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name.
