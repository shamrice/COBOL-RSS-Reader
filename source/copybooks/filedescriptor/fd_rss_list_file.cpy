@@ -14,3 +14,9 @@
                05 f-rss-title                  pic x(128) value spaces.               
                05 f-rss-dat-file-name          pic x(128) value spaces.
                05 f-rss-link                   pic x(256) value spaces.
+               05 f-rss-refresh-minutes        pic 9(5) value zero.
+               05 f-rss-last-refresh-epoch-min pic 9(10) value zero.
+               05 f-rss-category               pic x(32) value spaces.
+               05 f-rss-health-history          pic x(10) value spaces.
+               05 f-rss-favorite                pic a value 'N'.
+               05 f-rss-open-count              pic 9(7) value zero.
