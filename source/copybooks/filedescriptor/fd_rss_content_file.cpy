@@ -12,10 +12,14 @@
                05  f-feed-site-link           pic x(256) value spaces.
                05  f-feed-desc                pic x(256) value spaces.
                05  f-num-items                pic 9(6) value 0.               
-               05  f-items                    occurs 0 to 15000 times 
-                                              depending on f-num-items.              
+               05  f-items                    occurs 0 to 30000 times
+                                              depending on f-num-items.
+                   10  f-item-exists         pic a value 'N'.
                    10  f-item-title          pic x(128) value spaces.
                    10  f-item-link           pic x(256) value spaces.
                    10  f-item-guid           pic x(256) value spaces.
                    10  f-item-pub-date       pic x(128) value spaces.
-                   10  f-item-desc           pic x(512) value spaces.
+                   10  f-item-desc           pic x(1024) value spaces.
+                   10  f-item-read           pic a value 'N'.
+                   10  f-item-tags           pic x(64) value spaces.
+                   10  f-item-open-count     pic 9(5) value zero.
