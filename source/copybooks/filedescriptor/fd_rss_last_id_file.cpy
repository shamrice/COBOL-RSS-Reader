@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2020-11-10
+      * Last Modified: 2021-01-12
+      * Purpose: File description for file that stores the last RSS
+      *          feed ID that was issued.
+      * Tectonics: ./build.sh
+      ******************************************************************
+           FD fd-rss-last-id-file.
+           01  f-rss-last-id-record            pic 9(5) value zeros.
