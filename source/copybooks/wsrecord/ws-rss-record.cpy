@@ -6,7 +6,11 @@
       *          in the rss_content_file file descriptor.
       * Tectonics: ./build.sh
       ******************************************************************
-       78  ws-max-rss-items                     value 15000.
+      *> Structural ceiling only - see rss_parser.cbl's
+      *> enforce-retention-policy paragraph for the much lower,
+      *> configurable per-feed retention cap ("maxitems" config key,
+      *> default 2000) that normally keeps feeds well under this.
+       78  ws-max-rss-items                     value 30000.
        77  ws-num-items-disp                    pic 9(6).
        
        01  ws-rss-record.
@@ -17,8 +21,16 @@
            05  ws-num-items                     pic 9(6) value 0.           
            05  ws-items              occurs 0 to ws-max-rss-items times 
                                      depending on ws-num-items.
+               10 ws-item-exists                pic a value 'N'.
                10 ws-item-title                 pic x(128) value spaces.
                10 ws-item-link                  pic x(256) value spaces.
                10 ws-item-guid                  pic x(256) value spaces.
                10 ws-item-pub-date              pic x(128) value spaces.
-               10 ws-item-desc                  pic x(512) value spaces.
+               10 ws-item-desc                  pic x(1024)
+                                                value spaces.
+               10 ws-item-read                  pic a value 'N'.
+               10 ws-item-tags                  pic x(64) value spaces.
+      *> Number of times this item has been opened in the item viewer,
+      *> maintained by rss-reader-view-feed - feeds the "most read
+      *> items" usage report ("--usage-report").
+               10 ws-item-open-count            pic 9(5) value zero.
