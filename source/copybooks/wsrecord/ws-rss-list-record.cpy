@@ -12,4 +12,32 @@
            05  ws-rss-title                    pic x(128) value spaces.           
            05  ws-rss-dat-file-name            pic x(128) value spaces.
            05  ws-rss-link                     pic x(256) value spaces.
-           
+      *> Per-feed refresh interval, in minutes - 0 means "no
+      *> restriction, refresh every time" (prior behavior for every
+      *> feed added before this field existed).
+           05  ws-rss-refresh-minutes          pic 9(5) value zero.
+      *> Minutes-since-epoch timestamp of the feed's last successful
+      *> download, maintained by rss-downloader. Zero means "never
+      *> successfully refreshed".
+           05  ws-rss-last-refresh-epoch-min   pic 9(10) value zero.
+      *> Free-text grouping label, settable from rss-reader-edit-feed.
+      *> Spaces means "uncategorized" - shown only under the "All"
+      *> category filter (prior behavior for every feed added before
+      *> this field existed).
+           05  ws-rss-category                 pic x(32) value spaces.
+      *> Rolling history of the last 10 refresh outcomes, oldest first
+      *> - 'S' success, 'F' failure, space means "not yet attempted".
+      *> Shifted left and appended to by rss-downloader on every
+      *> refresh. Paired with ws-rss-last-refresh-epoch-min (the last
+      *> *successful* download) so the Feed Health screen can tell a
+      *> feed that has been failing for days apart from one bad night.
+           05  ws-rss-health-history           pic x(10) value spaces.
+      *> Starred/favorite flag, toggleable from the feed menu (F13) -
+      *> favorited feeds are sorted to the top of the menu regardless
+      *> of id order.
+           05  ws-rss-favorite                 pic a value 'N'.
+      *> Number of times this feed has been opened from the feed menu,
+      *> maintained by rss-reader-menu - feeds this counter into the
+      *> "most active feeds" usage report ("--usage-report").
+           05  ws-rss-open-count               pic 9(7) value zero.
+
