@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2020-11-10
+      * Last Modified: 2021-01-12
+      * Purpose: Working storage record that holds the last RSS feed
+      *          ID that was issued.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  ws-last-id-record                   pic 9(5) value zeros.
