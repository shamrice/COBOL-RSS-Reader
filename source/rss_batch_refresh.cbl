@@ -0,0 +1,280 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Unattended batch refresh of every RSS feed in
+      *>          list.dat without opening the interactive menu screen.
+      *>          Writes a plain-text summary report suitable for
+      *>          reviewing after a cron run.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-batch-refresh.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function rss-downloader
+           function rss-refresh-due
+           function resolve-data-path.
+
+       special-names.
+
+       input-output section.
+           file-control.
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+               copy "./copybooks/filecontrol/rss_last_id_file.cpy".
+               copy "./copybooks/filecontrol/rss_content_file.cpy".
+
+               select fd-batch-report-file
+               assign to dynamic ws-report-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+           FD fd-batch-report-file.
+           01  f-report-line-raw              pic x(256).
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-date-record.
+           05  ws-current-date.
+               10  ws-year                    pic 9(4).
+               10  ws-month                   pic 99.
+               10  ws-day                     pic 99.
+           05  ws-current-time.
+               10  ws-hour                    pic 99.
+               10  ws-min                     pic 99.
+               10  ws-sec                     pic 99.
+               10  ws-milli                   pic 99.
+           05  ws-time-offset                 pic S9(4).
+
+       77  ws-report-file-name               pic x(512) value spaces.
+       77  ws-rss-content-file-name          pic x(255) value spaces.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+
+       77  ws-report-line                    pic x(256) value spaces.
+
+       77  ws-rss-idx                        pic 9(5) value 1.
+       77  ws-items-before                   pic 9(6) value zero.
+       77  ws-items-after                    pic 9(6) value zero.
+       77  ws-new-items                      pic 9(6) value zero.
+
+       77  ws-feeds-checked                  pic 9(5) value zero.
+       77  ws-feeds-failed                   pic 9(5) value zero.
+       77  ws-feeds-skipped                  pic 9(5) value zero.
+       77  ws-total-new-items                pic 9(7) value zero.
+
+       77  ws-download-and-parse-status      pic 9 value zero.
+       78  ws-feed-status-success            value 1.
+
+       01  ws-eof-sw                         pic a value 'N'.
+           88  ws-eof                        value 'Y'.
+           88  ws-not-eof                    value 'N'.
+
+       linkage section.
+
+       procedure division.
+
+       main-procedure.
+
+           move function resolve-data-path("refresh_summary.txt")
+               to ws-report-file-name
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           call "logger" using "Starting unattended batch refresh..."
+           end-call
+
+           perform load-highest-rss-record
+
+           open output fd-batch-report-file
+               perform write-report-header
+
+               if ws-last-id-record is zero then
+                   move "No RSS feeds are configured. Nothing to do."
+                       to ws-report-line
+                   write f-report-line-raw from ws-report-line
+               else
+                   open input fd-rss-list-file
+                       perform varying ws-rss-idx from 1 by 1
+                           until ws-rss-idx > ws-last-id-record
+
+                           move ws-rss-idx to f-rss-feed-id
+                           read fd-rss-list-file into ws-rss-list-record
+                               key is f-rss-feed-id
+                               invalid key
+                                   continue
+                               not invalid key
+                                   perform refresh-one-feed
+                           end-read
+
+                       end-perform
+                   close fd-rss-list-file
+               end-if
+
+               perform write-report-footer
+           close fd-batch-report-file
+
+           call "logger" using function concatenate(
+               "Batch refresh complete. Feeds checked: ",
+               ws-feeds-checked, " Skipped: ", ws-feeds-skipped,
+               " Failures: ", ws-feeds-failed,
+               " New items: ", ws-total-new-items)
+           end-call
+
+           display function concatenate(
+               "Batch refresh complete. Feeds checked: ",
+               function trim(ws-feeds-checked), " Skipped: ",
+               function trim(ws-feeds-skipped), " Failures: ",
+               function trim(ws-feeds-failed), " New items: ",
+               function trim(ws-total-new-items))
+           end-display
+           display function concatenate(
+               "Summary report written to: ",
+               function trim(ws-report-file-name))
+           end-display
+
+           goback.
+
+
+       refresh-one-feed.
+
+           add 1 to ws-feeds-checked
+
+           if function rss-refresh-due(
+               ws-rss-refresh-minutes,
+               ws-rss-last-refresh-epoch-min) <> 1 then
+
+               add 1 to ws-feeds-skipped
+               move function concatenate(
+                   "SKIPPED ", function trim(ws-rss-title),
+                   " : refresh interval not yet elapsed")
+                   to ws-report-line
+               write f-report-line-raw from ws-report-line
+               exit paragraph
+           end-if
+
+           call "logger" using function concatenate(
+               "Batch refreshing feed: ", ws-rss-title)
+           end-call
+
+           perform count-feed-items
+           move ws-num-items to ws-items-before
+
+           move function rss-downloader(ws-rss-link, 'N')
+               to ws-download-and-parse-status
+
+           perform count-feed-items
+           move ws-num-items to ws-items-after
+
+           move zero to ws-new-items
+           if ws-items-after > ws-items-before
+               compute ws-new-items = ws-items-after - ws-items-before
+           end-if
+
+           add ws-new-items to ws-total-new-items
+
+           if ws-download-and-parse-status = ws-feed-status-success
+           then
+               move function concatenate(
+                   "OK      ", function trim(ws-rss-title),
+                   " : ", ws-new-items, " new item(s)")
+                   to ws-report-line
+           else
+               add 1 to ws-feeds-failed
+               move function concatenate(
+                   "FAILED  ", function trim(ws-rss-title),
+                   " : status ", ws-download-and-parse-status)
+                   to ws-report-line
+           end-if
+
+           write f-report-line-raw from ws-report-line
+
+           exit paragraph.
+
+
+       count-feed-items.
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           move zero to ws-num-items
+           set ws-not-eof to true
+
+           open input fd-rss-content-file
+               perform until ws-eof
+                   read fd-rss-content-file into ws-rss-record
+                       at end set ws-eof to true
+                   end-read
+               end-perform
+           close fd-rss-content-file
+
+           exit paragraph.
+
+
+       write-report-header.
+
+           move function current-date to ws-date-record
+
+           move function concatenate(
+               "RSS Batch Refresh Summary - ",
+               ws-year, "-", ws-month, "-", ws-day, " ",
+               ws-hour, ":", ws-min, ":", ws-sec)
+               to ws-report-line
+           write f-report-line-raw from ws-report-line
+
+           move
+           "-----------------------------------------------------"
+               to ws-report-line
+           write f-report-line-raw from ws-report-line
+
+           exit paragraph.
+
+
+       write-report-footer.
+
+           move
+           "-----------------------------------------------------"
+               to ws-report-line
+           write f-report-line-raw from ws-report-line
+
+           move function concatenate(
+               "Feeds checked: ", ws-feeds-checked,
+               "  Skipped: ", ws-feeds-skipped,
+               "  Failures: ", ws-feeds-failed,
+               "  New items found: ", ws-total-new-items)
+               to ws-report-line
+           write f-report-line-raw from ws-report-line
+
+           exit paragraph.
+
+
+       load-highest-rss-record.
+
+           set ws-not-eof to true
+
+           open input fd-rss-last-id-file
+               perform until ws-eof
+                   read fd-rss-last-id-file into ws-last-id-record
+                       at end set ws-eof to true
+                   end-read
+               end-perform
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+       end program rss-batch-refresh.
