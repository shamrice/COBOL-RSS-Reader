@@ -0,0 +1,185 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Rolls up total item count, combined word count, and
+      *>          estimated reading time across every feed in
+      *>          list.dat, for "--stats".
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-stats-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function count-words
+           function resolve-data-path.
+
+       input-output section.
+           file-control.
+               select optional fd-rss-last-id-file
+               assign to dynamic ws-rss-last-id-file-name
+               organization is line sequential
+               status is ws-last-id-file-status.
+
+               select fd-rss-list-file
+               assign to dynamic ws-rss-list-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-rss-link
+               alternate record key is f-rss-feed-id
+               status is ws-list-file-status.
+
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-file-status.
+           05  ws-last-id-file-status       pic 99.
+           05  ws-list-file-status          pic 99.
+           05  ws-content-file-status       pic 99.
+
+       77  ws-rss-list-file-name            pic x(256) value spaces.
+       77  ws-rss-last-id-file-name         pic x(256) value spaces.
+       77  ws-rss-content-file-name         pic x(255) value spaces.
+
+       77  ws-rss-idx                       pic 9(5) value 1.
+       77  ws-item-idx                      pic 9(6) value 1.
+
+       01  ws-total-feed-count              pic 9(5) value zero.
+       01  ws-total-item-count              pic 9(8) value zero.
+       01  ws-total-word-count              pic 9(10) value zero.
+       01  ws-total-reading-minutes         pic 9(8) value zero.
+
+       78  ws-reading-words-per-minute      value 200.
+
+       linkage section.
+
+       01  l-stats-status                   pic 9 value zero.
+           88  l-return-status-success      value 1.
+           88  l-return-status-no-feeds     value 2.
+
+       procedure division using l-stats-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           perform load-highest-rss-record
+
+           if ws-last-id-record is zero then
+               display "No feeds found. Nothing to summarize."
+               set l-return-status-no-feeds to true
+               goback
+           end-if
+
+           open input fd-rss-list-file
+               perform varying ws-rss-idx from 1 by 1
+                   until ws-rss-idx > ws-last-id-record
+
+                   move ws-rss-idx to f-rss-feed-id
+                   read fd-rss-list-file into ws-rss-list-record
+                       key is f-rss-feed-id
+                       invalid key
+                           continue
+                       not invalid key
+                           add 1 to ws-total-feed-count
+                           perform tally-one-feed
+                   end-read
+
+               end-perform
+           close fd-rss-list-file
+
+           compute ws-total-reading-minutes rounded =
+               ws-total-word-count / ws-reading-words-per-minute
+           if ws-total-reading-minutes = zero
+           and ws-total-word-count > 0 then
+               move 1 to ws-total-reading-minutes
+           end-if
+
+           display space
+           display "---------------------------------------------------"
+           display "RSS reading backlog summary:"
+           display function concatenate(
+               "  Feeds:                ",
+               function trim(ws-total-feed-count))
+           end-display
+           display function concatenate(
+               "  Total items:          ",
+               function trim(ws-total-item-count))
+           end-display
+           display function concatenate(
+               "  Total word count:     ",
+               function trim(ws-total-word-count))
+           end-display
+           display function concatenate(
+               "  Est. reading time:    ",
+               function trim(ws-total-reading-minutes), " min(s)")
+           end-display
+           display "---------------------------------------------------"
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       load-highest-rss-record.
+
+           open extend fd-rss-last-id-file close fd-rss-last-id-file
+
+           open input fd-rss-last-id-file
+               read fd-rss-last-id-file into ws-last-id-record
+                   at end
+                       move zero to ws-last-id-record
+               end-read
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+
+       tally-one-feed.
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           move zero to ws-num-items
+
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end
+                       continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               add ws-num-items to ws-total-item-count
+
+               perform varying ws-item-idx from 1 by 1
+                   until ws-item-idx > ws-num-items
+
+                   add function count-words(ws-item-desc(ws-item-idx))
+                       to ws-total-word-count
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+       end program rss-stats-report.
