@@ -14,58 +14,84 @@
 
        configuration section.
 
+       repository.
+           function resolve-data-path
+           function pipe-open
+           function pipe-close.
+
        input-output section.
            file-control.
                select optional fd-config-file
                assign to dynamic ws-file-name
                organization is indexed
                access is dynamic
-               record key is f-config-name.           
+               record key is f-config-name
+               file status is ws-config-file-status.
 
        data division.
 
        file section.
            FD fd-config-file.
            01  f-config-set.
-               05  f-config-name           pic x(8).
-               05  f-config-value          pic x(32).    
+               05  f-config-name           pic x(16).
+               05  f-config-value          pic x(128).
 
        working-storage section.
 
-       77  ws-file-name                    pic x(18) value "crssr.conf".
+       77  ws-file-name                    pic x(256) value spaces.
+       77  ws-config-file-status           pic 99.
+       77  ws-config-file-open-status      pic 99.
+       78  ws-status-conflicting-attrs     value 39.
+       77  ws-legacy-config-cmd            pic x(512) value spaces.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
 
        local-storage section.
-       
+
        01  ls-config-set.
-           05  ls-config-name              pic x(8) value spaces.
-           05  ls-config-value             pic x(32) value spaces.
+           05  ls-config-name              pic x(16) value spaces.
+           05  ls-config-value             pic x(128) value spaces.
 
        01  ls-record-exists-sw             pic x value 'N'.
            88  ls-record-exists            value 'Y'.
-           88  ls-record-not-exists        value 'N'. 
+           88  ls-record-not-exists        value 'N'.
 
        linkage section.
 
        01  l-config-name                   pic x any length.
        01  l-config-value                  pic x any length.
 
-       procedure division 
+       procedure division
            using l-config-name, l-config-value.
 
        main-procedure.
 
+           move function resolve-data-path("crssr.conf") to ws-file-name
+
            move l-config-name to ls-config-name
            move l-config-value to ls-config-value
 
            call "logger" using function concatenate(
-               "Saving configuration: ", ls-config-name, 
+               "Saving configuration: ", ls-config-name,
                " with value: ", ls-config-value)
-           end-call 
+           end-call
 
-      * make sure file exists.           
+      * make sure file exists.
            open extend fd-config-file
+      *> Save the open status before the close below overwrites
+      *> ws-config-file-status with the close operation's own
+      *> outcome, so a pre-upgrade layout mismatch on the open is
+      *> not masked by a clean close.
+           move ws-config-file-status to ws-config-file-open-status
            close fd-config-file
 
+           if ws-config-file-open-status = ws-status-conflicting-attrs
+           then
+               perform retire-legacy-config-file
+           end-if
+
            open i-o fd-config-file
                write f-config-set from ls-config-set
                    invalid key 
@@ -98,7 +124,40 @@
            close fd-config-file
 
            goback.
-       
+
+
+       retire-legacy-config-file.
+
+      *> crssr.conf's indexed record layout was widened (wider
+      *> f-config-name/f-config-value) to hold longer setting names
+      *> and values than the original 8/32-char fields supported.
+      *> Opening a crssr.conf written by a pre-upgrade build under
+      *> the new record layout comes back "conflicting file
+      *> attributes" rather than silently misreading it, so move the
+      *> old file aside and let a fresh one be created in its place -
+      *> auto-configure repopulates the recognized settings on the
+      *> next run rather than the program crashing on an unhandled
+      *> file status.
+           move function concatenate(
+               "mv ", function trim(ws-file-name), " ",
+               function trim(ws-file-name), ".pre-upgrade.bak")
+               to ws-legacy-config-cmd
+
+           call "logger" using function concatenate(
+               "crssr.conf uses an incompatible pre-upgrade record ",
+               "layout. Retiring it to ",
+               function trim(ws-file-name), ".pre-upgrade.bak and ",
+               "starting fresh.")
+           end-call
+
+           move pipe-open(ws-legacy-config-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           open extend fd-config-file
+           close fd-config-file
+
+           exit paragraph.
+
        end program save-config.
 
 
@@ -119,74 +178,128 @@
 
        configuration section.
 
+       repository.
+           function resolve-data-path
+           function pipe-open
+           function pipe-close.
+
        input-output section.
            file-control.
                select optional fd-config-file
                assign to dynamic ws-file-name
                organization is indexed
                access is dynamic
-               record key is f-config-name.           
+               record key is f-config-name
+               file status is ws-config-file-status.
 
        data division.
 
        file section.
            FD  fd-config-file.
            01  f-config-set.
-               05  f-config-name           pic x(8).
-               05  f-config-value          pic x(32).    
+               05  f-config-name           pic x(16).
+               05  f-config-value          pic x(128).
 
        working-storage section.
 
-       77  ws-file-name                    pic x(18) value "crssr.conf".
+       77  ws-file-name                    pic x(256) value spaces.
+       77  ws-config-file-status           pic 99.
+       77  ws-config-file-open-status      pic 99.
+       78  ws-status-conflicting-attrs     value 39.
+       77  ws-legacy-config-cmd            pic x(512) value spaces.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
 
        local-storage section.
-       
+
        01  ls-config-set.
-           05  ls-config-name              pic x(8) value spaces.
-           05  ls-config-value             pic x(32) value spaces.
+           05  ls-config-name              pic x(16) value spaces.
+           05  ls-config-value             pic x(128) value spaces.
 
        linkage section.
 
        01  l-config-name                   pic x any length.
-       01  l-config-value                  pic x(32).
+       01  l-config-value                  pic x(128).
 
-       procedure division 
+       procedure division
            using l-config-name
            returning l-config-value.
 
        main-procedure.
 
+           move function resolve-data-path("crssr.conf") to ws-file-name
+
            call "logger" using function concatenate(
                "Getting value for configuration: ", l-config-name)
-           end-call 
-       
+           end-call
+
            move l-config-name to ls-config-name
            move spaces to l-config-value 
            
-      * make sure file exists.           
+      * make sure file exists.
            open extend fd-config-file
+      *> Save the open status before the close below overwrites
+      *> ws-config-file-status with the close operation's own
+      *> outcome, so a pre-upgrade layout mismatch on the open is
+      *> not masked by a clean close.
+           move ws-config-file-status to ws-config-file-open-status
            close fd-config-file
 
+           if ws-config-file-open-status = ws-status-conflicting-attrs
+           then
+               perform retire-legacy-config-file
+           end-if
+
            open input fd-config-file
                move ls-config-name to f-config-name
                read fd-config-file into ls-config-set
                    key is f-config-name
-                   invalid key 
+                   invalid key
                        call "logger" using function concatenate(
-                          "Unable to find config with name: ", 
+                          "Unable to find config with name: ",
                           f-config-name, " : Returning spaces.")
-                       end-call 
-                   not invalid key          
+                       end-call
+                   not invalid key
                        call "logger" using function concatenate(
-                           "Config found :: name: ", ls-config-name, 
+                           "Config found :: name: ", ls-config-name,
                            " : value: ", ls-config-value)
-                       end-call                          
-                       move ls-config-value to l-config-value 
-               end-read     
-           close fd-config-file      
+                       end-call
+                       move ls-config-value to l-config-value
+               end-read
+           close fd-config-file
 
            goback.
-       
+
+
+       retire-legacy-config-file.
+
+      *> Same pre-upgrade-record-layout guard as save-config: a
+      *> crssr.conf written before f-config-name/f-config-value were
+      *> widened opens with "conflicting file attributes" instead of
+      *> misreading old records. Move it aside so a fresh, empty one
+      *> gets created and re-populated by auto-configure.
+           move function concatenate(
+               "mv ", function trim(ws-file-name), " ",
+               function trim(ws-file-name), ".pre-upgrade.bak")
+               to ws-legacy-config-cmd
+
+           call "logger" using function concatenate(
+               "crssr.conf uses an incompatible pre-upgrade record ",
+               "layout. Retiring it to ",
+               function trim(ws-file-name), ".pre-upgrade.bak and ",
+               "starting fresh.")
+           end-call
+
+           move pipe-open(ws-legacy-config-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           open extend fd-config-file
+           close fd-config-file
+
+           exit paragraph.
+
        end function get-config.
 
 
@@ -263,30 +376,30 @@
        01  ls-command-to-test              pic x(128).
 
        01  ls-config-set.
-           05  ls-config-name              pic x(8) value spaces.
-           05  ls-config-value             pic x(32) value spaces.
-           05  ls-dl-cmd-config-value      redefines ls-config-value  
-                                           pic x(32).
+           05  ls-config-name              pic x(16) value spaces.
+           05  ls-config-value             pic x(128) value spaces.
+           05  ls-dl-cmd-config-value      redefines ls-config-value
+                                           pic x(128).
                88  ls-wget-value           value ws-wget-cmd-value.
                88  ls-curl-value           value ws-curl-cmd-value.
 
            05  ls-new-window-cmd-config-value redefines ls-config-value
-                                           pic x(32).
+                                           pic x(128).
                88  ls-no-new-win-value     value "false".
                88  ls-use-new-win-value    value "true".
 
-           05  ls-browser-cmd-config-value redefines ls-config-value  
-                                           pic x(32).
+           05  ls-browser-cmd-config-value redefines ls-config-value
+                                           pic x(128).
                88  ls-lynx-value           value ws-lynx-cmd-value.
-               88  ls-links-value          value ws-links-cmd-value.               
+               88  ls-links-value          value ws-links-cmd-value.
                88  ls-no-browser-value     value ws-no-browser-value.
 
-           05  ls-xmllint-cmd-config-value redefines ls-config-value  
-                                           pic x(32).
-               88  ls-xmllint-found-value  
+           05  ls-xmllint-cmd-config-value redefines ls-config-value
+                                           pic x(128).
+               88  ls-xmllint-found-value
                                       value ws-xmllint-exists-value.
-               88  ls-xmllint-not-found-value  
-                                      value ws-xmllint-not-exists-value.               
+               88  ls-xmllint-not-found-value
+                                      value ws-xmllint-not-exists-value.
 
        01  ls-command-exists-sw            pic x value 'N'.
            88  ls-command-not-exists       value 'N'.
