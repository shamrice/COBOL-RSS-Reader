@@ -0,0 +1,266 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Compacts list.dat by reassigning sequential RSS feed
+      *>          ids, closing gaps left by remove-rss-record, renaming
+      *>          the rss_NNNNN.dat content files to match, and
+      *>          rewriting lastid.dat with the new highest id.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. compact-rss-ids.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function resolve-data-path.
+
+       special-names.
+
+       input-output section.
+
+           file-control.
+               select optional fd-rss-list-file
+               assign to dynamic ws-rss-list-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-rss-link
+               alternate record key is f-rss-feed-id
+               status is ws-list-file-status.
+
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+               select optional fd-rss-last-id-file
+               assign to dynamic ws-rss-last-id-file-name
+               organization is line sequential
+               status is ws-last-id-file-status.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+
+       01  ws-file-status.
+           05  ws-list-file-status           pic 99.
+           05  ws-content-file-status        pic 99.
+           05  ws-last-id-file-status        pic 99.
+
+       78  ws-file-status-not-found          value 35.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+       77  ws-rss-feeds-dir-path             pic x(128) value spaces.
+
+       77  ws-rss-content-file-name          pic x(255) value spaces.
+       77  ws-new-content-file-name          pic x(128) value spaces.
+
+       77  ws-old-id                         pic 9(5) value zero.
+       77  ws-new-id                         pic 9(5) value zero.
+       77  ws-highest-id                     pic 9(5) value zero.
+
+       01  ws-content-found-sw               pic a value 'N'.
+           88  ws-content-found               value 'Y'.
+           88  ws-content-not-found           value 'N'.
+
+       01  ws-content-renamed-sw             pic a value 'N'.
+           88  ws-content-renamed             value 'Y'.
+           88  ws-content-not-renamed         value 'N'.
+
+       linkage section.
+
+       01  l-compact-status                  pic 9 value zero.
+           88  l-return-status-success         value 1.
+           88  l-return-status-nothing-to-do   value 2.
+
+       procedure division using l-compact-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds")
+               to ws-rss-feeds-dir-path
+
+           call "logger" using
+               "Starting RSS feed id compaction..."
+           end-call
+
+           perform load-highest-rss-record
+
+           if ws-last-id-record is zero then
+               call "logger" using
+                   "No feeds found. Nothing to compact."
+               end-call
+               set l-return-status-nothing-to-do to true
+               goback
+           end-if
+
+           move zero to ws-new-id
+           move zero to ws-highest-id
+
+           open i-o fd-rss-list-file
+
+               perform varying ws-old-id from 1 by 1
+                   until ws-old-id > ws-last-id-record
+
+                   move ws-old-id to f-rss-feed-id
+                   read fd-rss-list-file
+                       key is f-rss-feed-id
+                       invalid key
+                           call "logger" using function concatenate(
+                               "No feed with id: ", ws-old-id,
+                               " : Skipping gap.")
+                           end-call
+                       not invalid key
+                           add 1 to ws-new-id
+                           move ws-new-id to ws-highest-id
+                           perform compact-one-feed
+                   end-read
+
+               end-perform
+
+           close fd-rss-list-file
+
+           move ws-highest-id to ws-last-id-record
+
+           open output fd-rss-last-id-file
+               write f-rss-last-id-record from ws-last-id-record
+               end-write
+           close fd-rss-last-id-file
+
+           call "logger" using function concatenate(
+               "RSS feed id compaction complete. Highest id is now: ",
+               ws-highest-id)
+           end-call
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       compact-one-feed.
+
+           if ws-old-id = ws-new-id then
+               call "logger" using function concatenate(
+                   "Feed id: ", ws-old-id, " already compact. ",
+                   "Skipping.")
+               end-call
+               exit paragraph
+           end-if
+
+           call "logger" using function concatenate(
+               "Reassigning feed id: ", ws-old-id, " to: ", ws-new-id)
+           end-call
+
+           perform rename-content-file
+
+           move ws-new-id to f-rss-feed-id
+           if ws-content-renamed then
+               move ws-new-content-file-name to f-rss-dat-file-name
+           end-if
+
+           rewrite f-rss-list-record
+               invalid key
+                   call "logger" using function concatenate(
+                       "Unable to rewrite list record for old id: ",
+                       ws-old-id, " new id: ", ws-new-id)
+                   end-call
+           end-rewrite
+
+           exit paragraph.
+
+
+       rename-content-file.
+
+           set ws-content-not-found to true
+           set ws-content-not-renamed to true
+
+           move f-rss-dat-file-name to ws-rss-content-file-name
+
+           move function concatenate(
+               function trim(ws-rss-feeds-dir-path),
+               "/rss_", ws-new-id, ".dat")
+               to ws-new-content-file-name
+
+           open input fd-rss-content-file
+               if ws-content-file-status = zero then
+                   set ws-content-found to true
+                   read fd-rss-content-file into ws-rss-record
+                   end-read
+               end-if
+           close fd-rss-content-file
+
+           if ws-content-found then
+               move ws-new-content-file-name to ws-rss-content-file-name
+               open output fd-rss-content-file
+                   write f-rss-content-record from ws-rss-record
+                   end-write
+               close fd-rss-content-file
+
+               if ws-content-file-status <> zero then
+                   call "logger" using function concatenate(
+                       "Failed to write renamed content file: ",
+                       function trim(ws-new-content-file-name),
+                       " : Status: ", ws-content-file-status,
+                       " : Old content file left in place.")
+                   end-call
+               else
+                   set ws-content-renamed to true
+                   move f-rss-dat-file-name to ws-rss-content-file-name
+                   delete file fd-rss-content-file
+
+                   if ws-content-file-status <> zero
+                   and ws-content-file-status <>
+                       ws-file-status-not-found
+                   then
+                       call "logger" using function concatenate(
+                           "Failed to delete old content file: ",
+                           function trim(ws-rss-content-file-name),
+                           " : Status: ", ws-content-file-status)
+                       end-call
+                   end-if
+               end-if
+           else
+               call "logger" using function concatenate(
+                   "No content file found for old id: ", ws-old-id,
+                   " : ", function trim(ws-rss-content-file-name),
+                   " : Id will still be reassigned.")
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+       load-highest-rss-record.
+
+           move zero to ws-last-id-record
+
+           open input fd-rss-last-id-file
+               if ws-last-id-file-status = zero then
+                   read fd-rss-last-id-file into ws-last-id-record
+                   end-read
+               end-if
+           close fd-rss-last-id-file
+
+           call "logger" using function concatenate(
+               "Highest record found: ", ws-last-id-record)
+           end-call
+
+           exit paragraph.
+
+       end program compact-rss-ids.
