@@ -20,7 +20,9 @@
            function get-config 
            function pipe-open
            function pipe-close
-           function rss-parser.
+           function rss-parser
+           function rss-epoch-minutes
+           function resolve-data-path.
 
        input-output section.
            file-control.           
@@ -42,13 +44,39 @@
 
        01  ws-xmllint-cmd                     pic x(32). 
 
-       77  ws-rss-temp-filename               pic x(255)
-                                              value "./feeds/temp.rss".
-      
-       77  ws-rss-temp-filename-retry         pic x(255)
-                                              value "./feeds/temp1.rss".
-       
-       78  ws-rss-list-file-name             value "./feeds/list.dat".
+       77  ws-rss-temp-filename               pic x(255) value spaces.
+
+       77  ws-rss-temp-filename-retry         pic x(255) value spaces.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+
+      *> Retry with exponential backoff on transient download failures.
+       78  ws-retry-count-key                 value "retries".
+       78  ws-retry-delay-key                 value "retrydly".
+       78  ws-retry-count-default             value 3.
+       78  ws-retry-delay-default              value 2.
+       78  ws-retry-max-allowed                value 10.
+
+       77  ws-retry-config-val                pic x(32).
+       77  ws-retry-max                       pic 9(2) value zero.
+       77  ws-retry-base-delay                pic 9(4) value zero.
+       77  ws-retry-attempt                   pic 9(2) value 1.
+       77  ws-retry-delay                     pic 9(6) value zero.
+
+      *> Configurable proxy/user-agent, folded into ls-download-cmd.
+       77  ws-proxy-config-val                pic x(32) value spaces.
+       77  ws-useragent-config-val            pic x(32) value spaces.
+       77  ws-proxy-cmd-prefix                pic x(80) value spaces.
+       77  ws-useragent-cmd-flag              pic x(80) value spaces.
+
+      *> Download timeout, so one stalled feed can't block
+      *> refresh-feeds forever - wraps ls-download-cmd with the
+      *> coreutils "timeout" command.
+       78  ws-download-timeout-key            value "download_timeout".
+       78  ws-download-timeout-default        value 30.
+       77  ws-download-timeout-config-val     pic x(32).
+       77  ws-download-timeout-secs           pic 9(6) value zero.
+       77  ws-timeout-cmd-prefix              pic x(32) value spaces.
 
       
        local-storage section.
@@ -70,8 +98,14 @@
 
        77  ls-download-parse-status-temp      pic 9 value 0.
 
+      *> Feed health history - see save-rss-feed-status.
+       77  ls-health-history-temp             pic x(10) value spaces.
+       77  ls-health-outcome-char             pic x value space.
+
        linkage section.
            01  l-feed-url                         pic x(256).
+           01  l-is-new-feed-request              pic x value 'N'.
+               88  l-new-feed-request             value 'Y'.
 
            01  l-download-and-parse-status        pic 9 value zero.
                88  l-return-status-success        value 1.
@@ -79,15 +113,24 @@
                88  l-return-status-download-fail  value 3.
                88  l-return-status-url-invalid    value 4.
                88  l-return-status-format-fail    value 5.
+               88  l-return-status-duplicate-feed value 6.
+               88  l-return-status-not-a-feed     value 7.
 
        procedure division 
-           using l-feed-url
+           using l-feed-url, l-is-new-feed-request
            returning l-download-and-parse-status.
 
        main-procedure.
-           
-           call "logger" using 
-               function concatenate("URL passed to downloader: ", 
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/temp.rss")
+               to ws-rss-temp-filename
+           move function resolve-data-path("feeds/temp1.rss")
+               to ws-rss-temp-filename-retry
+
+           call "logger" using
+               function concatenate("URL passed to downloader: ",
                l-feed-url)
            end-call
 
@@ -118,49 +161,206 @@
                end-call
 
                move function rss-parser(
-                   ws-rss-temp-filename, ls-rss-feed-url)
+                   ws-rss-temp-filename, ls-rss-feed-url,
+                   l-is-new-feed-request)
                    to ls-parse-status
                        
-               if ls-parse-status = 1 then 
+               if ls-parse-status = 1 then
                    call "logger" using "Parsing success."
-                   set l-return-status-success to true 
-
-               else 
-                   call "logger" using function concatenate(
-                       "Parse failure. Parse Status code:",
-                       ls-parse-status)
-                   end-call 
-                   set l-return-status-parse-fail to true 
-
-               *> If failed, check to see if xmllint is enabled, and if so reparse.
-                   perform xmllint-and-reparse-temp-file
+                   set l-return-status-success to true
 
+               else
+                   if ls-parse-status = 6 then
+                       call "logger" using function concatenate(
+                           "Feed URL is already subscribed: ",
+                           function trim(ls-rss-feed-url))
+                       end-call
+                       set l-return-status-duplicate-feed to true
+
+                   else
+                       if ls-parse-status = 7 then
+                           call "logger" using function concatenate(
+                               "URL does not serve a recognizable ",
+                               "feed: ", function trim(ls-rss-feed-url))
+                           end-call
+                           set l-return-status-not-a-feed to true
+
+                       else
+                           call "logger" using function concatenate(
+                               "Parse failure. Parse Status code:",
+                               ls-parse-status)
+                           end-call
+                           set l-return-status-parse-fail to true
+
+                  *> If failed, check to see if xmllint is enabled,
+                  *> and if so reparse.
+                           perform xmllint-and-reparse-temp-file
+                       end-if
+                   end-if
                end-if                                                 
            end-if
 
-           perform save-rss-feed-status
+      *> A duplicate-feed result means the URL already belongs to a
+      *> different, already-saved feed record - don't touch that
+      *> existing record's status/last-refresh timestamp just because
+      *> someone tried (and failed) to re-add it.
+           if not l-return-status-duplicate-feed then
+               perform save-rss-feed-status
+           end-if
 
            goback.
 
 
        download-rss-feed.
-           
-           call "logger" using 
+
+           call "logger" using
                function concatenate(
                "Downloading RSS Feed: ", function trim(ls-rss-feed-url))
            end-call.
 
+           perform load-retry-config
+           perform load-proxy-and-useragent-config
+           perform load-download-timeout-config
+
            move function get-config("down_cmd") to ws-download-cmd-start
 
-      *> Build WGET/CURL download command...
+      *> Build WGET/CURL download command... Proxying is done by
+      *> setting http_proxy/https_proxy in the command's environment
+      *> (honored by both wget and curl), the custom user-agent is
+      *> passed via --user-agent=, a long option both tools accept,
+      *> and the whole thing is wrapped in "timeout <N>" so a stalled
+      *> server can't block pipe-close (and therefore refresh-feeds)
+      *> forever.
            move function concatenate(
-               function trim(ws-download-cmd-start), SPACE, 
+               function trim(ws-proxy-cmd-prefix), SPACE,
+               function trim(ws-timeout-cmd-prefix), SPACE,
+               function trim(ws-download-cmd-start), SPACE,
+               function trim(ws-useragent-cmd-flag), SPACE,
                function trim(ws-rss-temp-filename), SPACE,
                function trim(ls-rss-feed-url), SPACE)
            to ls-download-cmd
 
            call "logger" using function trim(ls-download-cmd)
 
+           move 1 to ws-retry-attempt
+           perform attempt-download-once
+
+      *> Retry transient failures with an increasing delay between
+      *> attempts instead of marking the feed failed immediately.
+           perform until ls-download-status is zero
+               or ws-retry-attempt >= ws-retry-max
+
+               compute ws-retry-delay =
+                   ws-retry-base-delay * (2 ** (ws-retry-attempt - 1))
+
+               call "logger" using function concatenate(
+                   "Download attempt ", ws-retry-attempt,
+                   " of ", ws-retry-max, " failed. Retrying in ",
+                   function trim(ws-retry-delay), " second(s).")
+               end-call
+
+               call "C$SLEEP" using ws-retry-delay
+
+               add 1 to ws-retry-attempt
+               perform attempt-download-once
+           end-perform
+
+           exit paragraph.
+
+
+       load-retry-config.
+
+           move function get-config(ws-retry-count-key)
+               to ws-retry-config-val
+
+           if ws-retry-config-val = "NOT-SET" or ws-retry-config-val
+           = spaces then
+               move ws-retry-count-default to ws-retry-max
+           else
+               move function numval(ws-retry-config-val) to ws-retry-max
+           end-if
+
+           if ws-retry-max < 1 then
+               move 1 to ws-retry-max
+           end-if
+
+           if ws-retry-max > ws-retry-max-allowed then
+               move ws-retry-max-allowed to ws-retry-max
+           end-if
+
+           move function get-config(ws-retry-delay-key)
+               to ws-retry-config-val
+
+           if ws-retry-config-val = "NOT-SET" or ws-retry-config-val
+           = spaces then
+               move ws-retry-delay-default to ws-retry-base-delay
+           else
+               move function numval(ws-retry-config-val)
+                   to ws-retry-base-delay
+           end-if
+
+           exit paragraph.
+
+
+       load-proxy-and-useragent-config.
+
+           move spaces to ws-proxy-cmd-prefix
+           move function get-config("proxy") to ws-proxy-config-val
+
+           if ws-proxy-config-val <> "NOT-SET"
+           and ws-proxy-config-val <> spaces then
+               move function concatenate(
+                   "http_proxy=", function trim(ws-proxy-config-val),
+                   " https_proxy=", function trim(ws-proxy-config-val))
+                   to ws-proxy-cmd-prefix
+           end-if
+
+           move spaces to ws-useragent-cmd-flag
+           move function get-config("uagent") to ws-useragent-config-val
+
+           if ws-useragent-config-val <> "NOT-SET"
+           and ws-useragent-config-val <> spaces then
+               move function concatenate(
+                   "--user-agent=", quote,
+                   function trim(ws-useragent-config-val), quote)
+                   to ws-useragent-cmd-flag
+           end-if
+
+           exit paragraph.
+
+
+       load-download-timeout-config.
+
+           move function get-config(ws-download-timeout-key)
+               to ws-download-timeout-config-val
+
+           if ws-download-timeout-config-val = "NOT-SET"
+           or ws-download-timeout-config-val = spaces then
+               move ws-download-timeout-default
+                   to ws-download-timeout-secs
+           else
+               move function numval(ws-download-timeout-config-val)
+                   to ws-download-timeout-secs
+           end-if
+
+           if ws-download-timeout-secs < 1 then
+               move ws-download-timeout-default
+                   to ws-download-timeout-secs
+           end-if
+
+           move function concatenate(
+               "timeout ", function trim(ws-download-timeout-secs))
+               to ws-timeout-cmd-prefix
+
+           exit paragraph.
+
+
+       attempt-download-once.
+
+           call "logger" using function concatenate(
+               "Downloading attempt ", ws-retry-attempt, ": ",
+               function trim(ls-rss-feed-url))
+           end-call
 
       *> open pipe and execute download cmd.
            move pipe-open(ls-download-cmd, "r") to ws-pipe-record
@@ -174,10 +374,15 @@
                    end-call
                else
                    call "logger" using function concatenate(
-                       "Error downloading RSS feed. Status=", 
+                       "Error downloading RSS feed. Status=",
                        ls-download-status)
                    end-call
                end-if
+           else
+               move 1 to ls-download-status
+               call "logger" using
+                   "Error downloading RSS feed. Unable to open pipe."
+               end-call
            end-if
 
            exit paragraph.
@@ -239,20 +444,39 @@
            end-call
            
            move function rss-parser(
-               ws-rss-temp-filename-retry, ls-rss-feed-url)
+               ws-rss-temp-filename-retry, ls-rss-feed-url,
+               l-is-new-feed-request)
                to ls-parse-status
                
-           if ls-parse-status = 1 then 
+           if ls-parse-status = 1 then
                call "logger" using "Parsing success."
-               set l-return-status-success to true 
+               set l-return-status-success to true
 
-           else 
-               call "logger" using function concatenate(
-                   "Parse failure. Parse Status code:",
-                   ls-parse-status)
-               end-call 
-               set l-return-status-parse-fail to true 
-           end-if          
+           else
+               if ls-parse-status = 6 then
+                   call "logger" using function concatenate(
+                       "Feed URL is already subscribed: ",
+                       function trim(ls-rss-feed-url))
+                   end-call
+                   set l-return-status-duplicate-feed to true
+
+               else
+                   if ls-parse-status = 7 then
+                       call "logger" using function concatenate(
+                           "URL does not serve a recognizable feed: ",
+                           function trim(ls-rss-feed-url))
+                       end-call
+                       set l-return-status-not-a-feed to true
+
+                   else
+                       call "logger" using function concatenate(
+                           "Parse failure. Parse Status code:",
+                           ls-parse-status)
+                       end-call
+                       set l-return-status-parse-fail to true
+                   end-if
+               end-if
+           end-if
 
            exit paragraph.
 
@@ -277,9 +501,16 @@
                        exit paragraph                   
                end-read 
 
-               move ls-download-parse-status-temp to f-rss-feed-status 
+               move ls-download-parse-status-temp to f-rss-feed-status
+
+               if l-return-status-success then
+                   move function rss-epoch-minutes
+                       to f-rss-last-refresh-epoch-min
+               end-if
+
+               perform update-health-history
 
-               rewrite f-rss-list-record 
+               rewrite f-rss-list-record
                    invalid key 
                        call "logger" using function concatenate(
                            "Unable to save RSS feed status: " 
@@ -296,7 +527,25 @@
                        end-call 
                end-rewrite
 
-           close fd-rss-list-file 
+           close fd-rss-list-file
+           exit paragraph.
+
+
+      *> Shift the rolling health-history string left by one and
+      *> append this attempt's outcome at the end.
+       update-health-history.
+
+           if l-return-status-success then
+               move 'S' to ls-health-outcome-char
+           else
+               move 'F' to ls-health-outcome-char
+           end-if
+
+           move spaces to ls-health-history-temp
+           move f-rss-health-history(2:9) to ls-health-history-temp(1:9)
+           move ls-health-outcome-char to ls-health-history-temp(10:1)
+           move ls-health-history-temp to f-rss-health-history
+
            exit paragraph.
 
        end function rss-downloader.
