@@ -0,0 +1,303 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Cross-checks list.dat against lastid.dat and against
+      *>          the actual rss_*.dat files present in ./feeds,
+      *>          reporting orphaned content files, list entries
+      *>          pointing at missing files, and id gaps, for
+      *>          "--verify".
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-verify.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       input-output section.
+
+           file-control.
+               select optional fd-rss-last-id-file
+               assign to dynamic ws-rss-last-id-file-name
+               organization is line sequential
+               status is ws-last-id-file-status.
+
+               select fd-rss-list-file
+               assign to dynamic ws-rss-list-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-rss-link
+               alternate record key is f-rss-feed-id
+               status is ws-list-file-status.
+
+               select optional fd-verify-temp-file
+               assign to dynamic ws-verify-temp-file-name
+               organization is line sequential
+               status is ws-verify-temp-file-status.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+
+           FD  fd-verify-temp-file.
+           01  ws-verify-temp-record          pic x(256).
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+
+       01  ws-file-status.
+           05  ws-last-id-file-status        pic 99.
+           05  ws-list-file-status           pic 99.
+           05  ws-verify-temp-file-status    pic 99.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
+
+       01  ws-idx                            pic 9(5).
+
+       01  ws-feed-count                     pic 9(5) value zero.
+       01  ws-id-gap-count                   pic 9(5) value zero.
+       01  ws-missing-file-count             pic 9(5) value zero.
+       01  ws-orphan-file-count              pic 9(5) value zero.
+
+       77  ws-check-cmd                      pic x(300) value spaces.
+
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-feeds-dir-path             pic x(128) value spaces.
+
+       77  ws-verify-temp-file-name          pic x(256) value spaces.
+
+       77  ws-list-disk-files-cmd            pic x(300) value spaces.
+
+       01  ws-disk-before                    pic x(256) value spaces.
+       01  ws-disk-after                     pic x(256) value spaces.
+       01  ws-parsed-id-text                 pic x(05) value spaces.
+       01  ws-parsed-file-ext                pic x(10) value spaces.
+       01  ws-parsed-id                      pic 9(5) value zero.
+
+       linkage section.
+
+       01  l-verify-status                   pic 9 value zero.
+           88  l-return-status-clean          value 1.
+           88  l-return-status-issues-found   value 2.
+
+       procedure division using l-verify-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds")
+               to ws-rss-feeds-dir-path
+           move function resolve-data-path("feeds/verify_files.tmp")
+               to ws-verify-temp-file-name
+
+           move function concatenate(
+               "ls ", function trim(ws-rss-feeds-dir-path),
+               "/rss_*.dat > ", function trim(ws-verify-temp-file-name),
+               " 2>/dev/null")
+               to ws-list-disk-files-cmd
+
+           display space
+           display "Running RSS data integrity check..."
+           display space
+
+           perform load-highest-rss-record
+
+           perform scan-list-file-for-gaps-and-missing-files
+
+           perform scan-disk-for-orphaned-files
+
+           display space
+           display "---------------------------------------------------"
+           display "Integrity check summary:"
+           display function concatenate(
+               "  Feeds in list.dat:        ", ws-feed-count)
+           end-display
+           display function concatenate(
+               "  Id gaps found:            ", ws-id-gap-count)
+           end-display
+           display function concatenate(
+               "  List entries missing a    ", ws-missing-file-count,
+               " content file")
+           end-display
+           display function concatenate(
+               "  Orphaned content files:   ", ws-orphan-file-count)
+           end-display
+           display "---------------------------------------------------"
+
+           if ws-id-gap-count = zero
+           and ws-missing-file-count = zero
+           and ws-orphan-file-count = zero then
+               display "No integrity issues found."
+               set l-return-status-clean to true
+           else
+               display "Integrity issues were found. See above."
+               set l-return-status-issues-found to true
+           end-if
+
+           goback.
+
+
+       load-highest-rss-record.
+
+           move zero to ws-last-id-record
+
+           open input fd-rss-last-id-file
+
+           if ws-last-id-file-status = zero then
+               read fd-rss-last-id-file into ws-last-id-record
+                   at end move zero to ws-last-id-record
+               end-read
+           end-if
+
+           close fd-rss-last-id-file
+
+           call "logger" using function concatenate(
+               "Verify: highest record id found: ", ws-last-id-record)
+           end-call
+
+           exit paragraph.
+
+
+       scan-list-file-for-gaps-and-missing-files.
+
+           if ws-last-id-record = zero then
+               exit paragraph
+           end-if
+
+           open input fd-rss-list-file
+
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-last-id-record
+
+               move ws-idx to f-rss-feed-id
+               read fd-rss-list-file
+                   key is f-rss-feed-id
+                   invalid key
+                       add 1 to ws-id-gap-count
+                       display function concatenate(
+                           "Id gap: no list.dat entry for feed id ",
+                           ws-idx)
+                       end-display
+
+                   not invalid key
+                       add 1 to ws-feed-count
+                       perform check-content-file-exists
+               end-read
+
+           end-perform
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       check-content-file-exists.
+
+           move function concatenate(
+               "test -f ", function trim(f-rss-dat-file-name))
+               to ws-check-cmd
+
+           move pipe-open(ws-check-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               add 1 to ws-missing-file-count
+               display function concatenate(
+                   "Missing content file for feed id ", f-rss-feed-id,
+                   ": ", function trim(f-rss-dat-file-name))
+               end-display
+               call "logger" using function concatenate(
+                   "Verify: missing content file for feed id ",
+                   f-rss-feed-id, ": ",
+                   function trim(f-rss-dat-file-name))
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+       scan-disk-for-orphaned-files.
+
+           move pipe-open(ws-list-disk-files-cmd, "w")
+               to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           open input fd-verify-temp-file
+
+           if ws-verify-temp-file-status = zero then
+               open input fd-rss-list-file
+
+               perform until ws-verify-temp-file-status not = zero
+
+                   read fd-verify-temp-file
+                       at end
+                           move 10 to ws-verify-temp-file-status
+                       not at end
+                           perform check-disk-file-is-tracked
+                   end-read
+
+               end-perform
+
+               close fd-rss-list-file
+           end-if
+
+           close fd-verify-temp-file
+
+           delete file fd-verify-temp-file
+
+           exit paragraph.
+
+
+       check-disk-file-is-tracked.
+
+           move spaces to ws-disk-before ws-disk-after
+           move spaces to ws-parsed-id-text ws-parsed-file-ext
+
+           unstring ws-verify-temp-record delimited by "rss_"
+               into ws-disk-before ws-disk-after
+           end-unstring
+
+           unstring function trim(ws-disk-after) delimited by "."
+               into ws-parsed-id-text ws-parsed-file-ext
+           end-unstring
+
+           if ws-parsed-id-text not numeric then
+               exit paragraph
+           end-if
+
+           move ws-parsed-id-text to ws-parsed-id
+           move ws-parsed-id to f-rss-feed-id
+
+           read fd-rss-list-file
+               key is f-rss-feed-id
+               invalid key
+                   add 1 to ws-orphan-file-count
+                   display function concatenate(
+                       "Orphaned content file (no matching feed): ",
+                       function trim(ws-verify-temp-record))
+                   end-display
+                   call "logger" using function concatenate(
+                       "Verify: orphaned content file: ",
+                       function trim(ws-verify-temp-record))
+                   end-call
+           end-read
+
+           exit paragraph.
+
+       end program rss-verify.
