@@ -14,7 +14,10 @@
        configuration section.
 
        repository.
-           function rss-report-writer.
+           function rss-report-writer
+           function resolve-data-path
+           function pipe-open
+           function pipe-close.
 
        special-names.
            crt status is ws-crt-status.
@@ -42,6 +45,9 @@
 
        01  ws-export-name                    pic x(70) value spaces.
 
+       01  ws-export-format                  pic x value 'T'.
+           88  ws-export-format-csv           value 'C' 'c'.
+
        01  ws-export-feed-status             pic 9 value zero.
 
        01  ws-export-msg.
@@ -58,13 +64,22 @@
            88  ws-exit-true                  value 'Y'.
            88  ws-exit-false                 value 'N'.
 
-       77  ws-empty-line                     pic x(80) value spaces. 
+       77  ws-empty-line                     pic x(80) value spaces.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
 
-       78  ws-rss-list-file-name             value "./feeds/list.dat".
+       77  ws-export-ext                     pic x(3) value spaces.
+       77  ws-export-dir-path                pic x(256) value spaces.
+       77  ws-export-mkdir-cmd               pic x(300) value spaces.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer               usage pointer.
+           05  ws-pipe-return                usage binary-long.
 
        linkage section.
 
        01  l-rss-feed-id                     pic 9(5).
+       01  l-batch-mode                      pic x value 'N'.
+           88  l-is-batch-mode               value 'Y'.
 
        screen section.
        
@@ -72,33 +87,46 @@
        copy "./screens/rss_export_feed_screen.cpy".
        copy "./screens/message_screen.cpy".
 
-       procedure division using l-rss-feed-id.
+       procedure division using l-rss-feed-id l-batch-mode.
        set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
        set environment 'COB_SCREEN_ESC'        TO 'Y'.
-      
+
        main-procedure.
 
-           if l-rss-feed-id is zeros then 
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           if l-rss-feed-id is zeros then
                call "logger" using function concatenate(
                    "Cannot export RSS feed with ID ", l-rss-feed-id,
                    ". Ignoring export request and returning.")
                end-call
-               goback 
+               goback
            end-if
 
            move "Export Feed Status" to ws-msg-title
-           
-           move l-rss-feed-id to f-rss-feed-id   
+
+           move l-rss-feed-id to f-rss-feed-id
 
            perform load-feed-to-export
 
-           move function concatenate("Please specify file name for ", 
-               "export of feed ", function trim(ws-rss-title)) 
-               to ws-export-msg
+           if l-is-batch-mode then
+      *>       Bulk "checked feeds" export runs unattended, so there
+      *>       is no screen to type a file name into. Auto-generate
+      *>       one from the feed id, which is unique per feed, so two
+      *>       checked feeds can never collide on the same file name
+      *>       within the same bulk pass.
+               perform build-batch-export-name
+               perform export-rss-record
+           else
+               move function concatenate("Please specify file name for ",
+                   "export of feed ", function trim(ws-rss-title))
+                   to ws-export-msg
 
-           perform handle-user-input
+               perform handle-user-input
+           end-if
 
-           display s-blank-screen 
+           display s-blank-screen
            goback.
 
 
@@ -148,6 +176,30 @@
            exit paragraph.
 
        
+       build-batch-export-name.
+
+           if ws-export-format-csv then
+               move "csv" to ws-export-ext
+           else
+               move "txt" to ws-export-ext
+           end-if
+
+           move function resolve-data-path("export")
+               to ws-export-dir-path
+           move function concatenate(
+               "mkdir -p ", function trim(ws-export-dir-path))
+               to ws-export-mkdir-cmd
+           move pipe-open(ws-export-mkdir-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           move function concatenate(
+               function trim(ws-export-dir-path), "/rss_",
+               f-rss-feed-id, ".", function trim(ws-export-ext))
+               to ws-export-name
+
+           exit paragraph.
+
+
        export-rss-record.
 
            if ws-export-name = spaces then 
@@ -164,7 +216,8 @@
                "Exporting RSS id: ", f-rss-feed-id)
            end-call 
 
-           move function rss-report-writer(f-rss-link, ws-export-name) 
+           move function rss-report-writer(
+               f-rss-link, ws-export-name, ws-export-format)
                to ws-export-feed-status
 
            if ws-export-feed-status = 1 then 
