@@ -0,0 +1,155 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Downloads a small version file from the project's
+      *>          release page and compares it against the running
+      *>          build's compiled-in version, for "--check-update".
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-update-checker.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       input-output section.
+
+           file-control.
+               select optional version-check-file
+               assign to dynamic ws-version-file-name
+               organization is line sequential
+               status is ws-version-file-status.
+
+       data division.
+
+       file section.
+           FD  version-check-file.
+           01  version-check-record           pic x(32).
+
+       working-storage section.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                usage pointer.
+           05  ws-pipe-return                 usage binary-long.
+
+       77  ws-download-cmd-start              pic x(32).
+       77  ws-download-cmd                    pic x(256) value spaces.
+       77  ws-version-file-status             pic 99.
+
+       77  ws-version-file-name               pic x(255) value spaces.
+
+       78  ws-version-check-url-part1
+               value "https://raw.githubusercontent.com/erikeriksen".
+       78  ws-version-check-url-part2
+               value "/cobol-rss-reader/main/VERSION".
+
+       77  ws-version-check-url                pic x(128) value spaces.
+
+       linkage section.
+
+       01  l-running-version                  pic x(16).
+       01  l-latest-version                   pic x(16).
+       01  l-check-status                     pic 9 value zero.
+           88  l-return-status-up-to-date      value 1.
+           88  l-return-status-update-available value 2.
+           88  l-return-status-check-failed    value 3.
+
+       procedure division using
+           l-running-version l-latest-version l-check-status.
+
+       main-procedure.
+
+           move spaces to l-latest-version
+
+           move function resolve-data-path("feeds/version.tmp")
+               to ws-version-file-name
+
+           call "logger" using
+               "Checking for a newer cobol-rss-reader version..."
+           end-call
+
+           move function get-config("down_cmd") to ws-download-cmd-start
+
+           move function concatenate(
+               function trim(ws-version-check-url-part1),
+               function trim(ws-version-check-url-part2))
+               to ws-version-check-url
+
+           move function concatenate(
+               function trim(ws-download-cmd-start), SPACE,
+               function trim(ws-version-file-name), SPACE,
+               ws-version-check-url)
+               to ws-download-cmd
+
+           call "logger" using function trim(ws-download-cmd)
+
+           move pipe-open(ws-download-cmd, "r") to ws-pipe-record
+
+           if ws-pipe-return = 255 then
+               call "logger" using
+                   "Error checking for update. Unable to open pipe."
+               end-call
+               set l-return-status-check-failed to true
+               goback
+           end-if
+
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Error downloading version file. Status=",
+                   ws-pipe-return)
+               end-call
+               set l-return-status-check-failed to true
+               goback
+           end-if
+
+           perform read-latest-version
+
+           if l-latest-version = spaces then
+               call "logger" using
+                   "Version file was empty or unreadable."
+               end-call
+               set l-return-status-check-failed to true
+               goback
+           end-if
+
+           if function trim(l-latest-version) =
+              function trim(l-running-version) then
+               call "logger" using "Already running the latest version."
+               set l-return-status-up-to-date to true
+           else
+               call "logger" using function concatenate(
+                   "Newer version available: ",
+                   function trim(l-latest-version))
+               end-call
+               set l-return-status-update-available to true
+           end-if
+
+           goback.
+
+
+       read-latest-version.
+
+           open input version-check-file
+
+           if ws-version-file-status = zero then
+               read version-check-file into l-latest-version
+                   at end move spaces to l-latest-version
+               end-read
+           end-if
+
+           close version-check-file
+
+           exit paragraph.
+
+       end program rss-update-checker.
