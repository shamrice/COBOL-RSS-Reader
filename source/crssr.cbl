@@ -7,6 +7,11 @@
       *>     ./build.sh
       *>*****************************************************************
 
+       replace ==__APP_VERSION== by =="1.0.0"==
+               ==__SOURCE_URL== by
+                   =="https://github.com/erikeriksen/cobol-rss-reader"==
+               ==__BUILD_DATE== by =="2021-10-07"==.
+
        identification division.
        program-id. cobol-rss-reader.
 
@@ -48,26 +53,117 @@
                88  ws-not-reset-files             value 'N'.   
            05  ws-run-auto-config-sw              pic a value 'N'.
                88  ws-run-auto-config             value 'Y'.
-               88  ws-not-run-auto-config         value 'N'.       
+               88  ws-not-run-auto-config         value 'N'.
+           05  ws-compact-ids-sw                  pic a value 'N'.
+               88  ws-is-compact-ids              value 'Y'.
+               88  ws-not-compact-ids             value 'N'.
+           05  ws-refresh-all-sw                  pic a value 'N'.
+               88  ws-is-refresh-all               value 'Y'.
+               88  ws-not-refresh-all              value 'N'.
+           05  ws-import-opml-sw                  pic a value 'N'.
+               88  ws-is-import-opml               value 'Y'.
+               88  ws-not-import-opml              value 'N'.
+           05  ws-export-opml-sw                  pic a value 'N'.
+               88  ws-is-export-opml               value 'Y'.
+               88  ws-not-export-opml              value 'N'.
+           05  ws-import-config-sw                pic a value 'N'.
+               88  ws-is-import-config             value 'Y'.
+               88  ws-not-import-config            value 'N'.
+           05  ws-export-config-sw                pic a value 'N'.
+               88  ws-is-export-config             value 'Y'.
+               88  ws-not-export-config            value 'N'.
+           05  ws-digest-sw                       pic a value 'N'.
+               88  ws-is-digest                    value 'Y'.
+               88  ws-not-digest                   value 'N'.
+           05  ws-check-update-sw                 pic a value 'N'.
+               88  ws-is-check-update              value 'Y'.
+               88  ws-not-check-update             value 'N'.
+           05  ws-restore-backup-sw               pic a value 'N'.
+               88  ws-is-restore-backup            value 'Y'.
+               88  ws-not-restore-backup           value 'N'.
+           05  ws-verify-sw                        pic a value 'N'.
+               88  ws-is-verify                    value 'Y'.
+               88  ws-not-verify                   value 'N'.
+           05  ws-dry-run-sw                       pic a value 'N'.
+               88  ws-is-dry-run                   value 'Y'.
+               88  ws-not-dry-run                  value 'N'.
+           05  ws-headless-sw                      pic a value 'N'.
+               88  ws-is-headless                  value 'Y'.
+               88  ws-not-headless                 value 'N'.
+           05  ws-stats-sw                         pic a value 'N'.
+               88  ws-is-stats                     value 'Y'.
+               88  ws-not-stats                    value 'N'.
+           05  ws-usage-report-sw                  pic a value 'N'.
+               88  ws-is-usage-report               value 'Y'.
+               88  ws-not-usage-report              value 'N'.
 
        01  ws-export-args.
            05  ws-export-name                  pic x(512) value spaces.
            05  ws-export-url                   pic x(256) value spaces.
            05  ws-export-status                pic 9 value zero.
+           05  ws-export-format-flag           pic x(8) value spaces.
+           05  ws-export-format-value          pic x(8) value spaces.
+
+       01  ws-export-format                    pic x value 'T'.
 
        01  ws-delete-rss-record.
            05  ws-url-of-record                pic x(256) value spaces.
            05  ws-delete-status                pic 9 value zero.
 
+       77  ws-compact-ids-status               pic 9 value zero.
+
+       01  ws-opml-args.
+           05  ws-opml-mode                    pic x(6) value spaces.
+           05  ws-opml-file-name               pic x(255) value spaces.
+           05  ws-opml-status                  pic 9 value zero.
+
+       01  ws-config-transfer-args.
+           05  ws-config-transfer-mode         pic x(6) value spaces.
+           05  ws-config-transfer-file-name    pic x(255) value spaces.
+           05  ws-config-transfer-status       pic 9 value zero.
+
+       01  ws-digest-args.
+           05  ws-digest-file-name             pic x(255) value spaces.
+           05  ws-digest-status                pic 9 value zero.
+
+       01  ws-restore-backup-args.
+           05  ws-restore-backup-file-name     pic x(255) value spaces.
+           05  ws-restore-backup-status        pic 9 value zero.
+
+       77  ws-verify-status                    pic 9 value zero.
+       77  ws-stats-status                     pic 9 value zero.
+       77  ws-usage-report-status              pic 9 value zero.
+       77  ws-log-rotate-status                pic 9 value zero.
+
        77  ws-cmd-args-buffer                  pic x(2048) value spaces.
 
+      *> Active feed-list profile - an explicit "--profile name" flag
+      *> wins, otherwise the "profile" config default is used, so
+      *> every resolve-data-path("feeds...") call (via the
+      *> COB_RSSR_PROFILE environment variable) redirects into
+      *> ./feeds/<name>/ instead of the single global feed list.
+       77  ws-active-profile-name              pic x(64) value spaces.
+       77  ws-profile-ptr                      pic 9(5) value zero.
+       77  ws-profile-remainder                pic x(2048) value spaces.
+       77  ws-strip-more-flags-sw              pic x value 'N'.
+
        77  ws-download-status                  pic 9 value zero.
 
-       77  ws-temp-config-value                 pic x(32) value spaces.       
+       01  ws-latest-version                   pic x(16) value spaces.
+       01  ws-check-update-status              pic 9 value zero.
+           88  ws-update-up-to-date             value 1.
+           88  ws-update-available              value 2.
+           88  ws-update-check-failed           value 3.
+
+       77  ws-temp-config-value                 pic x(32) value spaces.
+       77  ws-retry-cmd-value                   pic x(32) value spaces.
 
        78  ws-new-line                         value x"0a".
        78  ws-log-enabled-switch               value "==ENABLE-LOG==".
        78  ws-log-disabled-switch              value "==DISABLE-LOG==".
+       78  ws-log-suppress-info-switch
+                                           value "==SUPPRESS-INFO==".
+       78  ws-log-show-info-switch             value "==SHOW-INFO==".
 
        78  ws-program-version                  value __APP_VERSION.
        78  ws-web-url 
@@ -98,6 +194,13 @@
            end-if
      
            perform set-logging-based-on-config
+           perform set-active-profile
+
+      *> Prune crssr_*.log files older than "log_retain_days" (config),
+      *> so logger.cbl's daily log files don't accumulate forever.
+           call "log-rotator" using ws-log-rotate-status
+           end-call
+           cancel "log-rotator"
 
       *> Run auto configuration if cmd line arg specified or 
       *> config is set to true or no config value exists.
@@ -120,38 +223,62 @@
                        "Downloading and parsing RSS feed: " 
                        function trim(ws-cmd-args-buffer(4:))
                    end-display
-                   move function rss-downloader(ws-cmd-args-buffer(4:))
+                   move function rss-downloader(
+                       ws-cmd-args-buffer(4:), 'Y')
                        to ws-download-status
                    if ws-download-status = 1 then 
                        display "Downloading and parsing success."
-                   else 
-                       display 
-                           "Downloading and parsing failed. "
-                           "Please check logs. Parse status: " 
-                           ws-download-status
-                       end-display
+                   else
+                       if ws-download-status = 6 then
+                           display
+                               "That feed URL is already in your ",
+                               "feed list. No new feed was added."
+                           end-display
+                       else
+                           if ws-download-status = 7 then
+                               display
+                                   "That URL does not appear to ",
+                                   "serve a valid RSS/Atom feed. ",
+                                   "No new feed was added."
+                               end-display
+                           else
+                               display
+                                   "Downloading and parsing failed. "
+                                   "Please check logs. Parse status: "
+                                   ws-download-status
+                               end-display
+                           end-if
+                       end-if
                    end-if
                end-if    
            end-if    
 
-           if ws-is-delete-feed then 
+           if ws-is-delete-feed then
                move ws-cmd-args-buffer(4:) to ws-url-of-record
-               display 
-                   "Attempting to delete RSS feed: " 
+               display
+                   "Attempting to delete RSS feed: "
                     function trim(ws-url-of-record)
-               end-display 
-               
-               move function remove-rss-record(ws-url-of-record) 
+               end-display
+
+               move function remove-rss-record(
+                   ws-url-of-record, ws-dry-run-sw)
                    to ws-delete-status
-               if ws-delete-status = 1 then 
+               if ws-delete-status = 1 then
                    display "RSS Successfully deleted from feed list."
-               else 
-                   display 
-                       "Failed to delete url from feed list. "
-                       "Please check logs. Delete status: " 
-                       ws-delete-status
-                   end-display
-               end-if 
+               else
+                   if ws-delete-status = 4 then
+                       display
+                           "DRY RUN: no changes were made. See above "
+                           "for what would have been deleted."
+                       end-display
+                   else
+                       display
+                           "Failed to delete url from feed list. "
+                           "Please check logs. Delete status: "
+                           ws-delete-status
+                       end-display
+                   end-if
+               end-if
            end-if
 
            if ws-is-export then 
@@ -161,13 +288,13 @@
                        "or HTTPS and try again."
                    end-display 
                else
-                   display 
+                   display
                        "Attempting to generate export for RSS URL: "
                        function trim(ws-export-url) ws-new-line
                        "Output file: " function trim(ws-export-name)
-                   end-display 
+                   end-display
                    move function rss-report-writer(
-                       ws-export-url, ws-export-name) 
+                       ws-export-url, ws-export-name, ws-export-format)
                        to ws-export-status
                    if ws-export-status = 1 then 
                        display "RSS export created successfully."
@@ -180,17 +307,162 @@
                end-if
            end-if
 
-           if ws-is-reset-files then 
-               call "reset-files" 
-           end-if 
+           if ws-is-reset-files then
+               call "reset-files" using ws-dry-run-sw
+           end-if
+
+           if ws-is-compact-ids then
+               call "compact-rss-ids" using ws-compact-ids-status
+               cancel "compact-rss-ids"
+               if ws-compact-ids-status = 1 then
+                   display "RSS feed ids compacted successfully."
+               else
+                   display
+                       "Failed to compact RSS feed ids. Please check "
+                       "logs. Status: " ws-compact-ids-status
+                   end-display
+               end-if
+           end-if
   
-           if ws-is-interactive then 
-               call "rss-reader-menu" 
+           if ws-is-refresh-all then
+               call "rss-batch-refresh"
+               cancel "rss-batch-refresh"
+           end-if
+
+           if ws-is-import-opml or ws-is-export-opml then
+               call "rss-opml-transfer" using
+                   ws-opml-mode ws-opml-file-name ws-opml-status
+               end-call
+               cancel "rss-opml-transfer"
+               if ws-opml-status = 1 then
+                   display "OPML operation completed successfully."
+               else
+                   display
+                       "OPML operation failed. Please check logs. "
+                       "Status: " ws-opml-status
+                   end-display
+               end-if
+           end-if
+
+           if ws-is-import-config or ws-is-export-config then
+               call "config-transfer" using
+                   ws-config-transfer-mode ws-config-transfer-file-name
+                   ws-config-transfer-status
+               end-call
+               cancel "config-transfer"
+               if ws-config-transfer-status = 1 then
+                   display
+                       "Configuration transfer completed successfully."
+               else
+                   display
+                       "Configuration transfer failed. Please check "
+                       "logs. Status: " ws-config-transfer-status
+                   end-display
+               end-if
+           end-if
+
+           if ws-is-digest then
+               call "rss-digest" using
+                   ws-digest-file-name ws-digest-status
+               end-call
+               cancel "rss-digest"
+               if ws-digest-status = 1 then
+                   display "RSS digest generated successfully."
+               else
+                   display
+                       "Failed to generate RSS digest. Please check "
+                       "logs. Status: " ws-digest-status
+                   end-display
+               end-if
+           end-if
+
+           if ws-is-restore-backup then
+               call "rss-restore-backup" using
+                   ws-restore-backup-file-name ws-restore-backup-status
+               end-call
+               cancel "rss-restore-backup"
+               if ws-restore-backup-status = 1 then
+                   display
+                       "Restore completed. list.dat and lastid.dat "
+                       "have been replaced from the backup."
+                   end-display
+               else
+                   if ws-restore-backup-status = 3 then
+                       display
+                           "Backup file not found: "
+                           function trim(ws-restore-backup-file-name)
+                       end-display
+                   else
+                       display
+                           "Restore failed. Please check logs. "
+                           "Status: " ws-restore-backup-status
+                       end-display
+                   end-if
+               end-if
+           end-if
+
+           if ws-is-verify then
+               call "rss-verify" using ws-verify-status
+               end-call
+               cancel "rss-verify"
+           end-if
+
+           if ws-is-stats then
+               call "rss-stats-report" using ws-stats-status
+               end-call
+               cancel "rss-stats-report"
+           end-if
+
+           if ws-is-usage-report then
+               call "rss-usage-report" using ws-usage-report-status
+               end-call
+               cancel "rss-usage-report"
+           end-if
+
+           if ws-is-check-update then
+               call "rss-update-checker" using
+                   ws-program-version ws-latest-version
+                   ws-check-update-status
+               end-call
+               cancel "rss-update-checker"
+               if ws-update-up-to-date then
+                   display
+                       "You are running the latest version ("
+                       function trim(ws-program-version) ")."
+                   end-display
+               else
+                   if ws-update-available then
+                       display
+                           "A newer version is available: "
+                           function trim(ws-latest-version)
+                           " (you have "
+                           function trim(ws-program-version) ")."
+                           ws-new-line
+                           "Visit " function trim(ws-web-url)
+                           " to get it."
+                       end-display
+                   else
+                       display
+                           "Unable to check for updates. Please check "
+                           "logs and your network connection."
+                       end-display
+                   end-if
+               end-if
+           end-if
+
+           if ws-is-headless then
+               call "rss-reader-headless"
+               cancel "rss-reader-headless"
+           end-if
+
+           if ws-is-interactive then
+               call "rss-reader-menu"
                    using by content ws-refresh-feed-sw
                end-call
            end-if
 
-           
+           perform set-batch-exit-code
+
            display "End program."
            stop run.
 
@@ -198,6 +470,42 @@
        parse-cmd-args.
       * TODO: Read args in using argument-value and argument-number instead
 
+      * Allow "--dry-run" and "--profile <name>" to prefix any other
+      * command, in either order (e.g. "--profile work --dry-run
+      * --reset" or "--dry-run --profile work -a <url>") instead of
+      * being top-level commands on their own - keep stripping
+      * whichever one is out front until neither matches, then fall
+      * through to parsing the remainder.
+           move 'Y' to ws-strip-more-flags-sw
+           perform until ws-strip-more-flags-sw = 'N'
+               move 'N' to ws-strip-more-flags-sw
+
+               if ws-cmd-args-buffer(1:10) = "--dry-run " then
+                   set ws-is-dry-run to true
+                   move function trim(ws-cmd-args-buffer(11:))
+                       to ws-cmd-args-buffer
+                   move 'Y' to ws-strip-more-flags-sw
+               end-if
+
+               if ws-cmd-args-buffer(1:10) = "--profile " then
+                   move 11 to ws-profile-ptr
+                   move spaces to ws-active-profile-name
+                   unstring ws-cmd-args-buffer delimited by space
+                       into ws-active-profile-name
+                       with pointer ws-profile-ptr
+                   end-unstring
+                   move spaces to ws-profile-remainder
+                   if ws-profile-ptr <= length of ws-cmd-args-buffer
+                   then
+                       move ws-cmd-args-buffer(ws-profile-ptr:)
+                           to ws-profile-remainder
+                   end-if
+                   move function trim(ws-profile-remainder)
+                       to ws-cmd-args-buffer
+                   move 'Y' to ws-strip-more-flags-sw
+               end-if
+           end-perform
+
       * If add flag is specified.
            if ws-cmd-args-buffer(1:2) = "-a" then 
                set ws-is-valid-param to true 
@@ -213,11 +521,22 @@
            end-if
 
       * Set report flag and command arg variables.
-           if ws-cmd-args-buffer(1:2) = "-o" then 
-               unstring ws-cmd-args-buffer(4:) delimited by space 
+           if ws-cmd-args-buffer(1:2) = "-o" then
+               move spaces to ws-export-format-flag
+               move spaces to ws-export-format-value
+               unstring ws-cmd-args-buffer(4:) delimited by space
                    into ws-export-name ws-export-url
+                        ws-export-format-flag ws-export-format-value
                end-unstring
-               set ws-is-valid-param to true 
+
+               move 'T' to ws-export-format
+               if function trim(ws-export-format-flag) = "-f" then
+                   if ws-export-format-value(1:3) = "csv" or "CSV" then
+                       move 'C' to ws-export-format
+                   end-if
+               end-if
+
+               set ws-is-valid-param to true
                set ws-is-export to true
                exit paragraph
            end-if
@@ -243,18 +562,254 @@
                    display "Logging is now disabled. Saving to config."
                    call "save-config" using "logging" "false"
                end-if
-               set ws-is-valid-param to true 
-               set ws-is-interactive to true 
-               exit paragraph 
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set the log-level filter and start in interactive mode.
+           if ws-cmd-args-buffer(1:20) = "--log-suppress-info=" then
+               if ws-cmd-args-buffer(21:5) not = "true" and "false" then
+                   exit paragraph
+               end-if
+               if ws-cmd-args-buffer(21:4) = "true" then
+                   display
+                       "INFO-level log lines will now be suppressed. "
+                       "Saving to config."
+                   end-display
+                   call "save-config" using "log_suppress_info" "true"
+               else
+                   display
+                       "INFO-level log lines will now be shown. "
+                       "Saving to config."
+                   end-display
+                   call "save-config" using "log_suppress_info" "false"
+               end-if
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set download retry count and start in interactive mode.
+           if ws-cmd-args-buffer(1:10) = "--retries=" then
+               move function trim(ws-cmd-args-buffer(11:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting download retry count to: ",
+                   function trim(ws-retry-cmd-value))
+               end-display
+               call "save-config" using "retries" ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set download retry base delay (seconds) and start interactive.
+           if ws-cmd-args-buffer(1:14) = "--retry-delay=" then
+               move function trim(ws-cmd-args-buffer(15:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting download retry delay to: ",
+                   function trim(ws-retry-cmd-value))
+               end-display
+               call "save-config" using "retrydly" ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set per-feed item retention cap and start in interactive mode.
+           if ws-cmd-args-buffer(1:12) = "--max-items=" then
+               move function trim(ws-cmd-args-buffer(13:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting per-feed item retention cap to: ",
+                   function trim(ws-retry-cmd-value))
+               end-display
+               call "save-config" using "maxitems" ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set the item-count warning threshold (% of the hard
+      * ws-max-rss-items ceiling) and start in interactive mode.
+           if ws-cmd-args-buffer(1:21) = "--max-items-warn-pct=" then
+               move function trim(ws-cmd-args-buffer(22:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting item count warning threshold to: ",
+                   function trim(ws-retry-cmd-value), "%")
+               end-display
+               call "save-config" using "maxitemswarnpct"
+                   ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set per-feed download timeout (seconds) and start interactive.
+           if ws-cmd-args-buffer(1:19) = "--download-timeout=" then
+               move function trim(ws-cmd-args-buffer(20:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting download timeout to: ",
+                   function trim(ws-retry-cmd-value), " second(s)")
+               end-display
+               call "save-config" using "download_timeout"
+                   ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set log file retention cap (days) and start in interactive mode.
+           if ws-cmd-args-buffer(1:18) = "--log-retain-days=" then
+               move function trim(ws-cmd-args-buffer(19:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting log file retention to: ",
+                   function trim(ws-retry-cmd-value), " day(s)")
+               end-display
+               call "save-config" using "log_retain_days"
+                   ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
+           end-if
+
+      * Set the default feed-list profile used when "--profile name"
+      * isn't given on the command line, and start in interactive mode.
+           if ws-cmd-args-buffer(1:18) = "--default-profile=" then
+               move function trim(ws-cmd-args-buffer(19:))
+                   to ws-retry-cmd-value
+               display function concatenate(
+                   "Setting default feed profile to: ",
+                   function trim(ws-retry-cmd-value))
+               end-display
+               call "save-config" using "profile"
+                   ws-retry-cmd-value
+               set ws-is-valid-param to true
+               set ws-is-interactive to true
+               exit paragraph
            end-if
 
       * Set flag to reset files.
            if ws-cmd-args-buffer(1:7) = "--reset" then
-               set ws-is-valid-param to true 
+               set ws-is-valid-param to true
                set ws-is-reset-files to true
                exit paragraph
-           end-if 
-           
+           end-if
+
+      * Set flag to compact/reassign RSS feed ids.
+           if ws-cmd-args-buffer(1:13) = "--compact-ids" then
+               set ws-is-valid-param to true
+               set ws-is-compact-ids to true
+               exit paragraph
+           end-if
+
+      * Refresh every feed unattended, with no screen, then exit.
+           if ws-cmd-args-buffer(1:13) = "--refresh-all" then
+               set ws-is-valid-param to true
+               set ws-is-refresh-all to true
+               exit paragraph
+           end-if
+
+      * Check the project's release page for a newer version.
+           if ws-cmd-args-buffer(1:14) = "--check-update" then
+               set ws-is-valid-param to true
+               set ws-is-check-update to true
+               exit paragraph
+           end-if
+
+      * Import feeds from an OPML file.
+           if ws-cmd-args-buffer(1:13) = "--import-opml" then
+               move "IMPORT" to ws-opml-mode
+               move function trim(ws-cmd-args-buffer(15:))
+                   to ws-opml-file-name
+               set ws-is-valid-param to true
+               set ws-is-import-opml to true
+               exit paragraph
+           end-if
+
+      * Export feeds to an OPML file.
+           if ws-cmd-args-buffer(1:13) = "--export-opml" then
+               move "EXPORT" to ws-opml-mode
+               move function trim(ws-cmd-args-buffer(15:))
+                   to ws-opml-file-name
+               set ws-is-valid-param to true
+               set ws-is-export-opml to true
+               exit paragraph
+           end-if
+
+      * Import auto-configure / crssr.conf settings from a key=value
+      * text file, to replicate a known-good setup on another machine.
+           if ws-cmd-args-buffer(1:15) = "--import-config" then
+               move "IMPORT" to ws-config-transfer-mode
+               move function trim(ws-cmd-args-buffer(17:))
+                   to ws-config-transfer-file-name
+               set ws-is-valid-param to true
+               set ws-is-import-config to true
+               exit paragraph
+           end-if
+
+      * Export crssr.conf settings to a key=value text file.
+           if ws-cmd-args-buffer(1:15) = "--export-config" then
+               move "EXPORT" to ws-config-transfer-mode
+               move function trim(ws-cmd-args-buffer(17:))
+                   to ws-config-transfer-file-name
+               set ws-is-valid-param to true
+               set ws-is-export-config to true
+               exit paragraph
+           end-if
+
+      * Write a consolidated new-items-since-last-visit digest report.
+           if ws-cmd-args-buffer(1:8) = "--digest" then
+               move function trim(ws-cmd-args-buffer(10:))
+                   to ws-digest-file-name
+               set ws-is-valid-param to true
+               set ws-is-digest to true
+               exit paragraph
+           end-if
+
+      * Restore list.dat/lastid.dat from a --restore-backup snapshot.
+           if ws-cmd-args-buffer(1:16) = "--restore-backup" then
+               move function trim(ws-cmd-args-buffer(18:))
+                   to ws-restore-backup-file-name
+               set ws-is-valid-param to true
+               set ws-is-restore-backup to true
+               exit paragraph
+           end-if
+
+      * Cross-check list.dat/lastid.dat/./feeds for integrity issues.
+           if ws-cmd-args-buffer(1:8) = "--verify" then
+               set ws-is-valid-param to true
+               set ws-is-verify to true
+               exit paragraph
+           end-if
+
+      * Roll up item count/word count/reading time across every feed.
+           if ws-cmd-args-buffer(1:7) = "--stats" then
+               set ws-is-valid-param to true
+               set ws-is-stats to true
+               exit paragraph
+           end-if
+
+      * Rank feeds/items by how often they've actually been opened.
+           if ws-cmd-args-buffer(1:14) = "--usage-report" then
+               set ws-is-valid-param to true
+               set ws-is-usage-report to true
+               exit paragraph
+           end-if
+
+      * Curses-free plain-text list-and-read mode for slow SSH/serial
+      * sessions - bypasses the screen section entirely.
+           if ws-cmd-args-buffer(1:10) = "--headless" then
+               set ws-is-valid-param to true
+               set ws-is-headless to true
+               exit paragraph
+           end-if
+
       *> Enable and run auto configuration
            if ws-cmd-args-buffer = "--auto-configure" then 
                set ws-is-valid-param to true
@@ -280,11 +835,46 @@
            if ws-temp-config-value = "true" then 
                display "Logging is enabled in config. Turning on."
                call "logger" using ws-log-enabled-switch
-           else 
+           else
                display "Logging disabled in config. Turning off."
                call "logger" using ws-log-disabled-switch
            end-if
 
+      * Suppress/show INFO-level log lines based on config, so
+      * troubleshooting a bad refresh can scan just warnings/errors.
+           move function get-config("log_suppress_info")
+               to ws-temp-config-value
+           if ws-temp-config-value = "true" then
+               call "logger" using ws-log-suppress-info-switch
+           else
+               call "logger" using ws-log-show-info-switch
+           end-if
+
+           exit paragraph.
+
+
+       set-active-profile.
+
+      * An explicit "--profile name" flag wins over the "profile"
+      * config default. Resolve-data-path (via logger) can't call
+      * get-config itself without recursing, so the chosen name is
+      * published as an environment variable instead.
+           if ws-active-profile-name = spaces then
+               move function get-config("profile")
+                   to ws-temp-config-value
+               if ws-temp-config-value not = "NOT-SET"
+               and ws-temp-config-value not = spaces then
+                   move ws-temp-config-value to ws-active-profile-name
+               end-if
+           end-if
+
+           if ws-active-profile-name not = spaces then
+               set environment "COB_RSSR_PROFILE"
+                   to function trim(ws-active-profile-name)
+               display "Using feed profile: "
+                   function trim(ws-active-profile-name)
+           end-if
+
            exit paragraph.
 
 
@@ -320,23 +910,126 @@
                "mode and enables logging." ws-new-line
                "    --logging=false       Start interactive "
                "mode and disables logging." ws-new-line
+               "    --log-suppress-info=true/false" ws-new-line
+               "                          Start interactive mode and "
+               "suppress/show INFO-level log lines, so only WARN/ERROR "
+               "lines show up when troubleshooting." ws-new-line
                "    --reset               Remove all feeds by deleting "
                "application's data files." ws-new-line
                "    --auto-configure      Enable and run auto "
-               "configuration." ws-new-line  ws-new-line            
+               "configuration." ws-new-line
+               "    --compact-ids         Reassign sequential RSS feed "
+               "ids, closing gaps left by deleted feeds." ws-new-line
+               "    --refresh-all         Refresh every feed "
+               "unattended (no screen) and write a summary report "
+               "to ./refresh_summary.txt." ws-new-line
+               "    --check-update        Check the project's release "
+               "page for a newer version and report it." ws-new-line
+               "    --import-opml [file]  Import RSS feeds from an "
+               "OPML file." ws-new-line
+               "    --export-opml [file]  Export all RSS feeds to "
+               "an OPML file." ws-new-line
+               "    --import-config [file]" ws-new-line
+               "                          Import crssr.conf settings "
+               "(download/browser/xterm/xmllint commands) from a "
+               "key=value text file." ws-new-line
+               "    --export-config [file]" ws-new-line
+               "                          Export crssr.conf settings "
+               "to a key=value text file, to replicate on another "
+               "machine." ws-new-line
+               "    --digest [file]       Write a consolidated "
+               "report of unread items across every feed, grouped "
+               "by feed, then mark them read." ws-new-line
+               "    --restore-backup [file]" ws-new-line
+               "                          Restore list.dat/lastid.dat "
+               "from a ./feeds/backup/list_*.dat.bak snapshot taken "
+               "before a --reset or feed delete." ws-new-line
+               "    --verify              Cross-check list.dat against "
+               "lastid.dat and the rss_*.dat files in ./feeds, and "
+               "report orphaned files, missing files, and id gaps."
+               ws-new-line
+               "    --stats               Show total item count, "
+               "combined word count, and estimated reading time "
+               "across every feed in list.dat." ws-new-line
+               "    --usage-report        Rank feeds and items by how "
+               "often they've been opened, to find subscriptions "
+               "you never actually read." ws-new-line
+               "    --headless            List feeds and items as "
+               "plain numbered text and read one by typing its "
+               "number - no screen, for slow SSH sessions." ws-new-line
+               "    --dry-run --reset     Preview what --reset would "
+               "delete without deleting anything." ws-new-line
+               "    --dry-run -d [url]    Preview what deleting that "
+               "feed would do without deleting anything." ws-new-line
+               "    --retries=N           Start interactive mode and "
+               "set the number of download attempts before a feed "
+               "is marked failed." ws-new-line
+               "    --retry-delay=N       Start interactive mode and "
+               "set the base delay, in seconds, before a failed "
+               "download is retried (doubles each retry)." ws-new-line
+               "    --download-timeout=N  Start interactive mode and "
+               "set how many seconds a single feed download may run "
+               "before it is killed (default 30)." ws-new-line
+               "    --max-items=N         Start interactive mode and "
+               "set how many newest items each feed keeps before "
+               "older ones roll off." ws-new-line
+               "    --max-items-warn-pct=N" ws-new-line
+               "                          Start interactive mode and "
+               "set what percentage of the hard item-count ceiling "
+               "logs a warning (default 80)." ws-new-line
+               "    --log-retain-days=N   Start interactive mode and "
+               "set how many days of crssr_*.log files are kept "
+               "before being deleted (default 30)." ws-new-line
+               "    --profile [name]      Use a named feed-list "
+               "profile (./feeds/[name]/) instead of the default "
+               "feed list - prefix any other option with it, e.g. "
+               "--profile work -a [url]." ws-new-line
+               "    --default-profile=[name]" ws-new-line
+               "                          Start interactive mode and "
+               "set the feed-list profile used when --profile isn't "
+               "given." ws-new-line
+               ws-new-line
                "    -a [url of rss feed]  Add a new RSS feed "
                "to RSS feed list."
                ws-new-line
                "    -d [url of rss feed]  Delete an existing "
                "RSS feed from list." ws-new-line 
                ws-new-line
-               "    -o [output filename] [url of rss feed] "                    
+               "    -o [output filename] [url of rss feed] [-f csv] "
                ws-new-line
                "           Export an existing RSS feed from feed list "
-               "to file name specified." 
-               ws-new-line                  
+               "to file name specified. Add -f csv to export one CSV "
+               "row per item instead of the narrative text report."
+               ws-new-line
            end-display
 
            exit paragraph.
 
+
+       set-batch-exit-code.
+
+      * Give cron/scripts a way to detect a failed one-shot add/delete/
+      * export from $? instead of scraping stdout - RETURN-CODE becomes
+      * the process exit code on STOP RUN. Dry-run delete (status 4)
+      * isn't a failure - it's an intentional no-op preview.
+           move zero to return-code
+
+           if ws-is-add-feed
+           and ws-download-status not = 1 then
+               move 1 to return-code
+           end-if
+
+           if ws-is-delete-feed
+           and ws-delete-status not = 1
+           and ws-delete-status not = 4 then
+               move 1 to return-code
+           end-if
+
+           if ws-is-export
+           and ws-export-status not = 1 then
+               move 1 to return-code
+           end-if
+
+           exit paragraph.
+
        end program cobol-rss-reader.
