@@ -15,13 +15,22 @@
 
        configuration section.
 
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
        input-output section.
            file-control.
                select temp-rss-file
                assign to dynamic ls-file-name
                organization is line sequential.
 
-               copy "./copybooks/filecontrol/rss_content_file.cpy".
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
                copy "./copybooks/filecontrol/rss_list_file.cpy".
                copy "./copybooks/filecontrol/rss_last_id_file.cpy".       
                
@@ -50,13 +59,20 @@
        77  is-desc-single-line                      pic a value 'N'.
        77  in-description                           pic a value 'N'.
        77  in-items                                 pic a value 'N'.
-       77  item-idx                                 pic 99 value 1.
+       77  item-idx                                 pic 9(6) value 1.
+
+      *> Set when an <rss ...> or <feed ...> root element is seen, so a
+      *> downloaded page that isn't really a feed (e.g. an HTML error
+      *> page served for a bad url) can be rejected with a distinct
+      *> status instead of silently saving an empty feed entry.
+       77  ws-found-feed-root-sw                    pic a value 'N'.
+           88  ws-found-feed-root                   value 'Y'.
 
        77  desc-temp                            pic x(255) value spaces.
 
        77  raw-buffer                 pic x(:BUFFER-SIZE:) value spaces.
        77  raw-buffer-2               pic x(:BUFFER-SIZE:) value spaces.
-       77  counter                                 pic 99 value 1.
+       77  counter                                 pic 9(6) value 1.
 
        77  search-count                            pic 9 value zero.
 
@@ -64,11 +80,84 @@
        77  temp-id                                 pic 9(5) value zeros.
        77  id-found                                pic a values 'N'.
 
+      *> Atom feeds use <entry>/<updated>/<id>/<summary>/<link href=..>
+      *> instead of rss's <item>/<pubDate>/<guid>/<description>/<link>.
+      *> The tag-detection below matches either tag set directly, so no
+      *> feed-format flag is needed - whichever tags are present win.
+       77  ws-atom-link-before                     pic x(512)
+                                                     value spaces.
+       77  ws-atom-link-after                      pic x(512)
+                                                     value spaces.
+       77  ws-atom-link-url                        pic x(256)
+                                                     value spaces.
+
        78  new-line                                 value x"0a".
 
-       77  ws-rss-content-file-name pic x(21) value "./feeds/UNSET.dat".
-       78  ws-rss-list-file-name              value "./feeds/list.dat".
-       78  ws-rss-last-id-file-name          value "./feeds/lastid.dat".
+       77  ws-rss-content-file-name pic x(128) value spaces.
+       77  ws-rss-content-temp-file-name pic x(128) value spaces.
+       77  ws-content-file-status             pic 99.
+       77  ws-content-file-write-status       pic 99.
+
+       77  ws-rss-swap-cmd                    pic x(300) value spaces.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                usage pointer.
+           05  ws-pipe-return                 usage binary-long.
+       77  ws-rss-list-file-name              pic x(256) value spaces.
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+       77  ws-rss-feeds-dir-path             pic x(128) value spaces.
+
+      *> Per-feed item retention policy, enforced before the content
+      *> file is (re)written, so a feed rolls off its oldest items
+      *> instead of eventually hitting the ws-max-rss-items ceiling.
+       78  ws-retention-config-key            value "maxitems".
+       78  ws-retention-default               value 2000.
+       77  ws-retention-config-val            pic x(32).
+       77  ws-retention-max                   pic 9(6) value zero.
+       77  ws-rolled-off-count                pic 9(6) value zero.
+
+      *> Warns once a feed's raw parsed item count crosses a
+      *> configurable percentage of the hard ws-max-rss-items OCCURS
+      *> ceiling, ahead of (and independent of) the maxitems retention
+      *> cap above - a feed with retention disabled or set higher than
+      *> the ceiling could otherwise creep toward it with no warning.
+       78  ws-item-warn-pct-config-key        value "maxitemswarnpct".
+       78  ws-item-warn-pct-default           value 80.
+       77  ws-item-warn-pct-config-val        pic x(32).
+       77  ws-item-warn-pct                   pic 9(3) value zero.
+       77  ws-item-warn-threshold             pic 9(8) value zero.
+
+      *> Holds the previously-saved content file's record so a fresh
+      *> parse can be reconciled against it (guid-matched items keep
+      *> their read/tag state, and items whose guid is unchanged but
+      *> whose title/link/desc changed are logged) before the content
+      *> file is overwritten. Hand-duplicated from ws-rss-record since
+      *> this repo has no COPY REPLACING precedent to reuse that
+      *> copybook for a second, differently-named record - keep every
+      *> field (including its per-item width) in sync with
+      *> copybooks/wsrecord/ws-rss-record.cpy's ws-items group, since
+      *> a narrower per-item width here silently corrupts the
+      *> READ ... INTO for every item beyond the first.
+       01  ws-old-rss-record.
+           05  ws-old-feed-id                pic 9(5) value zeros.
+           05  ws-old-feed-title             pic x(128) value spaces.
+           05  ws-old-feed-site-link         pic x(256) value spaces.
+           05  ws-old-feed-desc              pic x(256) value spaces.
+           05  ws-old-num-items              pic 9(6) value 0.
+           05  ws-old-items    occurs 0 to ws-max-rss-items times
+                               depending on ws-old-num-items.
+               10 ws-old-item-exists         pic a value 'N'.
+               10 ws-old-item-title          pic x(128) value spaces.
+               10 ws-old-item-link           pic x(256) value spaces.
+               10 ws-old-item-guid           pic x(256) value spaces.
+               10 ws-old-item-pub-date       pic x(128) value spaces.
+               10 ws-old-item-desc           pic x(1024)
+                                             value spaces.
+               10 ws-old-item-read           pic a value 'N'.
+               10 ws-old-item-tags           pic x(64) value spaces.
+               10 ws-old-item-open-count     pic 9(5) value zero.
+
+       77  ws-old-item-idx                   pic 9(6) value zero.
+       77  ws-old-match-idx                  pic 9(6) value zero.
 
        01  remove-space-field.
            03  rsf-leading-space       pic x.
@@ -77,11 +166,21 @@
        linkage section.
            01  ls-file-name                       pic x(255).
            01  ls-feed-url                        pic x(256).
+           01  ls-is-new-feed                     pic x value 'N'.
+               88  ls-new-feed-request            value 'Y'.
 
-       procedure division using ls-file-name ls-feed-url.
+       procedure division using
+           ls-file-name ls-feed-url ls-is-new-feed.
 
        main-procedure.
 
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds")
+               to ws-rss-feeds-dir-path
+
            call "logger" using function concatenate(
                "File name to parse: ", function trim(ls-file-name),
                " Source feed url: ", function trim(ls-feed-url))
@@ -91,7 +190,8 @@
            move 'N' to eof-sw
            move spaces to raw-buffer
            move 1 to item-idx
-           perform reset-ws-items         
+           move 'N' to ws-found-feed-root-sw
+           perform reset-ws-items
 
            call "logger" using "Parsing RSS feed..."
            open input temp-rss-file
@@ -107,6 +207,26 @@
                end-perform
            close temp-rss-file.
 
+           if ws-found-feed-root-sw = 'N' then
+               call "logger" using function concatenate(
+                   "No <rss> or <feed> root element found - not a ",
+                   "recognizable feed. URL: ",
+                   function trim(ls-feed-url))
+               end-call
+               move 7 to return-code
+               goback
+           end-if
+
+      *> item-idx is advanced past the last item as each </item> is
+      *> found, so item-idx - 1 is the number of items actually parsed.
+           if item-idx > 1 then
+               compute ws-num-items = item-idx - 1
+           else
+               move zero to ws-num-items
+           end-if
+
+           perform check-item-count-warning
+           perform enforce-retention-policy
            perform remove-tags-in-record
            perform print-parsed-record
            perform save-parsed-record
@@ -120,9 +240,21 @@
       *> reset single line flag each line.
            move 'N' to is-desc-single-line
 
-      *> search for item end
+      *> search for a recognizable feed root element
+           if ws-found-feed-root-sw = 'N' then
+               move zero to search-count
+               inspect raw-buffer
+                   tallying search-count for all "<rss" "<feed"
+
+               if search-count > 0 then
+                   set ws-found-feed-root to true
+               end-if
+           end-if
+
+      *> search for item end (</item> rss, </entry> atom)
            move zero to search-count
-           inspect raw-buffer tallying search-count for all "</item>"
+           inspect raw-buffer
+               tallying search-count for all "</item>" "</entry>"
 
            if search-count > 0 then
                call "logger" using function concatenate(
@@ -133,9 +265,10 @@
            end-if
 
 
-      *> search for item start
+      *> search for item start (<item> rss, <entry> atom)
            move zero to search-count
-           inspect raw-buffer tallying search-count for all "<item>"
+           inspect raw-buffer
+               tallying search-count for all "<item>" "<entry>"
 
            if search-count > 0 then
                call "logger" using function concatenate(
@@ -163,7 +296,7 @@
                end-if
            end-if
 
-      *> search for link
+      *> search for link (rss <link>url</link>, atom <link href=".."/>)
            move zero to search-count
            inspect raw-buffer tallying search-count for all "<link>"
 
@@ -179,11 +312,23 @@
                    move function trim(raw-buffer)
                    to ws-item-link(item-idx)
                end-if
+           else
+               move zero to search-count
+               inspect raw-buffer tallying search-count for all "<link "
+
+               if search-count > 0 then
+                   call "logger" using function concatenate(
+                       "Found atom link: ", function trim(raw-buffer))
+                   end-call
+                   perform extract-atom-link-href
+               end-if
            end-if
 
-      *> search item pub date
+      *> search item pub date (rss pubDate, atom updated/published)
            move zero to search-count
-           inspect raw-buffer tallying search-count for all "<pubDate>"
+           inspect raw-buffer
+               tallying search-count
+               for all "<pubDate>" "<updated>" "<published>"
 
            if search-count > 0 then
                call "logger" using function concatenate(
@@ -195,31 +340,34 @@
                end-if
            end-if
 
-      *> search for item guid
+      *> search for item guid (rss <guid>, atom <id>)
            move zero to search-count
            inspect raw-buffer
                tallying search-count
                for all "<guid>"
                        '<guid isPermaLink="false">'
                        '<guid isPermaLink="true">'
+                       "<id>"
 
            if search-count > 0 then
                if in-items = 'Y' then
                    call "logger" using function concatenate(
                        "Found guid: " function trim(raw-buffer))
-                   end-call 
-                   
+                   end-call
+
                    move function trim(raw-buffer)
                    to ws-item-guid(item-idx)
                end-if
            end-if
 
 
-      *> search for single line description
+      *> search for single line desc (rss desc, atom summary/content)
            move zero to search-count
            inspect raw-buffer
            tallying search-count
                for all "<description>" "</description>"
+                       "<summary>" "</summary>"
+                       "<content>" "</content>"
 
            if search-count = 2 then
                call "logger" using function concatenate(
@@ -239,10 +387,11 @@
 
 
       *> search for description
-           if is-desc-single-line equals 'N' then
+           if is-desc-single-line = 'N' then
                move zero to search-count
                inspect raw-buffer
-               tallying search-count for all "<description>"
+               tallying search-count
+                   for all "<description>" "<summary>" "<content>"
 
                if search-count > 0 then
                    call "logger" using "start of multiline description"
@@ -253,7 +402,7 @@
                if in-description = 'Y' then
                    call "logger" using function concatenate(
                        "Found desc: " function trim(raw-buffer))
-                   end-call 
+                   end-call
                    if in-items = 'N' then
                        call "logger" using "feed description"
                        move function concatenate(
@@ -272,7 +421,8 @@
       *> check for end
                move zero to search-count
                inspect raw-buffer
-               tallying search-count for all "</description>"
+               tallying search-count
+                   for all "</description>" "</summary>" "</content>"
 
                if search-count > 0 then
                    call "logger" using "end multi line description"
@@ -284,6 +434,37 @@
            exit paragraph.
 
 
+       extract-atom-link-href.
+
+      *> Atom's <link href="url" rel=".."/> has no text content like
+      *> rss's <link>url</link>, so the url has to be pulled out of
+      *> the href attribute instead of being the line's trimmed text.
+           move spaces to ws-atom-link-before ws-atom-link-after
+           move spaces to ws-atom-link-url
+
+           unstring raw-buffer delimited by 'href="'
+               into ws-atom-link-before ws-atom-link-after
+           end-unstring
+
+           unstring ws-atom-link-after delimited by '"'
+               into ws-atom-link-url
+           end-unstring
+
+           if ws-atom-link-url not = spaces then
+               if in-items = 'N' then
+                   call "logger" using "feed site link (atom)"
+                   move function trim(ws-atom-link-url)
+                   to ws-feed-site-link
+               else
+                   call "logger" using "item link (atom)"
+                   move function trim(ws-atom-link-url)
+                   to ws-item-link(item-idx)
+               end-if
+           end-if
+
+           exit paragraph.
+
+
 
        remove-tags-in-record.
            call "logger" using 
@@ -300,25 +481,29 @@
                "&#39;", "'") 
                to ws-feed-title
 
-           move function substitute(ws-feed-site-link, 
+           move function substitute(ws-feed-site-link,
                "&amp;", "&",
                "&#38;", "&",
-               "<link>", space, 
-               "</link>", space) 
+               "<link>", space,
+               "</link>", space)
                to ws-feed-site-link
-           
-           move function substitute(ws-feed-desc, 
+
+           move function substitute(ws-feed-desc,
                "&amp;", "&",
                "&#38;", "&",
                "&quot;", '"',
-               "<description>", space, 
-               "</description>", space
-               "&#39;", "'") 
+               "<description>", space,
+               "</description>", space,
+               "<summary>", space,
+               "</summary>", space,
+               "<content>", space,
+               "</content>", space,
+               "&#39;", "'")
                to ws-feed-desc
 
       * Sanitize rss item fields...
            move 1 to counter
-           perform until counter = ws-max-rss-items
+           perform until counter > ws-num-items
 
                move function substitute(ws-item-title(counter), 
                    "&amp;", "&",
@@ -330,32 +515,42 @@
                    "&quot;", '"') 
                    to ws-item-title(counter)
 
-               move function substitute(ws-item-guid(counter), 
+               move function substitute(ws-item-guid(counter),
                    "&amp;", "&",
                    "&#38;", "&",
-                   "<guid>", space, 
+                   "<guid>", space,
                    '<guid isPermaLink="false">', space,
                    '<guid isPermaLink="true">', space,
-                   "</guid>", space)
+                   "</guid>", space,
+                   "<id>", space,
+                   "</id>", space)
                    to ws-item-guid(counter)
 
-               move function substitute(ws-item-pub-date(counter), 
-                   "<pubDate>", space, 
-                   "</pubDate>", space)
+               move function substitute(ws-item-pub-date(counter),
+                   "<pubDate>", space,
+                   "</pubDate>", space,
+                   "<updated>", space,
+                   "</updated>", space,
+                   "<published>", space,
+                   "</published>", space)
                    to ws-item-pub-date(counter)
 
-               move function substitute(ws-item-link(counter), 
+               move function substitute(ws-item-link(counter),
                    "&amp;", "&",
                    "&#38;", "&",
-                   "<link>", space, 
+                   "<link>", space,
                    "</link>", space) 
                    to ws-item-link(counter)
 
-               move function substitute(ws-item-desc(counter), 
+               move function substitute(ws-item-desc(counter),
                    "&amp;", "&",
                    "&#38;", "&",
-                   "<description>", space, 
-                   "</description>", space
+                   "<description>", space,
+                   "</description>", space,
+                   "<summary>", space,
+                   "</summary>", space,
+                   "<content>", space,
+                   "</content>", space,
                    "&lt;br /&gt;", space
                    "&lt;br&gt;", space
                    "&lt;a", space
@@ -396,7 +591,7 @@
            
            call "logger" using "Feed Items:"
            move 1 to counter
-           perform until counter > ws-max-rss-items
+           perform until counter > ws-num-items
                if ws-item-exists(counter) = 'Y' then
                    call "logger" using function concatenate(
                        "Item title: ",
@@ -432,7 +627,7 @@
            end-call
 
       *> make sure file exists... 
-           open extend rss-list-file close rss-list-file
+           open extend fd-rss-list-file close fd-rss-list-file
 
            if ws-feed-site-link = spaces then
                call "logger" using function concatenate( 
@@ -440,19 +635,20 @@
                    "data cannot be saved. Please check the url and try",
                    " again.")
                end-call
+               move 2 to return-code
                exit paragraph
            end-if
                    
 
       * set idx search value is RSS feed url
-           move function trim(ls-feed-url) to rss-link
+           move function trim(ls-feed-url) to f-rss-link
 
-           open input rss-list-file
-               read rss-list-file into ws-rss-list-record
-                   key is rss-link
+           open input fd-rss-list-file
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-link
                    invalid key 
                        call "logger" using function concatenate(
-                           "RSS Feed URL Not Found: ", rss-link)
+                           "RSS Feed URL Not Found: ", f-rss-link)
                        end-call
                    not invalid key 
                        call "logger" using function concatenate(
@@ -460,7 +656,16 @@
                        end-call
                        move 'Y' to id-found
                end-read       
-           close rss-list-file
+           close fd-rss-list-file
+
+           if ls-new-feed-request and id-found = 'Y' then
+               call "logger" using function concatenate(
+                   "Feed URL is already subscribed: ",
+                   function trim(ls-feed-url))
+               end-call
+               move 6 to return-code
+               exit paragraph
+           end-if
 
            if id-found = 'N' then 
                perform set-new-feed-id
@@ -480,7 +685,8 @@
            
 
            move function concatenate(
-               "./feeds/rss_", ws-feed-id, ".dat")
+               function trim(ws-rss-feeds-dir-path),
+               "/rss_", ws-feed-id, ".dat")
                to ws-rss-dat-file-name
 
            move function trim(ws-rss-dat-file-name)
@@ -498,8 +704,8 @@
 
            call "logger" using ws-rss-list-record
 
-           open i-o rss-list-file
-               write rss-list-record from ws-rss-list-record
+           open i-o fd-rss-list-file
+               write f-rss-list-record from ws-rss-list-record
                    invalid key 
                        call "logger" using 
                            "RSS Feed already exists in list."
@@ -509,15 +715,167 @@
                            "Saved new RSS Feed to idx file"
                        end-call 
                end-write
-           close rss-list-file
+           close fd-rss-list-file
 
 
            call "logger" using "Saving parsed RSS data to disk...".
 
-           open output rss-content-file    
-               write rss-content-record from ws-rss-record
+           if ws-num-items = zero then
+               call "logger" using function concatenate(
+                   "Parsed feed produced zero items - treating as a ",
+                   "failed/partial parse. Leaving existing content ",
+                   "file unchanged: ",
+                   function trim(ws-rss-dat-file-name))
+               end-call
+               move 2 to return-code
+               exit paragraph
+           end-if
+
+           if id-found = 'Y' then
+               perform reconcile-existing-items
+           end-if
+
+           perform stage-and-swap-content-file
+
+           exit paragraph.
+
+
+       reconcile-existing-items.
+
+      *> Read the content file as it exists on disk right now (before
+      *> it gets overwritten below) so newly-parsed items can be
+      *> diffed against it by guid: a guid match carries forward the
+      *> read/tag state the user already set, and a guid match whose
+      *> title/link/desc no longer agree with the old copy means the
+      *> feed silently edited a previously-published item.
+           move zero to ws-old-num-items
+           move function trim(ws-rss-dat-file-name)
+               to ws-rss-content-file-name
+
+           open input fd-rss-content-file
+           if ws-content-file-status = zero
+               read fd-rss-content-file into ws-old-rss-record
+                   at end continue
+               end-read
+           end-if
+           close fd-rss-content-file
+
+           if ws-old-num-items > zero then
+               move 1 to counter
+               perform until counter > ws-num-items
+                   perform find-matching-old-item
+
+                   if ws-old-match-idx > zero then
+                       move ws-old-item-read(ws-old-match-idx)
+                           to ws-item-read(counter)
+                       move ws-old-item-tags(ws-old-match-idx)
+                           to ws-item-tags(counter)
+
+                       if ws-old-item-title(ws-old-match-idx)
+                           <> ws-item-title(counter)
+                       or ws-old-item-link(ws-old-match-idx)
+                           <> ws-item-link(counter)
+                       or ws-old-item-desc(ws-old-match-idx)
+                           <> ws-item-desc(counter)
+                           call "logger" using function concatenate(
+                               "Item guid unchanged but content ",
+                               "edited: ",
+                               function trim(ws-item-guid(counter)),
+                               " (", function trim(
+                                   ws-item-title(counter)), ")")
+                           end-call
+                       end-if
+                   end-if
+
+                   add 1 to counter
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
+       find-matching-old-item.
+
+           move zero to ws-old-match-idx
+           move 1 to ws-old-item-idx
+           perform until ws-old-item-idx > ws-old-num-items
+               if ws-old-item-exists(ws-old-item-idx) = 'Y'
+               and function trim(ws-old-item-guid(ws-old-item-idx))
+                   = function trim(ws-item-guid(counter))
+               and ws-item-guid(counter) <> spaces
+                   move ws-old-item-idx to ws-old-match-idx
+                   move ws-old-num-items to ws-old-item-idx
+               end-if
+               add 1 to ws-old-item-idx
+           end-perform
+
+           exit paragraph.
+
+
+       stage-and-swap-content-file.
+
+      *> Write the parsed record to a temp file first and only swap it
+      *> into place once that write succeeds, so a parse that fails or
+      *> produces a malformed/partial record can never clobber the
+      *> last-known-good content file.
+           move function concatenate(
+               function trim(ws-rss-feeds-dir-path),
+               "/rss_", ws-feed-id, ".tmp")
+               to ws-rss-content-temp-file-name
+
+           move ws-rss-content-temp-file-name
+           to ws-rss-content-file-name
+           open output fd-rss-content-file
+               write f-rss-content-record from ws-rss-record
                end-write
-           close rss-content-file
+      *> Save the write status before the close below overwrites
+      *> ws-content-file-status with the close operation's own
+      *> outcome, so a failed write is not mistaken for success.
+           move ws-content-file-status to ws-content-file-write-status
+           close fd-rss-content-file
+
+           if ws-content-file-write-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to stage parsed RSS data, status ",
+                   ws-content-file-write-status, ". Leaving existing ",
+                   "content file unchanged: ",
+                   function trim(ws-rss-dat-file-name))
+               end-call
+               move 2 to return-code
+               exit paragraph
+           end-if
+
+      *> Swap the staged file into place with an actual rename (a
+      *> shell "mv", same primitive compact-rss-ids' rename-content-
+      *> file relies on to move a renumbered content file into place)
+      *> rather than a second, independent open-output/write against
+      *> the real path - a real rename is a single filesystem
+      *> operation that either lands the whole staged file or leaves
+      *> the original untouched, so a crash or disk-full partway
+      *> through can't truncate/corrupt the last-known-good copy the
+      *> way a second in-place write could.
+           move function concatenate(
+               "mv ", function trim(ws-rss-content-temp-file-name),
+               " ", function trim(ws-rss-dat-file-name))
+               to ws-rss-swap-cmd
+
+           move pipe-open(ws-rss-swap-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Failed to swap parsed RSS data into ",
+                   function trim(ws-rss-dat-file-name),
+                   " : mv exit status ", ws-pipe-return,
+                   ". Leaving existing content file unchanged; ",
+                   "staged copy left at: ",
+                   function trim(ws-rss-content-temp-file-name))
+               end-call
+               move 2 to return-code
+           else
+               call "logger" using "Saved parsed RSS data to disk."
+               move 1 to return-code
+           end-if
 
            exit paragraph.
 
@@ -527,13 +885,13 @@
            call "logger" using "Getting last id saved."
 
              *> make sure file exists... 
-           open extend rss-last-id-file close rss-last-id-file
+           open extend fd-rss-last-id-file close fd-rss-last-id-file
            
            move 'N' to eof-sw
 
-           open input rss-last-id-file
+           open input fd-rss-last-id-file
                perform until eof
-                   read rss-last-id-file into ws-last-id-record
+                   read fd-rss-last-id-file into ws-last-id-record
                        at end move 'Y' to eof-sw
                    not at end
                        call "logger" using ws-last-id-record
@@ -543,7 +901,7 @@
 
                    end-read
                end-perform
-           close rss-last-id-file
+           close fd-rss-last-id-file
 
            call "logger" using function concatenate(
                "last RSS ID found: ", next-rss-id)
@@ -558,16 +916,16 @@
                " to last id data file.")
            end-call
 
-           open output rss-last-id-file
-               write rss-last-id-record from next-rss-id
+           open output fd-rss-last-id-file
+               write f-rss-last-id-record from next-rss-id
                end-write
-           close rss-last-id-file
+           close fd-rss-last-id-file
 
            exit paragraph. 
 
        reset-ws-items.
            move 1 to counter
-           perform until counter = ws-max-rss-items
+           perform until counter > ws-num-items
                move 'N' to ws-item-exists(counter)
                move spaces to ws-item-title(counter)
                move spaces to ws-item-link(counter)
@@ -577,7 +935,73 @@
 
                add 1 to counter
            end-perform
-           
-           exit paragraph.                 
+
+           move zero to ws-num-items
+
+           exit paragraph.
+
+
+       check-item-count-warning.
+
+           move function get-config(ws-item-warn-pct-config-key)
+               to ws-item-warn-pct-config-val
+
+           if ws-item-warn-pct-config-val = "NOT-SET" or
+           ws-item-warn-pct-config-val = spaces then
+               move ws-item-warn-pct-default to ws-item-warn-pct
+           else
+               move function numval(ws-item-warn-pct-config-val)
+                   to ws-item-warn-pct
+           end-if
+
+           compute ws-item-warn-threshold rounded =
+               ws-max-rss-items * ws-item-warn-pct / 100
+
+           if ws-item-warn-pct > 0
+           and ws-num-items >= ws-item-warn-threshold then
+               call "logger" using function concatenate(
+                   "WARN|Feed item count (", ws-num-items,
+                   ") has crossed ", ws-item-warn-pct,
+                   "% of the ", ws-max-rss-items,
+                   "-item hard ceiling. Consider setting a lower ",
+                   "maxitems retention cap.")
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+       enforce-retention-policy.
+
+           move function get-config(ws-retention-config-key)
+               to ws-retention-config-val
+
+           if ws-retention-config-val = "NOT-SET" or
+           ws-retention-config-val = spaces then
+               move ws-retention-default to ws-retention-max
+           else
+               move function numval(ws-retention-config-val)
+                   to ws-retention-max
+           end-if
+
+           if ws-retention-max > 0
+           and ws-num-items > ws-retention-max then
+
+               compute ws-rolled-off-count =
+                   ws-num-items - ws-retention-max
+
+      *> Feed items are newest-first, so keeping the first
+      *> ws-retention-max entries keeps the newest items and lets the
+      *> oldest ones roll off.
+               move ws-retention-max to ws-num-items
+
+               call "logger" using function concatenate(
+                   "Retention policy (", ws-retention-max,
+                   " items) rolled off ", ws-rolled-off-count,
+                   " oldest item(s) for this feed.")
+               end-call
+           end-if
+
+           exit paragraph.
 
        end program rss-parser.
