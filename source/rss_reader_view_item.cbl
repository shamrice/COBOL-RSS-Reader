@@ -49,13 +49,33 @@
            05  ws-item-title                 pic x(128) value spaces.
            05  ws-item-link                  pic x(256) value spaces.
            05  ws-item-guid                  pic x(256) value spaces.
-           05  ws-item-pub-date              pic x(128) value spaces.       
-   
+           05  ws-item-pub-date              pic x(128) value spaces.
+
+       01  ws-item-tags                      pic x(64) value spaces.
+
+      *> Full item description, split into fixed 70-char lines so it
+      *> can be paged through 8 lines at a time instead of silently
+      *> truncating anything past the first 8 lines.
+       78  ws-desc-max-lines                 value 15.
+       78  ws-desc-lines-per-page            value 8.
+
+       01  ws-item-desc-full-lines.
+           05  ws-desc-full-line             pic x(70) value spaces
+                                             occurs 15 times.
+
+      *> Visible window of description lines actually bound to the
+      *> screen - refreshed from ws-item-desc-full-lines on PgUp/PgDn.
        01  ws-item-desc-lines.
-           05  ws-desc-line                  pic x(70) value spaces                               
+           05  ws-desc-line                  pic x(70) value spaces
                                              occurs 8 times.
 
-       01  ws-browser-key-text               pic x(7) value spaces. 
+       77  ws-desc-total-lines               pic 99 value 1.
+       77  ws-desc-page-start                pic 99 value 1.
+       77  ws-desc-idx                       pic 99 value zero.
+       77  ws-desc-window-idx                pic 99 value zero.
+       77  ws-desc-page-indicator            pic x(40) value spaces.
+
+       01  ws-browser-key-text               pic x(7) value spaces.
        01  ws-browser-text                   pic x(25) value spaces.
 
 
@@ -72,10 +92,26 @@
        01  ws-browser-key-fore-color        pic 9 value cob-color-white.
        01  ws-browser-key-back-color        pic 9 value cob-color-black.
 
+       01  ws-share-key-text                 pic x(4) value spaces.
+       01  ws-share-text                     pic x(11) value spaces.
+
+       01  ws-share-enabled-sw               pic x value 'N'.
+           88  ws-share-enabled              value 'Y'.
+           88  ws-share-disabled             value 'N'.
+
+       01  ws-share-key-fore-color          pic 9 value cob-color-white.
+       01  ws-share-key-back-color          pic 9 value cob-color-black.
+
        local-storage section.
 
        01  ls-config-val-temp                pic x(32) value spaces.
 
+      *> share_cmd holds a full shell command (sendmail pipe, curl
+      *> webhook, etc.) - too wide for the 32-char scratch field the
+      *> other settings here use, so it gets its own full-width one
+      *> matching get-config's actual x(128) return.
+       01  ls-share-cmd-val-temp             pic x(128) value spaces.
+
 
        linkage section.
 
@@ -83,12 +119,15 @@
  
        01  l-feed-site-link                  pic x any length.
 
-       01  l-feed-item.           
+       01  l-feed-item.
+           05  l-item-exists                 pic x value space.
            05  l-item-title                  pic x(128) value spaces.
            05  l-item-link                   pic x(256) value spaces.
            05  l-item-guid                   pic x(256) value spaces.
            05  l-item-pub-date               pic x(128) value spaces.
-           05  l-item-desc                   pic x(512) value spaces.
+           05  l-item-desc                   pic x(1024) value spaces.
+
+       01  l-item-tags                       pic x(64) value spaces.
 
        screen section.
        
@@ -96,8 +135,8 @@
        copy "./screens/blank_screen.cpy".
 
 
-       procedure division using 
-           l-feed-title, l-feed-site-link, l-feed-item.
+       procedure division using
+           l-feed-title, l-feed-site-link, l-feed-item, l-item-tags.
 
        set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
        set environment 'COB_SCREEN_ESC'        TO 'Y'.
@@ -117,8 +156,12 @@
            move l-item-link to ws-item-link
            move l-item-guid to ws-item-guid
            move l-item-pub-date to ws-item-pub-date
+           move l-item-tags to ws-item-tags
 
-           move l-item-desc to ws-item-desc-lines
+           move l-item-desc to ws-item-desc-full-lines
+           perform compute-desc-total-lines
+           move 1 to ws-desc-page-start
+           perform refresh-desc-window
 
       *> Dynamically set the browser launcher text and enabled flag.
            move function get-config("browser") to ls-config-val-temp           
@@ -140,14 +183,34 @@
                        move "Open In Lynx Browser" to ws-browser-text
                    when "links" 
                        move "Open In Links Browser" to ws-browser-text
-                   when other 
+                   when other
                        move "Open In Browser" to ws-browser-text
                end-evaluate
-           end-if 
+           end-if
+
+      *> Dynamically set the share launcher text and enabled flag.
+           move function get-config("share_cmd")
+               to ls-share-cmd-val-temp
+
+           if ls-share-cmd-val-temp = "NOT-SET" then
+               set ws-share-disabled to true
+               move spaces to ws-share-text
+               move spaces to ws-share-key-text
+               move cob-color-black to ws-share-key-fore-color
+               move cob-color-black to ws-share-key-back-color
+           else
+               set ws-share-enabled to true
+               move " F6 " to ws-share-key-text
+               move cob-color-black to ws-share-key-fore-color
+               move cob-color-white to ws-share-key-back-color
+               move "Share Item" to ws-share-text
+           end-if
 
            perform handle-user-input
 
-           display space blank screen 
+           move ws-item-tags to l-item-tags
+
+           display space blank screen
            goback.
 
 
@@ -170,9 +233,38 @@
                    when ws-crt-status = COB-SCR-ESC
                        set ws-exit-true to true
 
-      *>   Mouse input handling.                   
+                   when ws-crt-status = COB-SCR-F6
+                       if ws-share-enabled then
+                           call "item-sharer" using by content
+                               ws-item-title, ws-item-link,
+                               l-item-desc
+                           end-call
+                           cancel "item-sharer"
+                       end-if
+
+                   when ws-crt-status = COB-SCR-PAGE-DOWN
+                       if ws-desc-page-start + ws-desc-lines-per-page
+                       <= ws-desc-total-lines then
+                           add ws-desc-lines-per-page
+                               to ws-desc-page-start
+                           perform refresh-desc-window
+                           display s-rss-item-screen
+                       end-if
+
+                   when ws-crt-status = COB-SCR-PAGE-UP
+                       if ws-desc-page-start > 1 then
+                           subtract ws-desc-lines-per-page
+                               from ws-desc-page-start
+                           if ws-desc-page-start < 1
+                               move 1 to ws-desc-page-start
+                           end-if
+                           perform refresh-desc-window
+                           display s-rss-item-screen
+                       end-if
+
+      *>   Mouse input handling.
                    when ws-crt-status = COB-SCR-LEFT-RELEASED
-                       perform handle-mouse-click    
+                       perform handle-mouse-click
 
                end-evaluate
            end-perform
@@ -180,6 +272,65 @@
            exit paragraph.
 
 
+      *> Finds the last non-blank line of the description so paging
+      *> knows where the real text ends instead of scrolling through
+      *> trailing blank lines left over from the fixed-size table.
+       compute-desc-total-lines.
+
+           move 1 to ws-desc-total-lines
+
+           perform varying ws-desc-idx from ws-desc-max-lines by -1
+               until ws-desc-idx < 1
+
+               if ws-desc-full-line(ws-desc-idx) not = spaces then
+                   move ws-desc-idx to ws-desc-total-lines
+                   exit perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+      *> Copies the current 8-line page out of the full description
+      *> into the window the screen is actually bound to, and builds
+      *> the "more text" indicator.
+       refresh-desc-window.
+
+           move spaces to ws-item-desc-lines
+
+           perform varying ws-desc-window-idx from 1 by 1
+               until ws-desc-window-idx > ws-desc-lines-per-page
+
+               compute ws-desc-idx =
+                   ws-desc-page-start + ws-desc-window-idx - 1
+
+               if ws-desc-idx <= ws-desc-total-lines then
+                   move ws-desc-full-line(ws-desc-idx)
+                       to ws-desc-line(ws-desc-window-idx)
+               end-if
+           end-perform
+
+           if ws-desc-total-lines > ws-desc-lines-per-page then
+               compute ws-desc-idx =
+                   ws-desc-page-start + ws-desc-lines-per-page - 1
+
+               if ws-desc-idx > ws-desc-total-lines then
+                   move ws-desc-total-lines to ws-desc-idx
+               end-if
+
+               move function concatenate(
+                   "-- PgUp/PgDn to scroll description (line ",
+                   function trim(ws-desc-page-start), "-",
+                   function trim(ws-desc-idx), " of ",
+                   function trim(ws-desc-total-lines), ") --")
+                   to ws-desc-page-indicator
+           else
+               move spaces to ws-desc-page-indicator
+           end-if
+
+           exit paragraph.
+
+
        handle-mouse-click.
            if ws-cursor-line = 21 then 
                evaluate true
@@ -191,8 +342,17 @@
                            cancel "browser-launcher"    
                        end-if 
 
-                   when ws-cursor-col >= 35 and ws-cursor-col < 61 
-                       set ws-exit-true to true                                              
+                   when ws-cursor-col >= 35 and ws-cursor-col < 61
+                       set ws-exit-true to true
+
+                   when ws-cursor-col >= 63 and ws-cursor-col < 78
+                       if ws-share-enabled then
+                           call "item-sharer" using by content
+                               ws-item-title, ws-item-link,
+                               l-item-desc
+                           end-call
+                           cancel "item-sharer"
+                       end-if
                end-evaluate
            end-if 
 
