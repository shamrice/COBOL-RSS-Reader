@@ -0,0 +1,281 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Ranks feeds by ws-rss-open-count and items by
+      *>          ws-item-open-count across every feed in list.dat, for
+      *>          "--usage-report" - surfaces subscriptions that are
+      *>          never actually opened so they're candidates for
+      *>          cleanup.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-usage-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function resolve-data-path.
+
+       input-output section.
+           file-control.
+               select optional fd-rss-last-id-file
+               assign to dynamic ws-rss-last-id-file-name
+               organization is line sequential
+               status is ws-last-id-file-status.
+
+               select fd-rss-list-file
+               assign to dynamic ws-rss-list-file-name
+               organization is indexed
+               access is dynamic
+               record key is f-rss-link
+               alternate record key is f-rss-feed-id
+               status is ws-list-file-status.
+
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+       working-storage section.
+
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-file-status.
+           05  ws-last-id-file-status       pic 99.
+           05  ws-list-file-status          pic 99.
+           05  ws-content-file-status       pic 99.
+
+       77  ws-rss-list-file-name            pic x(256) value spaces.
+       77  ws-rss-last-id-file-name         pic x(256) value spaces.
+       77  ws-rss-content-file-name         pic x(255) value spaces.
+
+       77  ws-rss-idx                       pic 9(5) value 1.
+       77  ws-item-idx                      pic 9(6) value 1.
+       77  ws-ins-idx                       pic 9(3) value zero.
+
+       78  ws-top-n                         value 10.
+
+       01  ws-top-feeds.
+           05  ws-top-feed-entry            occurs 10 times.
+               10  ws-top-feed-title        pic x(128) value spaces.
+               10  ws-top-feed-count        pic 9(7) value zero.
+
+       01  ws-top-items.
+           05  ws-top-item-entry            occurs 10 times.
+               10  ws-top-item-feed-title   pic x(128) value spaces.
+               10  ws-top-item-title        pic x(128) value spaces.
+               10  ws-top-item-count        pic 9(5) value zero.
+
+       77  ws-rank-num                      pic 9(2) value zero.
+
+       linkage section.
+
+       01  l-usage-status                   pic 9 value zero.
+           88  l-return-status-success      value 1.
+           88  l-return-status-no-feeds     value 2.
+
+       procedure division using l-usage-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           perform load-highest-rss-record
+
+           if ws-last-id-record is zero then
+               display "No feeds found. Nothing to report."
+               set l-return-status-no-feeds to true
+               goback
+           end-if
+
+           open input fd-rss-list-file
+               perform varying ws-rss-idx from 1 by 1
+                   until ws-rss-idx > ws-last-id-record
+
+                   move ws-rss-idx to f-rss-feed-id
+                   read fd-rss-list-file into ws-rss-list-record
+                       key is f-rss-feed-id
+                       invalid key
+                           continue
+                       not invalid key
+                           perform rank-one-feed
+                   end-read
+
+               end-perform
+           close fd-rss-list-file
+
+           perform write-usage-report
+
+           set l-return-status-success to true
+
+           goback.
+
+
+       load-highest-rss-record.
+
+           open extend fd-rss-last-id-file close fd-rss-last-id-file
+
+           open input fd-rss-last-id-file
+               read fd-rss-last-id-file into ws-last-id-record
+                   at end
+                       move zero to ws-last-id-record
+               end-read
+           close fd-rss-last-id-file
+
+           exit paragraph.
+
+
+       rank-one-feed.
+
+           if ws-rss-open-count > 0 then
+               perform insert-top-feed
+           end-if
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           move zero to ws-num-items
+
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end
+                       continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               perform varying ws-item-idx from 1 by 1
+                   until ws-item-idx > ws-num-items
+
+                   if ws-item-open-count(ws-item-idx) > 0 then
+                       perform insert-top-item
+                   end-if
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
+       insert-top-feed.
+
+      *> Standard insertion-into-fixed-top-N idiom - only worth
+      *> displacing the current lowest-ranked entry if this feed beat
+      *> it, so most feeds (open count below the current floor) never
+      *> touch the table at all.
+           if ws-rss-open-count <= ws-top-feed-count(ws-top-n) then
+               exit paragraph
+           end-if
+
+           move ws-top-n to ws-ins-idx
+           perform until ws-ins-idx = 1
+               or ws-rss-open-count <= ws-top-feed-count(ws-ins-idx - 1)
+
+               move ws-top-feed-title(ws-ins-idx - 1)
+                   to ws-top-feed-title(ws-ins-idx)
+               move ws-top-feed-count(ws-ins-idx - 1)
+                   to ws-top-feed-count(ws-ins-idx)
+               subtract 1 from ws-ins-idx
+           end-perform
+
+           move ws-rss-title to ws-top-feed-title(ws-ins-idx)
+           move ws-rss-open-count to ws-top-feed-count(ws-ins-idx)
+
+           exit paragraph.
+
+
+       insert-top-item.
+
+           if ws-item-open-count(ws-item-idx)
+           <= ws-top-item-count(ws-top-n) then
+               exit paragraph
+           end-if
+
+           move ws-top-n to ws-ins-idx
+           perform until ws-ins-idx = 1
+               or ws-item-open-count(ws-item-idx)
+                   <= ws-top-item-count(ws-ins-idx - 1)
+
+               move ws-top-item-feed-title(ws-ins-idx - 1)
+                   to ws-top-item-feed-title(ws-ins-idx)
+               move ws-top-item-title(ws-ins-idx - 1)
+                   to ws-top-item-title(ws-ins-idx)
+               move ws-top-item-count(ws-ins-idx - 1)
+                   to ws-top-item-count(ws-ins-idx)
+               subtract 1 from ws-ins-idx
+           end-perform
+
+           move ws-rss-title to ws-top-item-feed-title(ws-ins-idx)
+           move ws-item-title(ws-item-idx)
+               to ws-top-item-title(ws-ins-idx)
+           move ws-item-open-count(ws-item-idx)
+               to ws-top-item-count(ws-ins-idx)
+
+           exit paragraph.
+
+
+       write-usage-report.
+
+           display space
+           display "---------------------------------------------------"
+           display "Most active feeds (by times opened):"
+
+           if ws-top-feed-count(1) = zero then
+               display "  No feeds have been opened yet."
+           else
+               perform varying ws-rank-num from 1 by 1
+                   until ws-rank-num > ws-top-n
+                   or ws-top-feed-count(ws-rank-num) = zero
+
+                   display function concatenate(
+                       "  ", ws-rank-num, ". ",
+                       function trim(ws-top-feed-title(ws-rank-num)),
+                       " - ",
+                       function trim(ws-top-feed-count(ws-rank-num)),
+                       " open(s)")
+                   end-display
+
+               end-perform
+           end-if
+
+           display space
+           display "Most read items (by times opened):"
+
+           if ws-top-item-count(1) = zero then
+               display "  No items have been opened yet."
+           else
+               perform varying ws-rank-num from 1 by 1
+                   until ws-rank-num > ws-top-n
+                   or ws-top-item-count(ws-rank-num) = zero
+
+                   display function concatenate(
+                       "  ", ws-rank-num, ". ",
+                       function trim(
+                           ws-top-item-title(ws-rank-num)),
+                       " [", function trim(
+                           ws-top-item-feed-title(ws-rank-num)), "]",
+                       " - ",
+                       function trim(ws-top-item-count(ws-rank-num)),
+                       " open(s)")
+                   end-display
+
+               end-perform
+           end-if
+
+           display "---------------------------------------------------"
+
+           exit paragraph.
+
+       end program rss-usage-report.
