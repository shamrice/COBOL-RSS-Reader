@@ -14,6 +14,8 @@
        configuration section.
 
        repository.
+           function resolve-data-path
+           function count-words.
 
        special-names.
 
@@ -26,6 +28,10 @@
                assign to dynamic ws-report-file-name
                organization is line sequential.
 
+               select fd-csv-report-file
+               assign to dynamic ws-report-file-name
+               organization is line sequential.
+
        data division.
        file section.
            copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
@@ -34,6 +40,9 @@
            fd fd-report-file
            report is r-rss-report.
 
+           FD  fd-csv-report-file.
+           01  csv-report-record              pic x(4096).
+
 
        working-storage section.
 
@@ -42,6 +51,16 @@
 
        01  ws-counter                        pic 9(6) comp value zeros.
 
+      *> Feed-level word-count/reading-time summary appended after the
+      *> item detail lines - 200 words/minute is the commonly cited
+      *> average adult silent reading speed, so that's the divisor
+      *> used for the estimate.
+       78  ws-reading-words-per-minute       value 200.
+       01  ws-feed-word-count                pic 9(8) comp value zero.
+       01  ws-feed-word-count-disp           pic zzzzzzz9.
+       01  ws-feed-reading-minutes           pic 9(6) comp value zero.
+       01  ws-feed-reading-minutes-disp      pic zzzz9.
+
        01  ws-rss-content-file-found-sw      pic x value 'N'.
            88  ws-content-file-found         value 'Y'.
            88  ws-content-file-not-found     value 'N'.
@@ -62,24 +81,35 @@
                10  ws-milli                  pic 99.
            05  ws-time-offset                pic S9(4).
 
-       77  ws-report-file-name               pic x(512) 
-                                             value "./report.txt".
+       77  ws-report-file-name               pic x(512) value spaces.
+
+       77  ws-rss-content-file-name          pic x(128) value spaces.
+       77  ws-rss-list-file-name             pic x(256) value spaces.
 
-       77  ws-rss-content-file-name          pic x(21) 
-                                             value "./feeds/UNSET.dat".                                            
-       78  ws-rss-list-file-name             value "./feeds/list.dat".       
+      *> CSV export mode ("-f csv"), alongside the narrative text report
+      *> above. One row per item: title, link, pubdate, desc, each
+      *> double-quoted with embedded quotes doubled per RFC 4180.
+       77  ws-csv-raw-field                  pic x(2048) value spaces.
+       77  ws-csv-escaped-field              pic x(2100) value spaces.
+       77  ws-csv-title-field                pic x(270) value spaces.
+       77  ws-csv-link-field                 pic x(520) value spaces.
+       77  ws-csv-pubdate-field              pic x(270) value spaces.
+       77  ws-csv-desc-field                 pic x(2100) value spaces.
   
        linkage section.
 
        01  l-rss-link                          pic x any length.
 
        01  l-report-file-name                  pic x any length.
- 
+
+       01  l-export-format                     pic x value 'T'.
+           88  l-export-format-csv              value 'C' 'c'.
+
        01  l-create-report-status                pic 9 value zero.
            88  l-return-status-success           value 1.
-           88  l-return-status-bad-param         value 2.  
+           88  l-return-status-bad-param         value 2.
            88  l-return-status-nothing-to-report value 3.
-           88  l-return-status-data-file-missing value 4.          
+           88  l-return-status-data-file-missing value 4.
 
        report section.
            rd r-rss-report
@@ -169,18 +199,37 @@
                    source ws-item-desc(ws-counter)(491:).   
            01  r-item-end-line type detail line plus 2.    
                05 column 1 pic x(70) value spaces. 
-               
-                   
+
+           01  r-stats-header-line type detail line plus 2.
+               05  column 4 pic x(16) value "Feed Statistics:".
+           01  r-stats-divider-line type detail line plus 1.
+               05  column 4 pic x(16) value "----------------".
+           01  r-stats-items-line type detail line plus 1.
+               05  column 4 pic x(13) value "Total Items:".
+               05  column 18 pic zzzz9 source ws-num-items.
+           01  r-stats-words-line type detail line plus 1.
+               05  column 4 pic x(17) value "Total Word Count:".
+               05  column 22 pic zzzzzzz9 source ws-feed-word-count.
+           01  r-stats-reading-line type detail line plus 1.
+               05  column 4 pic x(21)
+                   value "Est. Reading Time:".
+               05  column 26 pic zzzz9
+                   source ws-feed-reading-minutes.
+               05  column 32 pic x(7) value "min(s)".
+
 
        screen section.        
 
-       procedure division 
-           using l-rss-link, l-report-file-name 
+       procedure division
+           using l-rss-link, l-report-file-name, l-export-format
            returning l-create-report-status.
       
        main-procedure.
 
-           if l-rss-link = spaces then 
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           if l-rss-link = spaces then
                call "logger" using function concatenate(
                    "URL is required to create RSS report. No URL ",
                    "passed to rss-report-writer. Returning status 2.")
@@ -226,7 +275,11 @@
                goback 
            end-if 
 
-           perform generate-rss-report
+           if l-export-format-csv then
+               perform generate-csv-report
+           else
+               perform generate-rss-report
+           end-if
 
            call "logger" using "Report generation complete."
            set l-return-status-success to true 
@@ -291,7 +344,22 @@
            move 1 to ws-counter
            move function trim(ws-rss-title) to ws-rss-title
            move function trim(ws-feed-site-link) to ws-feed-site-link
-           
+
+           move zero to ws-feed-word-count
+           perform varying ws-counter from 1 by 1
+               until ws-counter > ws-num-items
+               add function count-words(ws-item-desc(ws-counter))
+                   to ws-feed-word-count
+           end-perform
+           compute ws-feed-reading-minutes rounded =
+               ws-feed-word-count / ws-reading-words-per-minute
+           if ws-feed-reading-minutes = zero and ws-feed-word-count > 0
+           then
+               move 1 to ws-feed-reading-minutes
+           end-if
+
+           move 1 to ws-counter
+
            open output fd-report-file
                generate r-id-line 
                generate r-title-line
@@ -354,10 +422,16 @@
                        generate r-item-desc-line-8
                    end-if
                            
-                   generate r-item-end-line 
-                
+                   generate r-item-end-line
+
                end-perform
-               
+
+               generate r-stats-header-line
+               generate r-stats-divider-line
+               generate r-stats-items-line
+               generate r-stats-words-line
+               generate r-stats-reading-line
+
            close fd-report-file
 
            terminate r-rss-report
@@ -365,4 +439,70 @@
            exit paragraph.
 
 
+       generate-csv-report.
+
+           call "logger" using "CSV export generation started."
+
+           move function trim(ws-rss-title) to ws-rss-title
+           move function trim(ws-feed-site-link) to ws-feed-site-link
+
+           open output fd-csv-report-file
+
+               move "Title,Link,PubDate,Description"
+                   to csv-report-record
+               write csv-report-record
+               end-write
+
+               perform varying ws-counter from 1 by 1
+               until ws-counter > ws-num-items
+
+                   move ws-item-title(ws-counter) to ws-csv-raw-field
+                   perform escape-csv-field
+                   move ws-csv-escaped-field to ws-csv-title-field
+
+                   move ws-item-link(ws-counter) to ws-csv-raw-field
+                   perform escape-csv-field
+                   move ws-csv-escaped-field to ws-csv-link-field
+
+                   move ws-item-pub-date(ws-counter) to ws-csv-raw-field
+                   perform escape-csv-field
+                   move ws-csv-escaped-field to ws-csv-pubdate-field
+
+                   move ws-item-desc(ws-counter) to ws-csv-raw-field
+                   perform escape-csv-field
+                   move ws-csv-escaped-field to ws-csv-desc-field
+
+                   move function concatenate(
+                       function trim(ws-csv-title-field), ",",
+                       function trim(ws-csv-link-field), ",",
+                       function trim(ws-csv-pubdate-field), ",",
+                       function trim(ws-csv-desc-field))
+                       to csv-report-record
+
+                   write csv-report-record
+                   end-write
+
+               end-perform
+
+           close fd-csv-report-file
+
+           exit paragraph.
+
+
+       escape-csv-field.
+
+      *> RFC 4180 style: wrap in double quotes, doubling any quotes
+      *> already in the field so a title/desc with embedded quotes or
+      *> commas still round-trips through a spreadsheet's CSV import.
+           move function substitute(
+               function trim(ws-csv-raw-field), '"', '""')
+               to ws-csv-raw-field
+
+           move function concatenate(
+               '"', function trim(ws-csv-raw-field), '"')
+               to ws-csv-escaped-field
+
+           exit paragraph.
+
+
        end function rss-report-writer.
