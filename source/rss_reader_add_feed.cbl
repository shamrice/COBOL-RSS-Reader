@@ -13,7 +13,8 @@
        configuration section.
 
        repository.
-           function rss-downloader.
+           function rss-downloader
+           function check-feed-url.
 
        special-names.
            crt status is ws-crt-status.
@@ -37,6 +38,10 @@
 
        01  ws-add-feed-status                pic 9 value zero.
 
+       01  ws-url-check-status               pic 9 value zero.
+           88  ws-url-check-reachable        value 1.
+           88  ws-url-check-unreachable      value 2.
+
        01  ws-message-screen-fields.
            05  ws-msg-title                  pic x(70) value spaces.
            05  ws-msg-body                   occurs 2 times.
@@ -82,25 +87,58 @@
                    when ws-key1 = COB-SCR-OK
                        call "logger" using ws-rss-url
 
-                       move function rss-downloader(ws-rss-url)
-                           to ws-add-feed-status
-                       if ws-add-feed-status = 1 then 
-                           move "New RSS feed added successfully." to
-                               ws-msg-body-text(1)
-                       else 
-                           move function concatenate(
-                               "Downloading and parsing RSS feed ",
-                               "failed.")
-                               to ws-msg-body-text(1)
+                       move function check-feed-url(ws-rss-url)
+                           to ws-url-check-status
 
+                       if ws-url-check-unreachable then
                            move function concatenate(
-                               "Please check logs. Status: ", 
-                               ws-add-feed-status)
-                               to ws-msg-body-text(2)
-                       end-if    
+                               "That URL does not appear to be ",
+                               "reachable.")
+                               to ws-msg-body-text(1)
+                           move "No new feed was added." to
+                               ws-msg-body-text(2)
+                       else
+                           move function rss-downloader(ws-rss-url, 'Y')
+                               to ws-add-feed-status
+                           if ws-add-feed-status = 1 then
+                               move "New RSS feed added successfully."
+                                   to ws-msg-body-text(1)
+                               move spaces to ws-msg-body-text(2)
+                           else
+                               if ws-add-feed-status = 6 then
+                                   move function concatenate(
+                                       "That feed URL is already in ",
+                                       "your feed list.")
+                                       to ws-msg-body-text(1)
+                                   move "No new feed was added." to
+                                       ws-msg-body-text(2)
+                               else
+                                   if ws-add-feed-status = 7 then
+                                       move function concatenate(
+                                           "That URL does not appear ",
+                                           "to serve a valid RSS/Atom ",
+                                           "feed.")
+                                           to ws-msg-body-text(1)
+                                       move "No new feed was added."
+                                           to ws-msg-body-text(2)
+                                   else
+                                       move function concatenate(
+                                           "Downloading and parsing ",
+                                           "RSS feed failed.")
+                                           to ws-msg-body-text(1)
+
+                                       move function concatenate(
+                                           "Please check logs. ",
+                                           "Status: ",
+                                           ws-add-feed-status)
+                                           to ws-msg-body-text(2)
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
 
                        accept s-message-screen
-                       set ws-exit-true to true 
+                       set ws-exit-true to true
                     
                    when ws-crt-status = COB-SCR-ESC
                        set ws-exit-true to true 
