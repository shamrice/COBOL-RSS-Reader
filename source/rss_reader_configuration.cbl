@@ -51,6 +51,9 @@
            05  ws-xmllint-enabled-config     pic x.
            05  ws-xmllint-disabled-config    pic x.
 
+       01  ws-config-proxy-input             pic x(20) value spaces.
+       01  ws-config-useragent-input         pic x(20) value spaces.
+
        01  ws-exit-sw                        pic a value 'N'.
            88  ws-exit-true                  value 'Y'.
            88  ws-exit-false                 value 'N'.
@@ -331,11 +334,25 @@
 
            move function get-config("xmllint") to ls-config-val-temp
 
-           if ls-config-val-temp(1:7) = "xmllint" then 
+           if ls-config-val-temp(1:7) = "xmllint" then
                move cob-color-green to ws-option-xmllint-fg-color
-           else 
+           else
                move cob-color-green to ws-option-no-xmllint-fg-color
-           end-if 
+           end-if
+
+           move function get-config("proxy") to ls-config-val-temp
+           if ls-config-val-temp = "NOT-SET" then
+               move spaces to ws-config-proxy-input
+           else
+               move ls-config-val-temp to ws-config-proxy-input
+           end-if
+
+           move function get-config("uagent") to ls-config-val-temp
+           if ls-config-val-temp = "NOT-SET" then
+               move spaces to ws-config-useragent-input
+           else
+               move ls-config-val-temp to ws-config-useragent-input
+           end-if
 
            exit paragraph.
 
@@ -501,6 +518,9 @@
                perform save-xmllint-command-disabled
            end-if 
 
+           perform save-proxy-config
+           perform save-useragent-config
+
       *> Disable auto config when user specifies settings.
            perform save-auto-config-disabled
 
@@ -557,6 +577,25 @@
            exit paragraph.
 
 
+       save-proxy-config.
+           if ws-config-proxy-input = spaces then
+               call "save-config" using "proxy" "NOT-SET"
+           else
+               call "save-config" using "proxy"
+                   function trim(ws-config-proxy-input)
+           end-if
+           exit paragraph.
+
+       save-useragent-config.
+           if ws-config-useragent-input = spaces then
+               call "save-config" using "uagent" "NOT-SET"
+           else
+               call "save-config" using "uagent"
+                   function trim(ws-config-useragent-input)
+           end-if
+           exit paragraph.
+
+
        save-auto-config-enabled.
            call "save-config" using "autoconf" "true"
            exit paragraph.
