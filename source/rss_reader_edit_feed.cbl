@@ -0,0 +1,303 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: RSS Reader Edit Feed - Screen sub program to edit a
+      *          selected feed's title, URL, refresh interval and
+      *          category in place.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. rss-reader-edit-feed.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function resolve-data-path.
+
+       special-names.
+           crt status is ws-crt-status.
+
+       input-output section.
+           file-control.
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+
+       working-storage section.
+
+       copy "screenio.cpy".
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+
+       01  ws-crt-status.
+           05  ws-key1                       pic x.
+           05  ws-key2                       pic x.
+           05  filler                        pic x.
+           05  filler                        pic x.
+
+       01  ws-edit-feed-title                pic x(70) value spaces.
+       01  ws-edit-title                     pic x(128) value spaces.
+       01  ws-edit-url                       pic x(256) value spaces.
+       01  ws-edit-refresh-minutes           pic 9(5) value zero.
+       01  ws-edit-category                  pic x(32) value spaces.
+
+       01  ws-exit-sw                        pic a value 'N'.
+           88  ws-exit-true                  value 'Y'.
+           88  ws-exit-false                 value 'N'.
+
+       01  ws-url-changed-sw                 pic a value 'N'.
+           88  ws-url-changed                value 'Y'.
+           88  ws-url-unchanged               value 'N'.
+
+       77  ws-empty-line                     pic x(80) value spaces.
+
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+
+       linkage section.
+
+       01  l-rss-feed-id                     pic 9(5).
+
+       screen section.
+
+       copy "./screens/blank_screen.cpy".
+       copy "./screens/rss_edit_feed_screen.cpy".
+
+       procedure division using l-rss-feed-id.
+       set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+       set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+
+           if l-rss-feed-id is zeros then
+               call "logger" using function concatenate(
+                   "Cannot edit RSS feed with ID ", l-rss-feed-id,
+                   ". Ignoring edit request and returning.")
+               end-call
+               goback
+           end-if
+
+           move l-rss-feed-id to f-rss-feed-id
+
+           perform load-feed-to-edit
+
+           if ws-edit-feed-title = spaces then
+               goback
+           end-if
+
+           perform handle-user-input
+
+           display s-blank-screen
+           goback.
+
+
+       handle-user-input.
+
+           perform until ws-exit-true
+
+               accept s-rss-edit-feed-screen
+
+               evaluate true
+
+                   when ws-key1 = COB-SCR-OK
+                       perform save-edited-feed
+                       set ws-exit-true to true
+
+                   when ws-crt-status = COB-SCR-ESC
+                       set ws-exit-true to true
+
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+       load-feed-to-edit.
+
+           open input fd-rss-list-file
+
+               read fd-rss-list-file into ws-rss-list-record
+               key is f-rss-feed-id
+                   invalid key
+                       call "logger" using function concatenate(
+                           "Edit RSS feed: Unable to load feed by ",
+                           "rss list id. Invalid key: ", f-rss-feed-id)
+                       end-call
+
+                   not invalid key
+                       move function concatenate(
+                           function trim(ws-rss-title), " (Id: ",
+                           f-rss-feed-id, ")")
+                           to ws-edit-feed-title
+                       move ws-rss-title
+                           to ws-edit-title
+                       move ws-rss-link
+                           to ws-edit-url
+                       move ws-rss-refresh-minutes
+                           to ws-edit-refresh-minutes
+                       move ws-rss-category
+                           to ws-edit-category
+
+               end-read
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       save-edited-feed.
+
+           set ws-url-unchanged to true
+
+           open i-o fd-rss-list-file
+
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-feed-id
+                   invalid key
+                       call "logger" using function concatenate(
+                           "Edit RSS feed: Unable to reload feed by ",
+                           "rss list id. Invalid key: ", f-rss-feed-id)
+                       end-call
+
+                   not invalid key
+                       if function trim(ws-edit-url) not = spaces
+                       and function trim(ws-edit-url) not =
+                           function trim(ws-rss-link)
+                           set ws-url-changed to true
+                       end-if
+
+      *> f-rss-link is the primary record key of fd-rss-list-file -
+      *> REWRITE cannot change a primary key value (GnuCOBOL raises
+      *> invalid key, status 21, and rejects the whole rewrite), so a
+      *> URL edit has to go through DELETE-then-WRITE under the new
+      *> key instead of a plain in-place REWRITE.
+                       if ws-url-changed
+                           perform delete-and-rewrite-with-new-url
+                       else
+                           perform rewrite-edited-feed
+                       end-if
+               end-read
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       rewrite-edited-feed.
+
+           if function trim(ws-edit-title) not = spaces then
+               move ws-edit-title to f-rss-title
+           end-if
+
+           move ws-edit-refresh-minutes to f-rss-refresh-minutes
+           move ws-edit-category to f-rss-category
+
+           rewrite f-rss-list-record
+               invalid key
+                   call "logger" using function concatenate(
+                       "Unable to save edited feed ",
+                       "settings for feed id: ",
+                       f-rss-feed-id)
+                   end-call
+               not invalid key
+                   call "logger" using function concatenate(
+                       "Saved title '",
+                       function trim(f-rss-title),
+                       "', URL '",
+                       function trim(f-rss-link),
+                       "', refresh interval of ",
+                       ws-edit-refresh-minutes,
+                       " minute(s) and category '",
+                       function trim(ws-edit-category),
+                       "' for feed id: ", f-rss-feed-id)
+                   end-call
+           end-rewrite
+
+           exit paragraph.
+
+
+       delete-and-rewrite-with-new-url.
+
+      *> ws-rss-list-record still holds the untouched old record
+      *> (loaded by the keyed READ INTO above) - check the new URL
+      *> isn't already claimed by another feed before touching
+      *> anything, so a conflict leaves the existing record intact.
+           move ws-edit-url to f-rss-link
+
+           read fd-rss-list-file
+               key is f-rss-link
+               invalid key
+                   perform apply-url-change-after-delete
+               not invalid key
+                   call "logger" using function concatenate(
+                       "Unable to save edited feed: URL '",
+                       function trim(ws-edit-url),
+                       "' is already used by another feed (id: ",
+                       f-rss-feed-id, "). No changes saved.")
+                   end-call
+           end-read
+
+           exit paragraph.
+
+
+       apply-url-change-after-delete.
+
+      *> Reposition on the original record (the failed keyed lookup
+      *> above left the record area holding whatever it found under
+      *> the new link, which is nothing here) and delete it before
+      *> writing the edited record back under its new key.
+           move ws-rss-feed-id to f-rss-feed-id
+
+           read fd-rss-list-file
+               key is f-rss-feed-id
+               invalid key
+                   call "logger" using function concatenate(
+                       "Edit RSS feed: Lost original record for id: ",
+                       ws-rss-feed-id, " while changing URL. ",
+                       "No changes saved.")
+                   end-call
+               not invalid key
+                   delete fd-rss-list-file record
+
+                   if function trim(ws-edit-title) not = spaces then
+                       move ws-edit-title to f-rss-title
+                   end-if
+
+                   move ws-edit-url to f-rss-link
+                   move ws-edit-refresh-minutes
+                       to f-rss-refresh-minutes
+                   move ws-edit-category to f-rss-category
+
+                   write f-rss-list-record
+                       invalid key
+                           call "logger" using function concatenate(
+                               "Unable to write edited feed under ",
+                               "its new URL for feed id: ",
+                               f-rss-feed-id,
+                               " - original record was already ",
+                               "deleted. Re-add the feed manually ",
+                               "if this happens.")
+                           end-call
+                       not invalid key
+                           call "logger" using function concatenate(
+                               "Saved title '",
+                               function trim(f-rss-title),
+                               "', new URL '",
+                               function trim(f-rss-link),
+                               "', refresh interval of ",
+                               ws-edit-refresh-minutes,
+                               " minute(s) and category '",
+                               function trim(ws-edit-category),
+                               "' for feed id: ", f-rss-feed-id)
+                           end-call
+                   end-write
+           end-read
+
+           exit paragraph.
+
+       end program rss-reader-edit-feed.
