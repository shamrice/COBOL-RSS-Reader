@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: Pipes an RSS item's title/link/description out to a
+      *          configurable external command - an email sendmail
+      *          pipe, a curl webhook post, or anything else that
+      *          reads the item off its stdin. Mirrors the way
+      *          browser-launcher shells a command out via pipe-open.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. item-sharer.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-write
+           function pipe-close.
+
+       input-output section.
+
+       data division.
+       file section.
+
+       working-storage section.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                  usage pointer.
+           05  ws-pipe-return                   usage binary-long.
+
+       77  ws-launch-status                     pic 9 value 9.
+
+       01  ws-share-cmd-val                     pic x(128) value spaces.
+
+       01  ws-share-title                       pic x(128) value spaces.
+       01  ws-share-link                        pic x(256) value spaces.
+       01  ws-share-desc                        pic x(1024)
+                                                 value spaces.
+
+       01  ws-share-message.
+           05  filler                pic x(8) value "Title: ".
+           05  ws-share-message-title pic x(128) value spaces.
+           05  filler                pic x(8) value " Link: ".
+           05  ws-share-message-link  pic x(256) value spaces.
+           05  filler                pic x(14) value " Description: ".
+           05  ws-share-message-desc  pic x(1024) value spaces.
+
+       local-storage section.
+
+       01  ls-config-val-temp                   pic x(128) value spaces.
+
+       linkage section.
+
+       01  l-item-title                         pic x any length.
+       01  l-item-link                          pic x any length.
+       01  l-item-desc                          pic x any length.
+
+       procedure division using
+           l-item-title, l-item-link, l-item-desc.
+
+       main-procedure.
+
+           move function get-config("share_cmd") to ls-config-val-temp
+
+           if ls-config-val-temp = "NOT-SET" then
+               call "logger" using function concatenate(
+                   "share_cmd configuration is currently set to ",
+                   "'NOT-SET'. Cannot share item: ", l-item-title)
+               end-call
+               goback
+           end-if
+
+           move ls-config-val-temp to ws-share-cmd-val
+
+           move l-item-title to ws-share-title
+           move l-item-link to ws-share-link
+           move l-item-desc to ws-share-desc
+
+      *>   The item text comes straight from the network feed, so it
+      *>   never goes anywhere near a shell command line - share_cmd
+      *>   (an operator-configured setting, not feed content) is popen
+      *>   by itself, and the title/link/description are handed to the
+      *>   child process over its stdin pipe instead of being spliced
+      *>   into an "echo ... | share_cmd" shell string.
+           move ws-share-title to ws-share-message-title
+           move ws-share-link to ws-share-message-link
+           move ws-share-desc to ws-share-message-desc
+
+           call "logger" using function concatenate(
+               "Sharing item using command: ",
+               function trim(ws-share-cmd-val))
+           end-call
+
+           move pipe-open(ws-share-cmd-val, "w") to ws-pipe-record
+
+           if ws-pipe-return not equal 255 then
+               move pipe-write(ws-pipe-record, ws-share-message)
+                   to ws-pipe-record
+
+               move pipe-close(ws-pipe-record) to ws-launch-status
+
+               if ws-launch-status is zero then
+                   call "logger" using function concatenate(
+                       "Item share success. Status=", ws-launch-status)
+                   end-call
+               else
+                   call "logger" using function concatenate(
+                       "Error sharing item.. Status=", ws-launch-status)
+                   end-call
+               end-if
+           end-if
+
+           goback.
+
+       end program item-sharer.
