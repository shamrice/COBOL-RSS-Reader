@@ -16,6 +16,9 @@
 
        configuration section.
 
+       repository.
+           function resolve-data-path.
+
        input-output section.
            file-control.
                select optional fd-log-file
@@ -47,13 +50,25 @@
            88  ws-log-enabled            value 'Y'.
            88  ws-log-disabled           value 'N'.
 
+       01  ws-log-suppress-info-sw       pic a value 'N'.
+           88  ws-log-info-suppressed    value 'Y'.
+           88  ws-log-info-shown         value 'N'.
+
        77  ws-log-buffer                 pic x(:BUFFER-SIZE:).
 
-       77  ws-file-name                  pic x(18) 
+       77  ws-log-file-base-name         pic x(18)
                                          value "crssr_UNSET.log".
 
+       77  ws-file-name                  pic x(256) value spaces.
+
+       77  ws-log-text-length            pic 9(5) value zero.
+       77  ws-log-msg-offset             pic 9(5) value 1.
+       77  ws-log-level-tag              pic x(5) value "INFO".
+
        78  ws-log-enabled-switch         value "==ENABLE-LOG==".
        78  ws-log-disabled-switch        value "==DISABLE-LOG==".
+       78  ws-log-suppress-info-switch   value "==SUPPRESS-INFO==".
+       78  ws-log-show-info-switch       value "==SHOW-INFO==".
 
 
        linkage section.
@@ -68,31 +83,86 @@
       * switch on and off as needed.
            if l-log-text = ws-log-disabled-switch then
                set ws-log-disabled to true
-           end-if 
+           end-if
 
-           if l-log-text = ws-log-enabled-switch then 
+           if l-log-text = ws-log-enabled-switch then
                set ws-log-enabled to true
            end-if
 
-           if ws-log-disabled then 
+      * If log text is the suppress/show-info control flag (set by
+      * crssr.cbl's set-logging-based-on-config from the
+      * "log_suppress_info" config key), latch the switch and return -
+      * these aren't real log lines.
+           if l-log-text = ws-log-suppress-info-switch then
+               set ws-log-info-suppressed to true
                goback
-           end-if 
+           end-if
+
+           if l-log-text = ws-log-show-info-switch then
+               set ws-log-info-shown to true
+               goback
+           end-if
+
+           if ws-log-disabled then
+               goback
+           end-if
+
+      * Every call site passes free text, optionally prefixed with
+      * "LEVEL|" (e.g. "ERROR|Error downloading RSS feed") - pull the
+      * level tag off the front when present and default to INFO when
+      * it isn't, so existing call sites keep working unchanged.
+           move 1 to ws-log-msg-offset
+           move "INFO" to ws-log-level-tag
+           move function length(l-log-text) to ws-log-text-length
+
+           if ws-log-text-length > 6
+           and l-log-text(1:6) = "ERROR|" then
+               move "ERROR" to ws-log-level-tag
+               move 7 to ws-log-msg-offset
+           else
+               if ws-log-text-length > 6
+               and l-log-text(1:6) = "DEBUG|" then
+                   move "DEBUG" to ws-log-level-tag
+                   move 7 to ws-log-msg-offset
+               else
+                   if ws-log-text-length > 5
+                   and l-log-text(1:5) = "WARN|" then
+                       move "WARN" to ws-log-level-tag
+                       move 6 to ws-log-msg-offset
+                   else
+                       if ws-log-text-length > 5
+                       and l-log-text(1:5) = "INFO|" then
+                           move "INFO" to ws-log-level-tag
+                           move 6 to ws-log-msg-offset
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           if ws-log-info-suppressed and ws-log-level-tag = "INFO" then
+               goback
+           end-if
 
            move spaces to ws-log-buffer
 
            move function current-date to ws-date-record
            
-      * Dynamically create log file name using date in file name.
+      * Dynamically create log file name using date in file name,
+      * relative to COB_RSSR_HOME if set (defaults to cwd otherwise).
            string
                "crssr" delimited by size
-               "_" delimited by size  
+               "_" delimited by size
                ws-year delimited by size
                ws-month delimited by size
-               ws-day delimited by size 
-               ".log" delimited by size 
-               into ws-file-name
+               ws-day delimited by size
+               ".log" delimited by size
+               into ws-log-file-base-name
            end-string
 
+           move function resolve-data-path(
+               function trim(ws-log-file-base-name))
+               to ws-file-name
+
       * Build formatted log line for output.         
            string 
                "[" delimited by size
@@ -109,8 +179,10 @@
                ws-sec delimited by size
                "." delimited by size
                ws-milli delimited by size
+               "] [" delimited by size
+               ws-log-level-tag delimited by space
                "] " delimited by size
-               l-log-text delimited by size
+               l-log-text(ws-log-msg-offset:) delimited by size
                into ws-log-buffer
            end-string
 
