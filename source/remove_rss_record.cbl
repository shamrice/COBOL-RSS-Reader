@@ -13,41 +13,107 @@
        configuration section.
 
        repository.
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
 
        special-names.
 
        input-output section.
-           file-control.                              
+           file-control.
                copy "./copybooks/filecontrol/rss_list_file.cpy".
 
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
+
+               select optional fd-archive-meta-file
+               assign to dynamic ws-archive-meta-file-name
+               organization is line sequential
+               status is ws-archive-meta-file-status.
+
        data division.
        file section.
            copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+           FD fd-archive-meta-file.
+           01  f-archive-meta-line-raw          pic x(256).
 
        working-storage section.
 
        copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
 
-       78  ws-rss-list-file-name               value "./feeds/list.dat".
+       77  ws-rss-list-file-name               pic x(256) value spaces.
+
+       77  ws-rss-content-file-name            pic x(255) value spaces.
+       77  ws-content-file-status              pic 99.
+       77  ws-content-file-write-status        pic 99.
+       78  ws-file-status-not-found            value 35.
+
+      *> Deleting a feed archives its content file under ./feeds/archive
+      *> (plus a small sidecar with the feed's title/link) before the
+      *> list record and live content file are removed, so articles
+      *> from an unsubscribed feed aren't simply lost.
+       77  ws-archive-dir-path                 pic x(128) value spaces.
+       77  ws-archive-content-file-name        pic x(255) value spaces.
+       77  ws-archive-meta-file-name           pic x(255) value spaces.
+       77  ws-archive-meta-file-status         pic 99.
+       77  ws-archive-meta-line                pic x(256) value spaces.
+
+      *> Snapshot list.dat before removing a record, so a fat-fingered
+      *> delete can be undone with --restore-backup.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                  usage pointer.
+           05  ws-pipe-return                   usage binary-long.
+
+       01  ws-backup-date-record.
+           05  ws-backup-current-date.
+               10  ws-backup-year            pic 9(4).
+               10  ws-backup-month           pic 99.
+               10  ws-backup-day             pic 99.
+           05  ws-backup-current-time.
+               10  ws-backup-hour            pic 99.
+               10  ws-backup-min             pic 99.
+               10  ws-backup-sec             pic 99.
+               10  ws-backup-milli           pic 99.
+           05  ws-backup-time-offset         pic S9(4).
+
+       77  ws-backup-timestamp              pic x(14) value spaces.
+       77  ws-backup-dir-path               pic x(128) value spaces.
+       77  ws-backup-list-file-name         pic x(255) value spaces.
+       77  ws-backup-cmd                    pic x(512) value spaces.
 
        linkage section.
 
        01  l-rss-link                          pic x(256).
- 
+
+       01  l-dry-run-flag                      pic a value 'N'.
+           88  l-is-dry-run                      value 'Y'.
+           88  l-not-dry-run                     value 'N'.
+
        01  l-delete-feed-status                pic 9 value zero.
            88  l-return-status-success           value 1.
            88  l-return-status-bad-param         value 2.
            88  l-return-status-not-found         value 3.
+           88  l-return-status-dry-run           value 4.
 
-       screen section.    
-   
-       procedure division 
-           using l-rss-link 
+       screen section.
+
+       procedure division
+           using l-rss-link l-dry-run-flag
            returning l-delete-feed-status.
       
        main-procedure.
 
-           if l-rss-link = spaces then 
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/backup")
+               to ws-backup-dir-path
+           move function resolve-data-path("feeds/archive")
+               to ws-archive-dir-path
+
+           if l-rss-link = spaces then
                call "logger" using function concatenate(
                    "URL is required to delete an RSS feed. No URL ",
                    "passed to remove-rss-record. Returning status 2.")
@@ -65,29 +131,268 @@
        
        delete-rss-record.
 
+           if l-is-dry-run then
+               perform preview-delete-rss-record
+               exit paragraph
+           end-if
+
            call "logger" using function concatenate(
                "Deleting RSS with URL: ", f-rss-link)
-           end-call 
+           end-call
+
+           perform backup-list-file
 
            open i-o fd-rss-list-file
 
-               delete fd-rss-list-file record
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-link
+                   invalid key
+                       call "logger" using function concatenate(
+                           "No RSS record to delete with url: ",
+                           f-rss-link, " : No record found.")
+                       end-call
+                       set l-return-status-not-found to true
+
+                   not invalid key
+                       perform archive-content-file
+
+                       delete fd-rss-list-file record
+                           invalid key
+                               call "logger" using function concatenate(
+                                   "Unable to delete RSS record with ",
+                                   "url: ", f-rss-link)
+                               end-call
+                               set l-return-status-not-found to true
+
+                           not invalid key
+                               call "logger" using
+                                   function concatenate(
+                                   "RSS Record id ", f-rss-feed-id,
+                                   " deleted.")
+                               end-call
+                               perform delete-content-file
+                               set l-return-status-success to true
+                       end-delete
+               end-read
+
+           close fd-rss-list-file
+
+           exit paragraph.
+
+
+       preview-delete-rss-record.
+
+           open input fd-rss-list-file
+
+               read fd-rss-list-file into ws-rss-list-record
+                   key is f-rss-link
                    invalid key
-                       call "logger" using function concatenate( 
-                           "No RSS record to delete with url: ", 
-                           f-rss-link, " : No record found.") 
+                       call "logger" using function concatenate(
+                           "DRY RUN: No RSS record found with url: ",
+                           f-rss-link)
                        end-call
-                       set l-return-status-not-found to true 
-                       
+                       display function concatenate(
+                           "DRY RUN: No RSS record found with url: ",
+                           function trim(f-rss-link))
+                       end-display
+                       set l-return-status-not-found to true
+
                    not invalid key
-                       call "logger" using function concatenate( 
-                           "RSS Record id ", f-rss-feed-id, " deleted.") 
-                       end-call 
-                       set l-return-status-success to true 
-               end-delete
+                       display function concatenate(
+                           "DRY RUN: would delete RSS record id ",
+                           f-rss-feed-id, ", title: ",
+                           function trim(ws-rss-title))
+                       end-display
+                       display function concatenate(
+                           "DRY RUN: would delete content file: ",
+                           function trim(ws-rss-dat-file-name))
+                       end-display
+                       call "logger" using function concatenate(
+                           "DRY RUN: would delete RSS record id ",
+                           f-rss-feed-id, " and content file ",
+                           function trim(ws-rss-dat-file-name))
+                       end-call
+                       set l-return-status-dry-run to true
+               end-read
 
            close fd-rss-list-file
 
            exit paragraph.
 
+
+       backup-list-file.
+
+           move function current-date to ws-backup-date-record
+
+           move function concatenate(
+               ws-backup-year, ws-backup-month, ws-backup-day,
+               ws-backup-hour, ws-backup-min, ws-backup-sec)
+               to ws-backup-timestamp
+
+           move function concatenate(
+               function trim(ws-backup-dir-path), "/list_",
+               function trim(ws-backup-timestamp), ".dat.bak")
+               to ws-backup-list-file-name
+
+           move function concatenate(
+               "mkdir -p ", function trim(ws-backup-dir-path), "; cp ",
+               function trim(ws-rss-list-file-name), " ",
+               function trim(ws-backup-list-file-name), " 2>/dev/null")
+               to ws-backup-cmd
+
+           move pipe-open(ws-backup-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           call "logger" using function concatenate(
+               "Backed up list.dat to ",
+               function trim(ws-backup-list-file-name),
+               " before deleting feed.")
+           end-call
+
+           exit paragraph.
+
+
+
+       archive-content-file.
+
+      *> Copy the feed's content file into ./feeds/archive before it is
+      *> deleted. The feed's list record has not been removed yet, so
+      *> its title/link are still available for the sidecar metadata.
+      *> Nothing to archive for a feed that never downloaded
+      *> successfully (content file missing or unreadable) - that is
+      *> not an error, just nothing to do here.
+           perform make-archive-dir
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+
+           if ws-rss-content-file-name = spaces then
+               exit paragraph
+           end-if
+
+           open input fd-rss-content-file
+
+           if ws-content-file-status <> zero then
+               close fd-rss-content-file
+               exit paragraph
+           end-if
+
+           read fd-rss-content-file
+               at end
+                   close fd-rss-content-file
+                   exit paragraph
+           end-read
+
+           close fd-rss-content-file
+
+           move function concatenate(
+               function trim(ws-archive-dir-path), "/rss_",
+               f-rss-feed-id, ".dat")
+               to ws-archive-content-file-name
+           move ws-archive-content-file-name to ws-rss-content-file-name
+
+           open output fd-rss-content-file
+               write f-rss-content-record
+           end-write
+      *> Save the write status before the close below overwrites
+      *> ws-content-file-status with the close operation's own
+      *> outcome, so a failed write is not mistaken for success.
+           move ws-content-file-status to ws-content-file-write-status
+           close fd-rss-content-file
+
+           if ws-content-file-write-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to archive content file for feed id ",
+                   f-rss-feed-id, " to ",
+                   function trim(ws-archive-content-file-name),
+                   " : Status: ", ws-content-file-write-status)
+               end-call
+               exit paragraph
+           end-if
+
+           call "logger" using function concatenate(
+               "Archived content file for feed id ", f-rss-feed-id,
+               " to ", function trim(ws-archive-content-file-name))
+           end-call
+
+           perform write-archive-metadata
+
+           exit paragraph.
+
+
+       make-archive-dir.
+
+           move function concatenate(
+               "mkdir -p ", function trim(ws-archive-dir-path))
+               to ws-backup-cmd
+
+           move pipe-open(ws-backup-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           exit paragraph.
+
+
+       write-archive-metadata.
+
+           move function concatenate(
+               function trim(ws-archive-dir-path), "/rss_",
+               f-rss-feed-id, ".meta")
+               to ws-archive-meta-file-name
+
+           open output fd-archive-meta-file
+
+           if ws-archive-meta-file-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to open archive metadata file ",
+                   function trim(ws-archive-meta-file-name),
+                   " : Status: ", ws-archive-meta-file-status)
+               end-call
+               exit paragraph
+           end-if
+
+           move function concatenate(
+               "Title: ", function trim(ws-rss-title))
+               to ws-archive-meta-line
+           write f-archive-meta-line-raw from ws-archive-meta-line
+
+           move function concatenate(
+               "Link: ", function trim(f-rss-link))
+               to ws-archive-meta-line
+           write f-archive-meta-line-raw from ws-archive-meta-line
+
+           move function concatenate(
+               "Deleted on: ", function trim(function current-date))
+               to ws-archive-meta-line
+           write f-archive-meta-line-raw from ws-archive-meta-line
+
+           close fd-archive-meta-file
+
+           exit paragraph.
+
+
+       delete-content-file.
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+
+           if ws-rss-content-file-name = spaces then
+               exit paragraph
+           end-if
+
+           delete file fd-rss-content-file
+
+           if ws-content-file-status <> zero
+           and ws-content-file-status <> ws-file-status-not-found then
+               call "logger" using function concatenate(
+                   "Failed to delete content file: ",
+                   function trim(ws-rss-content-file-name),
+                   " : Status: ", ws-content-file-status)
+               end-call
+           else
+               call "logger" using function concatenate(
+                   "Deleted content file: ",
+                   function trim(ws-rss-content-file-name))
+               end-call
+           end-if
+
+           exit paragraph.
+
        end function remove-rss-record.
