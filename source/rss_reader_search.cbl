@@ -0,0 +1,424 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-10-06
+      * Last Modified: 2021-10-06
+      * Purpose: RSS Reader Search - Full text keyword search across
+      *  every downloaded feed's content file.
+      *  Cancel subprogram after each run to ensure that variables are
+      *  reset and loaded fresh at start up.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. rss-reader-search.
+
+       environment division.
+
+       configuration section.
+       repository.
+           function resolve-data-path.
+       special-names.
+           cursor is ws-cursor-position
+           crt status is ws-crt-status.
+
+       input-output section.
+           file-control.
+               copy "./copybooks/filecontrol/rss_list_file.cpy".
+               copy "./copybooks/filecontrol/rss_last_id_file.cpy".
+               copy "./copybooks/filecontrol/rss_content_file.cpy".
+
+       data division.
+       file section.
+           copy "./copybooks/filedescriptor/fd_rss_list_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_last_id_file.cpy".
+           copy "./copybooks/filedescriptor/fd_rss_content_file.cpy".
+
+       working-storage section.
+
+       copy "screenio.cpy".
+       copy "./copybooks/wsrecord/ws-rss-list-record.cpy".
+       copy "./copybooks/wsrecord/ws-last-id-record.cpy".
+       copy "./copybooks/wsrecord/ws-rss-record.cpy".
+
+       01  ws-cursor-position.
+           05  ws-cursor-line                        pic 99.
+           05  ws-cursor-col                          pic 99.
+
+       01  ws-crt-status.
+           05  ws-key1                                pic x.
+           05  ws-key2                                pic x.
+           05  filler                                 pic x.
+           05  filler                                 pic x.
+
+       01  ws-accept-item                             pic x value space.
+
+       01  ws-eof-sw                                  pic a value 'N'.
+           88  ws-eof                                 value 'Y'.
+           88  ws-not-eof                              value 'N'.
+
+       01  ws-exit-sw                                 pic a value 'N'.
+           88  ws-exit-true                           value 'Y'.
+           88  ws-exit-false                          value 'N'.
+
+       77  ws-empty-line                              pic x(80)
+                                                       value spaces.
+
+       77  ws-rss-content-file-name                   pic x(255)
+                                                       value spaces.
+       77  ws-rss-list-file-name         pic x(256) value spaces.
+       77  ws-rss-last-id-file-name      pic x(256) value spaces.
+
+       77  ws-search-idx                              pic 9(5)
+                                                       value 1.
+       77  ws-scan-idx                                pic 9(6) comp.
+       77  ws-idx                                     pic 9(6) comp.
+
+       01  ws-search-keyword                          pic x(64)
+                                                       value spaces.
+       01  ws-search-summary                          pic x(74)
+                                                       value spaces.
+
+       77  ws-result-count                            pic 9(5)
+                                                       value zero.
+       77  ws-title-tally                             pic 9(3)
+                                                       value zero.
+       77  ws-desc-tally                               pic 9(3)
+                                                       value zero.
+
+       01  ws-item-tags-before                        pic x(64)
+                                                       value spaces.
+       01  ws-item-read-before                        pic a
+                                                       value space.
+
+       01  ws-search-results                          occurs 15 times.
+           05  ws-result-feed-id                      pic 9(5)
+                                                       value zeros.
+           05  ws-result-feed-title                   pic x(128)
+                                                       value spaces.
+           05  ws-result-feed-site-link               pic x(256)
+                                                       value spaces.
+           05  ws-result-content-file-name             pic x(255)
+                                                       value spaces.
+           05  ws-result-item-idx                     pic 9(6)
+                                                       value zero.
+           05  ws-result-item.
+               10  ws-result-item-exists              pic a
+                                                       value 'N'.
+               10  ws-result-item-title                pic x(128)
+                                                       value spaces.
+               10  ws-result-item-link                 pic x(256)
+                                                       value spaces.
+               10  ws-result-item-guid                 pic x(256)
+                                                       value spaces.
+               10  ws-result-item-pub-date              pic x(128)
+                                                       value spaces.
+               10  ws-result-item-desc                 pic x(1024)
+                                                       value spaces.
+           05  ws-result-item-read                    pic a
+                                                       value 'N'.
+           05  ws-result-item-tags                    pic x(64)
+                                                       value spaces.
+
+       local-storage section.
+       01  ls-result-display-title               pic x(128) value spaces
+                                                  occurs 15 times.
+
+       linkage section.
+
+       screen section.
+
+       copy "./screens/rss_search_screen.cpy".
+       copy "./screens/blank_screen.cpy".
+
+       procedure division.
+       set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+       set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           display space blank screen
+
+           call "logger" using "Opening RSS search."
+
+           display "Enter keyword to search for: "
+               with blank line
+               at 1001
+           end-display
+           accept ws-search-keyword at 1032
+
+           if function trim(ws-search-keyword) = spaces then
+               display space blank screen
+               goback
+           end-if
+
+           perform load-highest-rss-record
+           perform scan-all-feeds
+
+           move function concatenate(
+               "Results for: ", function trim(ws-search-keyword),
+               "  (", ws-result-count, " match(es) found)")
+               to ws-search-summary
+
+           perform handle-user-input
+
+           display space blank screen
+
+           goback.
+
+
+       handle-user-input.
+
+           perform until ws-exit-true
+
+               accept s-rss-search-screen
+
+               evaluate true
+
+                   when ws-key1 = COB-SCR-OK
+                       perform view-selected-result
+
+                   when ws-crt-status = COB-SCR-ESC
+                       set ws-exit-true to true
+
+      *>   Mouse input handling.
+                   when ws-crt-status = COB-SCR-LEFT-RELEASED
+                       perform handle-mouse-click
+
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+       handle-mouse-click.
+           if ws-cursor-line = 21 and ws-cursor-col >= 30
+           and ws-cursor-col < 56 then
+               set ws-exit-true to true
+           end-if
+
+           if ws-cursor-line < 20 then
+               perform view-selected-result
+           end-if
+
+           exit paragraph.
+
+
+       view-selected-result.
+
+      * 3 is line offset to account for header lines.
+           if ws-cursor-line not > 3 then
+               exit paragraph
+           end-if
+
+           compute ws-idx = ws-cursor-line - 3
+
+           if ws-idx > 0 and ws-idx <= 15 and ws-idx <= ws-result-count
+           then
+               move ws-result-item-tags(ws-idx) to ws-item-tags-before
+               move ws-result-item-read(ws-idx) to ws-item-read-before
+
+               call "rss-reader-view-item" using
+                   by content ws-result-feed-title(ws-idx),
+                   by content ws-result-feed-site-link(ws-idx),
+                   by content ws-result-item(ws-idx),
+                   by reference ws-result-item-tags(ws-idx)
+               end-call
+               cancel "rss-reader-view-item"
+
+               if ws-item-read-before not = 'Y'
+               or ws-result-item-tags(ws-idx) not = ws-item-tags-before
+               then
+                   move 'Y' to ws-result-item-read(ws-idx)
+                   perform save-result-item
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       save-result-item.
+
+           move ws-result-content-file-name(ws-idx)
+               to ws-rss-content-file-name
+
+           set ws-not-eof to true
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-result-item-idx(ws-idx) > 0
+           and ws-result-item-idx(ws-idx) <= ws-num-items then
+
+               move 'Y' to ws-item-read(ws-result-item-idx(ws-idx))
+               move ws-result-item-tags(ws-idx)
+                   to ws-item-tags(ws-result-item-idx(ws-idx))
+
+               call "logger" using function concatenate(
+                   "Saving search-result item status to: ",
+                   function trim(ws-rss-content-file-name))
+               end-call
+
+               open output fd-rss-content-file
+                   write f-rss-content-record from ws-rss-record
+                   end-write
+               close fd-rss-content-file
+           end-if
+
+           exit paragraph.
+
+
+      * Called from main-procedure.
+       load-highest-rss-record.
+
+           set ws-not-eof to true
+
+      * make sure file exists...
+           open extend fd-rss-last-id-file close fd-rss-last-id-file
+
+           open input fd-rss-last-id-file
+               perform until ws-eof
+                   read fd-rss-last-id-file into ws-last-id-record
+                       at end set ws-eof to true
+                   end-read
+               end-perform
+           close fd-rss-last-id-file
+
+           call "logger" using function concatenate(
+               "Highest record found: ", ws-last-id-record)
+           end-call
+
+           exit paragraph.
+
+
+       scan-all-feeds.
+
+           move zero to ws-result-count
+
+           if ws-last-id-record is zeros then
+               call "logger" using
+                   "No max RSS id found. Nothing to search. Skipping."
+               end-call
+               exit paragraph
+           end-if
+
+      * make sure file exists...
+           open extend fd-rss-list-file close fd-rss-list-file
+
+           open input fd-rss-list-file
+
+               perform varying ws-search-idx from 1 by 1
+                   until ws-search-idx > ws-last-id-record
+                   or ws-result-count > 15
+
+                   move ws-search-idx to f-rss-feed-id
+                   read fd-rss-list-file into ws-rss-list-record
+                       key is f-rss-feed-id
+                       invalid key
+                           call "logger" using function concatenate(
+                               "Unable to find feed with id: ",
+                               f-rss-feed-id, " : Skipping.")
+                           end-call
+                       not invalid key
+                           perform scan-one-feed
+                   end-read
+
+               end-perform
+
+           close fd-rss-list-file
+
+           if ws-result-count > 15 then
+               call "logger" using function concatenate(
+                   "Search matched more than 15 items - showing",
+                   " first 15 only.")
+               end-call
+           end-if
+
+           exit paragraph.
+
+
+       scan-one-feed.
+
+           move ws-rss-dat-file-name to ws-rss-content-file-name
+           move zero to ws-num-items
+
+           open input fd-rss-content-file
+               read fd-rss-content-file into ws-rss-record
+                   at end continue
+               end-read
+           close fd-rss-content-file
+
+           if ws-num-items > 0 then
+               perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-num-items
+                   or ws-result-count > 15
+
+                   move zero to ws-title-tally
+                   move zero to ws-desc-tally
+
+                   inspect ws-item-title(ws-scan-idx) tallying
+                       ws-title-tally
+                       for all function trim(ws-search-keyword)
+
+                   inspect ws-item-desc(ws-scan-idx) tallying
+                       ws-desc-tally
+                       for all function trim(ws-search-keyword)
+
+                   if ws-title-tally > 0 or ws-desc-tally > 0 then
+                       perform add-result-to-list
+                   end-if
+
+               end-perform
+           end-if
+
+           exit paragraph.
+
+
+       add-result-to-list.
+
+           add 1 to ws-result-count
+
+           if ws-result-count <= 15 then
+
+               move ws-rss-feed-id to ws-result-feed-id(ws-result-count)
+               move ws-feed-title
+                   to ws-result-feed-title(ws-result-count)
+               move ws-feed-site-link
+                   to ws-result-feed-site-link(ws-result-count)
+               move ws-rss-content-file-name
+                   to ws-result-content-file-name(ws-result-count)
+               move ws-scan-idx
+                   to ws-result-item-idx(ws-result-count)
+
+               move ws-item-exists(ws-scan-idx)
+                   to ws-result-item-exists(ws-result-count)
+               move ws-item-title(ws-scan-idx)
+                   to ws-result-item-title(ws-result-count)
+               move ws-item-link(ws-scan-idx)
+                   to ws-result-item-link(ws-result-count)
+               move ws-item-guid(ws-scan-idx)
+                   to ws-result-item-guid(ws-result-count)
+               move ws-item-pub-date(ws-scan-idx)
+                   to ws-result-item-pub-date(ws-result-count)
+               move ws-item-desc(ws-scan-idx)
+                   to ws-result-item-desc(ws-result-count)
+               move ws-item-read(ws-scan-idx)
+                   to ws-result-item-read(ws-result-count)
+               move ws-item-tags(ws-scan-idx)
+                   to ws-result-item-tags(ws-result-count)
+
+               move function concatenate(
+                   function trim(ws-feed-title), ": ",
+                   function trim(ws-item-title(ws-scan-idx)))
+                   to ls-result-display-title(ws-result-count)
+           end-if
+
+           exit paragraph.
+
+       end program rss-reader-search.
