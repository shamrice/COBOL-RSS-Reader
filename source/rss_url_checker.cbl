@@ -0,0 +1,152 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Lightweight HEAD-style/spider check of a feed URL via
+      *>          pipe-open, separate from rss-downloader's full
+      *>          download-and-parse, so rss-reader-add-feed can flag
+      *>          an obviously-dead URL before running the whole
+      *>          download/parse cycle.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       function-id. check-feed-url.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-close.
+
+       data division.
+       working-storage section.
+
+       77  ws-down-cmd-val                    pic x(32) value spaces.
+       77  ws-curl-tally                      pic 9(3) value zero.
+
+       01  ws-is-curl-sw                      pic a value 'N'.
+           88  ws-is-curl                     value 'Y'.
+           88  ws-is-not-curl                 value 'N'.
+
+      *> Reuses rss-downloader's "download_timeout" config key (same
+      *> get-config-with-default idiom) so one config value bounds
+      *> both the quick check and the real download.
+       78  ws-check-timeout-key               value "download_timeout".
+       78  ws-check-timeout-default           value 30.
+       77  ws-check-timeout-config-val        pic x(32).
+       77  ws-check-timeout-secs              pic 9(6) value zero.
+
+       77  ws-check-cmd                       pic x(600) value spaces.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                usage pointer.
+           05  ws-pipe-return                 usage binary-long.
+
+       77  ws-check-exit-status               pic 9 value 9.
+
+       linkage section.
+
+       01  l-feed-url                         pic x any length.
+
+       01  l-check-status                     pic 9 value zero.
+           88  l-check-status-reachable       value 1.
+           88  l-check-status-unreachable     value 2.
+
+       procedure division using l-feed-url
+           returning l-check-status.
+
+       main-procedure.
+
+           perform load-check-timeout-config
+           perform build-check-command
+           perform run-check-command
+
+           goback.
+
+
+       load-check-timeout-config.
+
+           move function get-config(ws-check-timeout-key)
+               to ws-check-timeout-config-val
+
+           if ws-check-timeout-config-val = "NOT-SET"
+           or ws-check-timeout-config-val = spaces then
+               move ws-check-timeout-default to ws-check-timeout-secs
+           else
+               move function numval(ws-check-timeout-config-val)
+                   to ws-check-timeout-secs
+           end-if
+
+           if ws-check-timeout-secs < 1 then
+               move ws-check-timeout-default to ws-check-timeout-secs
+           end-if
+
+           exit paragraph.
+
+
+       build-check-command.
+
+           move function get-config("down_cmd") to ws-down-cmd-val
+
+           move zero to ws-curl-tally
+           inspect ws-down-cmd-val tallying ws-curl-tally
+               for all "curl"
+
+           if ws-curl-tally > 0 then
+               set ws-is-curl to true
+           else
+               set ws-is-not-curl to true
+           end-if
+
+           if ws-is-curl then
+               move function concatenate(
+                   "curl -sfI --max-time ",
+                   function trim(ws-check-timeout-secs), " ",
+                   function trim(l-feed-url), " -o /dev/null")
+                   to ws-check-cmd
+           else
+               move function concatenate(
+                   "wget --spider -q --timeout=",
+                   function trim(ws-check-timeout-secs), " ",
+                   function trim(l-feed-url))
+                   to ws-check-cmd
+           end-if
+
+           exit paragraph.
+
+
+       run-check-command.
+
+           move pipe-open(ws-check-cmd, "r") to ws-pipe-record
+
+           if ws-pipe-return not equal 255 then
+               move pipe-close(ws-pipe-record) to ws-check-exit-status
+
+               if ws-check-exit-status is zero then
+                   call "logger" using function concatenate(
+                       "URL check passed: ", function trim(l-feed-url))
+                   end-call
+                   set l-check-status-reachable to true
+               else
+                   call "logger" using function concatenate(
+                       "URL check failed for: ",
+                       function trim(l-feed-url), " exit status: ",
+                       ws-check-exit-status)
+                   end-call
+                   set l-check-status-unreachable to true
+               end-if
+           else
+               call "logger" using function concatenate(
+                   "URL check: unable to open pipe for: ",
+                   function trim(l-feed-url))
+               end-call
+               set l-check-status-unreachable to true
+           end-if
+
+           exit paragraph.
+
+       end function check-feed-url.
