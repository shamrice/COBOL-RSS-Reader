@@ -16,6 +16,9 @@
        configuration section.
 
        repository.
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
 
        special-names.
 
@@ -67,35 +70,94 @@
 
        01  ws-accept-delete                  pic a.
 
+       01  ws-summary-feed-count             pic 9(5) value zero.
+       01  ws-summary-item-count             pic 9(7) value zero.
+
        01  ws-eof-sw                         pic a value 'N'.
            88  ws-eof                        value 'Y'.
            88  ws-not-eof                    value 'N'.     
 
        01  ws-rss-dat-file-name              pic x(128) value spaces.
 
-       78  ws-rss-last-id-file-name          value "./feeds/lastid.dat".
-       78  ws-rss-list-file-name             value "./feeds/list.dat".
-       
+       77  ws-rss-last-id-file-name          pic x(256) value spaces.
+       77  ws-rss-list-file-name             pic x(256) value spaces.
+       77  ws-rss-feeds-dir-path             pic x(128) value spaces.
+       77  ws-rss-backup-dir-path            pic x(128) value spaces.
+
        01  ws-rss-working-temp-file-name     pic x(128).
-       
-       78  ws-rss-temp-file-name             value "./feeds/temp.rss".
-       
-       78  ws-rss-temp-retry-file-name       value "./feeds/temp1.rss".
+
+       77  ws-rss-temp-file-name             pic x(256) value spaces.
+
+       77  ws-rss-temp-retry-file-name       pic x(256) value spaces.
 
        78  ws-file-status-not-found          value 35.
 
+      *> Snapshot list.dat/lastid.dat to ./feeds/backup before wiping
+      *> them, so an accidental "Y" at the prompt isn't unrecoverable.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                   usage pointer.
+           05  ws-pipe-return                    usage binary-long.
+
+       01  ws-backup-date-record.
+           05  ws-backup-current-date.
+               10  ws-backup-year             pic 9(4).
+               10  ws-backup-month            pic 99.
+               10  ws-backup-day              pic 99.
+           05  ws-backup-current-time.
+               10  ws-backup-hour             pic 99.
+               10  ws-backup-min              pic 99.
+               10  ws-backup-sec              pic 99.
+               10  ws-backup-milli            pic 99.
+           05  ws-backup-time-offset          pic S9(4).
+
+       77  ws-backup-timestamp               pic x(14) value spaces.
+       77  ws-backup-list-file-name          pic x(255) value spaces.
+       77  ws-backup-last-id-file-name       pic x(255) value spaces.
+       77  ws-backup-cmd                     pic x(512) value spaces.
+
        local-storage section.
 
 
        linkage section.
 
-       procedure division.
+       01  l-dry-run-flag                     pic a value 'N'.
+           88  l-is-dry-run                     value 'Y'.
+           88  l-not-dry-run                    value 'N'.
+
+       procedure division using l-dry-run-flag.
 
        main-procedure.
-           display space 
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/temp.rss")
+               to ws-rss-temp-file-name
+           move function resolve-data-path("feeds/temp1.rss")
+               to ws-rss-temp-retry-file-name
+           move function resolve-data-path("feeds")
+               to ws-rss-feeds-dir-path
+           move function resolve-data-path("feeds/backup")
+               to ws-rss-backup-dir-path
+
+           perform load-highest-rss-record
+
+           perform calculate-impact-summary
+
+           if l-is-dry-run then
+               perform preview-files-delete
+               goback
+           end-if
+
+           display space
            display "---------------------------------------------------"
            display " WARNING: All current feeds will be removed!"
            display "---------------------------------------------------"
+           display function concatenate(
+               " This will permanently delete ", ws-summary-feed-count,
+               " feed(s) totaling ", ws-summary-item-count, " item(s).")
+           end-display
+           display "---------------------------------------------------"
            display 
                "Are you sure you would like to reset all data files? "
                "(Y/N) "
@@ -109,12 +171,12 @@
                goback
            end-if 
 
-           call "logger" using 
+           call "logger" using
                "Removing all RSS feed related data files."
-           end-call 
-           
-           perform load-highest-rss-record
-            
+           end-call
+
+           perform backup-data-files
+
            perform delete-files
            
            display "Done."
@@ -137,7 +199,143 @@
 
            call "logger" using function concatenate(
                "Highest record found: ", ws-last-id-record)
-           end-call 
+           end-call
+
+           exit paragraph.
+
+
+
+       calculate-impact-summary.
+
+           move zero to ws-summary-feed-count
+           move zero to ws-summary-item-count
+
+           if ws-last-id-record <> zero then
+               open input fd-rss-list-file
+
+               perform varying ws-counter from 1 by 1
+                   until ws-counter > ws-last-id-record
+
+                   move ws-counter to f-rss-feed-id
+                   read fd-rss-list-file
+                       key is f-rss-feed-id
+                       invalid key
+                           continue
+                       not invalid key
+                           add 1 to ws-summary-feed-count
+
+                           move function concatenate(
+                               function trim(ws-rss-feeds-dir-path),
+                               "/rss_", ws-counter, ".dat")
+                               to ws-rss-dat-file-name
+
+                           open input fd-rss-content-file
+                           read fd-rss-content-file
+                               at end
+                                   continue
+                               not at end
+                                   add f-num-items
+                                       to ws-summary-item-count
+                           end-read
+                           close fd-rss-content-file
+                   end-read
+
+               end-perform
+
+               close fd-rss-list-file
+           end-if
+
+           exit paragraph.
+
+
+
+       backup-data-files.
+
+           move function current-date to ws-backup-date-record
+
+           move function concatenate(
+               ws-backup-year, ws-backup-month, ws-backup-day,
+               ws-backup-hour, ws-backup-min, ws-backup-sec)
+               to ws-backup-timestamp
+
+           move function concatenate(
+               function trim(ws-rss-backup-dir-path), "/list_",
+               function trim(ws-backup-timestamp), ".dat.bak")
+               to ws-backup-list-file-name
+
+           move function concatenate(
+               function trim(ws-rss-backup-dir-path), "/lastid_",
+               function trim(ws-backup-timestamp), ".dat.bak")
+               to ws-backup-last-id-file-name
+
+           move function concatenate(
+               "mkdir -p ", function trim(ws-rss-backup-dir-path),
+               "; cp ",
+               function trim(ws-rss-list-file-name), " ",
+               function trim(ws-backup-list-file-name),
+               " 2>/dev/null; cp ",
+               function trim(ws-rss-last-id-file-name), " ",
+               function trim(ws-backup-last-id-file-name),
+               " 2>/dev/null")
+               to ws-backup-cmd
+
+           move pipe-open(ws-backup-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           call "logger" using function concatenate(
+               "Backed up list.dat and lastid.dat to ",
+               function trim(ws-backup-list-file-name), " and ",
+               function trim(ws-backup-last-id-file-name))
+           end-call
+
+           display function concatenate(
+               "Backed up current data to ",
+               function trim(ws-backup-list-file-name), " (restore ",
+               "with --restore-backup).")
+           end-display
+
+           exit paragraph.
+
+
+
+       preview-files-delete.
+
+           display space
+           display "---------------------------------------------------"
+           display " DRY RUN: showing what --reset would delete"
+           display "---------------------------------------------------"
+           display function concatenate(
+               " Would permanently delete ", ws-summary-feed-count,
+               " feed(s) totaling ", ws-summary-item-count, " item(s).")
+           end-display
+           display "---------------------------------------------------"
+
+           if ws-last-id-record <> zero then
+               perform varying ws-counter from 1 by 1
+                   until ws-counter > ws-last-id-record
+
+                   move function concatenate(
+                       function trim(ws-rss-feeds-dir-path),
+                       "/rss_", ws-counter, ".dat")
+                       to ws-rss-dat-file-name
+
+                   display "Would delete: "
+                       function trim(ws-rss-dat-file-name)
+                   end-display
+               end-perform
+           end-if
+
+           display "Would delete: " function trim(ws-rss-list-file-name)
+           display "Would delete: "
+               function trim(ws-rss-last-id-file-name)
+           end-display
+           display "Would delete: " function trim(ws-rss-temp-file-name)
+           display "Would delete: "
+               function trim(ws-rss-temp-retry-file-name)
+           end-display
+
+           display "---------------------------------------------------"
+           display "Dry run complete. No files were deleted."
 
            exit paragraph.
 
@@ -153,8 +351,9 @@
                    from 1 by 1 until ws-counter > ws-last-id-record
 
                    move function concatenate(
-                       "./feeds/rss_", ws-counter, ".dat") 
-                       to ws-rss-dat-file-name 
+                       function trim(ws-rss-feeds-dir-path),
+                       "/rss_", ws-counter, ".dat")
+                       to ws-rss-dat-file-name
 
                    delete file fd-rss-content-file
 
