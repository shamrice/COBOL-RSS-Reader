@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: Screen definition for editing a feed's title, URL,
+      *          refresh interval and category.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  s-rss-edit-feed-screen
+           blank screen
+           foreground-color 7
+           background-color cob-color-black.
+
+           05 s-rss-edit-feed-screen-2.
+
+               10  s-title-line
+                   foreground-color cob-color-white background-color 1.
+                   15  line 4 column 1 pic x(80) from ws-empty-line.
+                   15  line 4 column 35 value "Edit RSS Feed".
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 5 column 1 pic x(80) from ws-empty-line.
+
+               10  s-feed-title-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 6 column 1 pic x(80) from ws-empty-line.
+                   15  line 6 column 2 pic x(70)
+                       from ws-edit-feed-title.
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 7 column 1 pic x(80) from ws-empty-line.
+
+               10  s-edit-title-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 8 column 1 pic x(80) from ws-empty-line.
+                   15  line 8 column 2 value "Title:".
+                   15  line 8 column 9 pic x(70) to ws-edit-title.
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 9 column 1 pic x(80) from ws-empty-line.
+
+               10  s-url-label-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 10 column 1 pic x(80) from ws-empty-line.
+                   15  line 10 column 2 value "URL:".
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 11 column 1 pic x(80) from ws-empty-line.
+
+               10  s-url-input-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 12 column 1 pic x(80) from ws-empty-line.
+                   15  line 12 column 2 pic x(78) to ws-edit-url.
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 13 column 1 pic x(80) from ws-empty-line.
+
+               10  s-refresh-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 14 column 1 pic x(80) from ws-empty-line.
+                   15  line 14 column 2
+                   value "Refresh interval in minutes (0=always):".
+                   15  line 14 column 43
+                       pic zzzz9 to ws-edit-refresh-minutes.
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 15 column 1 pic x(80) from ws-empty-line.
+
+               10  s-category-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 16 column 1 pic x(80) from ws-empty-line.
+                   15  line 16 column 2
+                   value "Category (blank = uncategorized):".
+                   15  line 16 column 37
+                       pic x(32) to ws-edit-category.
+
+               10  s-spacer-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 17 column 1 pic x(80) from ws-empty-line.
+
+               10  s-help-text-1.
+                   15  foreground-color cob-color-black
+                       background-color cob-color-white
+                       line 21 column 3
+                       value " Enter ".
+
+                   15  foreground-color cob-color-white
+                       background-color cob-color-black
+                       line 21 column 11
+                       value "Save".
+
+                   15  foreground-color cob-color-black
+                       background-color cob-color-white
+                       line 21 column 17
+                       value " ESC ".
+
+                   15  foreground-color cob-color-white
+                       background-color cob-color-black
+                       line 21 column 23
+                       value "Cancel".
