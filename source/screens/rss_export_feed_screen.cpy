@@ -34,23 +34,30 @@
 
                10  s-spacer-line
                    foreground-color cob-color-black background-color 7.
-                   15  line 8 column 1 pic x(80) from ws-empty-line.                   
+                   15  line 8 column 1 pic x(80) from ws-empty-line.
+
+               10  s-format-line
+                   foreground-color cob-color-black background-color 7.
+                   15  line 9 column 1 pic x(80) from ws-empty-line.
+                   15  line 9 column 2
+                       value "Format (T=Text, C=CSV):".
+                   15  line 9 column 27 pic x to ws-export-format.
 
                10  s-input-line
                    foreground-color cob-color-black background-color 7.
-                   15  line 9 column 1 pic x(80) from ws-empty-line.                   
-                   15  line 9 column 2 pic x(78) to ws-export-name. 
- 
+                   15  line 10 column 1 pic x(80) from ws-empty-line.
+                   15  line 10 column 2 pic x(78) to ws-export-name.
+
                 10  s-spacer-line
                    foreground-color cob-color-black background-color 7.
-                   15  line 10 column 1 pic x(80) from ws-empty-line.                   
+                   15  line 11 column 1 pic x(80) from ws-empty-line.
 
                10  s-message-line
                    foreground-color cob-color-black background-color 7.
-                   15  line 11 column 1 pic x(80) from ws-empty-line.
-                   15  line 11 column 2 
-               value "Press Enter to Export RSS Feed or ESC to Cancel.".   
- 
+                   15  line 12 column 1 pic x(80) from ws-empty-line.
+                   15  line 12 column 2
+               value "Press Enter to Export RSS Feed or ESC to Cancel.".
+
                10  s-spacer-line
                    foreground-color cob-color-black background-color 7.
-                   15  line 12 column 1 pic x(80) from ws-empty-line.                   
+                   15  line 13 column 1 pic x(80) from ws-empty-line.                   
