@@ -44,9 +44,13 @@
                    15 line 6 column 14 pic x(65) from ws-item-guid.
 
                10  s-item-pub-date.
-                   15 line 7 column 2 value "Item Pub Date:". 
+                   15 line 7 column 2 value "Item Pub Date:".
                    15 line 7 column 20 pic x(60) from ws-item-pub-date.
 
+               10  s-item-tags.
+                   15 line 8 column 2 value "Tags (comma-sep):".
+                   15 line 8 column 20 pic x(60) to ws-item-tags.
+
                10  s-item-description.
                    15 line 9 column 2 value "Item Description:".
                    15 line 10 column 2 value "-----------------".
@@ -78,9 +82,14 @@
                       pic x(70) from ws-desc-line(7).
 
                10  s-item-description-8.
-                   15 line 18 column 2 
+                   15 line 18 column 2
                       pic x(70) from ws-desc-line(8).
 
+               10  s-item-description-page-indicator
+                   foreground-color cob-color-black background-color 7.
+                   15 line 19 column 2 pic x(60)
+                      from ws-desc-page-indicator.
+
                10  s-help-text-1.
                    15  foreground-color ws-browser-key-fore-color 
                        background-color ws-browser-key-back-color 
@@ -97,7 +106,17 @@
                        line 21 column 35
                        value " ESC ".
 
-                   15  foreground-color cob-color-white 
-                       background-color cob-color-black 
+                   15  foreground-color cob-color-white
+                       background-color cob-color-black
                        line 21 column 41
                        value "Return to Item List".
+
+                   15  foreground-color ws-share-key-fore-color
+                       background-color ws-share-key-back-color
+                       line 21 column 63
+                       pic x(4) from ws-share-key-text.
+
+                   15  foreground-color cob-color-white
+                       background-color cob-color-black
+                       line 21 column 67
+                       pic x(11) from ws-share-text.
