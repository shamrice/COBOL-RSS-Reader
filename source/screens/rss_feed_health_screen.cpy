@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: Screen definition for the read-only Feed Health
+      *          report, reachable from rss_reader_menu.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  s-rss-feed-health-screen
+           blank screen
+           foreground-color 7
+           background-color cob-color-black.
+
+           05  s-health-screen-2.
+
+               10  s-title-line
+                   foreground-color cob-color-white background-color 1.
+
+                   15 line 1 column 1 pic x(80) from ws-empty-line.
+                   15 line 1 column 26
+                       value "COBOL RSS Reader - Feed Health".
+
+               10  s-header-line
+                   foreground-color cob-color-black background-color 7.
+
+                   15 line 2 column 1 pic x(80) from ws-empty-line.
+                   15 line 2 column 2 pic x to ws-health-accept.
+
+               10  s-health-lines
+                   foreground-color cob-color-white
+                   background-color cob-color-black.
+
+                   15  line 3  column 1 pic x(78)
+                       from ws-health-display-text(1).
+                   15  line 4  column 1 pic x(78)
+                       from ws-health-display-text(2).
+                   15  line 5  column 1 pic x(78)
+                       from ws-health-display-text(3).
+                   15  line 6  column 1 pic x(78)
+                       from ws-health-display-text(4).
+                   15  line 7  column 1 pic x(78)
+                       from ws-health-display-text(5).
+                   15  line 8  column 1 pic x(78)
+                       from ws-health-display-text(6).
+                   15  line 9  column 1 pic x(78)
+                       from ws-health-display-text(7).
+                   15  line 10  column 1 pic x(78)
+                       from ws-health-display-text(8).
+                   15  line 11  column 1 pic x(78)
+                       from ws-health-display-text(9).
+                   15  line 12  column 1 pic x(78)
+                       from ws-health-display-text(10).
+                   15  line 13  column 1 pic x(78)
+                       from ws-health-display-text(11).
+                   15  line 14  column 1 pic x(78)
+                       from ws-health-display-text(12).
+                   15  line 15  column 1 pic x(78)
+                       from ws-health-display-text(13).
+                   15  line 16  column 1 pic x(78)
+                       from ws-health-display-text(14).
+                   15  line 17  column 1 pic x(78)
+                       from ws-health-display-text(15).
+                   15  line 18  column 1 pic x(78)
+                       from ws-health-display-text(16).
+
+               10  s-help-line-1
+                   foreground-color cob-color-black background-color 7.
+
+                   15  line 20 pic x(80) from ws-empty-line.
+                   15  line 20 column 8
+                       value
+               "PgUp/PgDn to page, ESC to return to the feed menu.".
