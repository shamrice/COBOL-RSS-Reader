@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2021-10-06
+      * Last Modified: 2021-10-06
+      * Purpose: Screen definition for rss_reader_search program.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  s-rss-search-screen
+           blank screen
+           foreground-color 7
+           background-color cob-color-black.
+
+           05  s-menu-screen-2.
+
+               10  s-title-line
+                   foreground-color cob-color-white background-color 1.
+                   15  line 1 pic x(80) from ws-empty-line.
+                   15  line 1 column 23
+                       value "COBOL RSS Reader - Search Results".
+
+               10  s-header-line
+                   foreground-color cob-color-black background-color 7.
+                   15 line 2 pic x(80) from ws-empty-line.
+                   15 line 2 column 2 pic x(74) from ws-search-summary.
+
+               10  line 4  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(1).
+
+               10  line 5  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(2).
+
+               10  line 6  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(3).
+
+               10  line 7  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(4).
+
+               10  line 8  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(5).
+
+               10  line 9  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(6).
+
+               10  line 10  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(7).
+
+               10  line 11  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(8).
+
+               10  line 12  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(9).
+
+               10  line 13  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(10).
+
+               10  line 14  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(11).
+
+               10  line 15  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(12).
+
+               10  line 16  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(13).
+
+               10  line 17  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(14).
+
+               10  line 18  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(74) from ls-result-display-title(15).
+
+               10  s-help-text-1.
+                   15  foreground-color cob-color-black
+                   background-color cob-color-white line 21 column 8
+                   value " Enter ".
+
+                   15  foreground-color cob-color-white
+                   background-color cob-color-black line 21 column 16
+                   value "View Item".
+
+                   15  foreground-color cob-color-black
+                   background-color cob-color-white line 21 column 30
+                   value " ESC ".
+
+                   15  foreground-color cob-color-white
+                   background-color cob-color-black line 21 column 36
+                   value "Return to RSS List".
