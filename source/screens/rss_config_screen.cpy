@@ -105,10 +105,21 @@
                10  line 19 column 48 
                    pic x to ws-xmllint-disabled-config.
 
-               10  line 19 column 50 
+               10  line 19 column 50
                    foreground-color ws-option-no-xmllint-fg-color
                    value "[No]".
 
+               10  line 20 column 2
+                   value "Proxy:".
+
+               10  line 20 column 9
+                   pic x(20) to ws-config-proxy-input.
+
+               10  line 20 column 31
+                   value "UA:".
+
+               10  line 20 column 35
+                   pic x(20) to ws-config-useragent-input.
 
                10  s-help-text-1.
                    15  foreground-color cob-color-black  
