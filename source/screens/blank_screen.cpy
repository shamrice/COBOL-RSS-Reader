@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2020-12-21
+      * Last Modified: 2021-01-12
+      * Purpose: Screen definition used to clear the terminal between
+      *          sub program screens.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  s-blank-screen
+           blank screen
+           foreground-color 7
+           background-color cob-color-black.
