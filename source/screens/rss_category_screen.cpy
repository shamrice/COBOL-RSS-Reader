@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author: Erik Eriksen
+      * Create Date: 2026-08-08
+      * Last Modified: 2026-08-08
+      * Purpose: Screen definition for picking a category to filter
+      *          the feed menu by, shown before s-rss-list-screen.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       01  s-rss-category-screen
+           blank screen
+           foreground-color 7
+           background-color cob-color-black.
+
+           05  s-category-screen-2.
+
+               10  s-title-line
+                   foreground-color cob-color-white background-color 1.
+
+                   15 line 1 pic x(80) from ws-empty-line.
+                   15 line 1 column 28
+                       value "COBOL RSS Reader - Category".
+
+               10  s-header-line
+                   foreground-color cob-color-black background-color 7.
+
+                   15 line 2 pic x(80) from ws-empty-line.
+                   15 line 2 column 5 value "Show feeds in category".
+
+               10  line 3  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(1).
+
+               10  line 4  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(2).
+
+               10  line 5  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(3).
+
+               10  line 6  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(4).
+
+               10  line 7  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(5).
+
+               10  line 8  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(6).
+
+               10  line 9  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(7).
+
+               10  line 10  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(8).
+
+               10  line 11  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(9).
+
+               10  line 12  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(10).
+
+               10  line 13  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(11).
+
+               10  line 14  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(12).
+
+               10  line 15  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(13).
+
+               10  line 16  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(14).
+
+               10  line 17  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(15).
+
+               10  line 18  column 2 pic x to accept-item1.
+               10  column 4
+                   pic x(32) from ws-category-display(16).
+
+               10  s-help-line-1
+                   foreground-color cob-color-black background-color 7.
+
+                   15  line 20 pic x(80) from ws-empty-line.
+                   15  line 20 column 8
+                       value
+               "Arrows/Tab to move, Enter to select a category, ESC to
+      -         " keep the current filter.".
