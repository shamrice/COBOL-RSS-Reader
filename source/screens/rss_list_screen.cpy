@@ -110,8 +110,10 @@
 
                    15  line 20 pic x(80) from ws-empty-line.                   
                    15  line 20 column 8
-                       value 
-            "Arrow Keys or Tab to move between feeds. Enter to select.".
+                       value
+                "Arrows/Tab to move, Enter to select, PgUp/PgDn to page,
+      -         " F2 Category, F6 Search, F7 Edit, F11 Sort,
+      -         " F12 Health, F13 Favorite, F14 Check (bulk).".
 
                10  s-help-text-2.
                    15  foreground-color cob-color-black 
