@@ -93,9 +93,15 @@
                    pic x to ws-accept-item. 
                10  column 4 pic x(70) from ls-display-item-title(14). 
 
-               10  line 19  column 2 
-                   pic x to ws-accept-item. 
-               10  column 4 pic x(70) from ls-display-item-title(15). 
+               10  line 19  column 2
+                   pic x to ws-accept-item.
+               10  column 4 pic x(70) from ls-display-item-title(15).
+
+               10  s-filter-line
+                   foreground-color cob-color-black background-color 7.
+                   15 line 20 pic x(80) from ws-empty-line.
+                   15 line 20 column 2 pic x(74)
+                       from ws-filter-display.
 
                10  s-help-text-1.
                    15  foreground-color cob-color-black 
@@ -110,7 +116,15 @@
                    background-color cob-color-white line 21 column 35
                    value " ESC ".
 
-                   15  foreground-color cob-color-white 
+                   15  foreground-color cob-color-white
                    background-color cob-color-black line 21 column 41
                    value "Return to RSS List".
 
+                   15  foreground-color cob-color-black
+                   background-color cob-color-white line 21 column 61
+                   value "  F3  ".
+
+                   15  foreground-color cob-color-white
+                   background-color cob-color-black line 21 column 68
+                   value "Filter By Tag".
+
