@@ -0,0 +1,127 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Restores list.dat/lastid.dat from a timestamped
+      *>          snapshot written by reset_files.cbl/
+      *>          remove_rss_record.cbl, for "--restore-backup <file>".
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. rss-restore-backup.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       input-output section.
+
+       data division.
+
+       file section.
+
+       working-storage section.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                usage pointer.
+           05  ws-pipe-return                 usage binary-long.
+
+       77  ws-backup-list-file-name           pic x(255) value spaces.
+       77  ws-backup-last-id-file-name        pic x(255) value spaces.
+       77  ws-restore-cmd                     pic x(512) value spaces.
+
+       77  ws-rss-list-file-name              pic x(256) value spaces.
+       77  ws-rss-last-id-file-name           pic x(256) value spaces.
+
+       linkage section.
+
+       01  l-backup-file                      pic x(255).
+
+       01  l-restore-status                   pic 9 value zero.
+           88  l-return-status-success         value 1.
+           88  l-return-status-bad-param       value 2.
+           88  l-return-status-not-found       value 3.
+
+       procedure division using
+           l-backup-file l-restore-status.
+
+       main-procedure.
+
+           move function resolve-data-path("feeds/list.dat")
+               to ws-rss-list-file-name
+           move function resolve-data-path("feeds/lastid.dat")
+               to ws-rss-last-id-file-name
+
+           if function trim(l-backup-file) = spaces then
+               call "logger" using function concatenate(
+                   "No backup file given to --restore-backup. ",
+                   "Returning status 2.")
+               end-call
+               set l-return-status-bad-param to true
+               goback
+           end-if
+
+           move function trim(l-backup-file) to ws-backup-list-file-name
+
+           move pipe-open(
+               function concatenate(
+                   "test -f ", function trim(ws-backup-list-file-name)),
+               "w")
+               to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Backup file not found: ",
+                   function trim(ws-backup-list-file-name))
+               end-call
+               set l-return-status-not-found to true
+               goback
+           end-if
+
+      *> The matching lastid snapshot shares the list snapshot's
+      *> timestamp, with "list_" swapped for "lastid_" - derive it
+      *> rather than requiring a second argument.
+           move function substitute(
+               ws-backup-list-file-name, "list_", "lastid_")
+               to ws-backup-last-id-file-name
+
+           move function concatenate(
+               "cp ", function trim(ws-backup-list-file-name), " ",
+               function trim(ws-rss-list-file-name), " && cp ",
+               function trim(ws-backup-last-id-file-name), " ",
+               function trim(ws-rss-last-id-file-name), " 2>/dev/null")
+               to ws-restore-cmd
+
+           call "logger" using function concatenate(
+               "Restoring from backup: ",
+               function trim(ws-backup-list-file-name))
+           end-call
+
+           move pipe-open(ws-restore-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Restore failed copying ",
+                   function trim(ws-backup-list-file-name),
+                   " back to list.dat.")
+               end-call
+               set l-return-status-not-found to true
+               goback
+           end-if
+
+           call "logger" using
+               "Restore completed. list.dat and lastid.dat replaced."
+           end-call
+           set l-return-status-success to true
+
+           goback.
+
+       end program rss-restore-backup.
