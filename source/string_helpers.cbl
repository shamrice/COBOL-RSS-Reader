@@ -205,9 +205,73 @@
                "&gt;", space
                ) to l-field  
 
-           move function remove-leading-spaces(l-field) 
+           move function remove-leading-spaces(l-field)
                to l-updated-record
-       
+
            goback.
 
        end function sanitize-rss-field.
+
+
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Counts whitespace-delimited words in a field, for
+      *>          the word-count/reading-time estimate shown on the
+      *>          report and the global "--stats" rollup.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       function-id. count-words.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+
+       data division.
+
+       working-storage section.
+
+       local-storage section.
+       01  ls-length                        pic 9(5) value zeros.
+       01  ls-idx                           pic 9(5) value zeros.
+
+       01  ls-in-word-sw                    pic a value 'N'.
+           88  ls-in-word                   value 'Y'.
+           88  ls-not-in-word               value 'N'.
+
+       linkage section.
+       01  l-field                          pic x any length.
+       01  l-word-count                     pic 9(6) value zero.
+
+       procedure division
+           using l-field
+           returning l-word-count.
+
+       main-procedure.
+
+           move zero to l-word-count
+           move function length(l-field) to ls-length
+           set ls-not-in-word to true
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > ls-length
+
+               if l-field(ls-idx:1) not = space then
+                   if ls-not-in-word then
+                       add 1 to l-word-count
+                       set ls-in-word to true
+                   end-if
+               else
+                   set ls-not-in-word to true
+               end-if
+
+           end-perform
+
+           goback.
+
+       end function count-words.
