@@ -11,15 +11,20 @@
        program-id. rss-reader-view-feed.
 
        environment division.
-       
+
        configuration section.
+       repository.
+           function pipe-open
+           function pipe-close.
        special-names.
-           cursor is ws-cursor-position        
+           cursor is ws-cursor-position
            crt status is ws-crt-status.
 
        input-output section.
-           file-control.               
-               copy "./copybooks/filecontrol/rss_content_file.cpy".
+           file-control.
+               select optional fd-rss-content-file
+               assign to dynamic ws-rss-content-file-name
+               status is ws-content-file-status.
 
        data division.
        file section.
@@ -56,14 +61,34 @@
        77  ws-selected-id                       pic 9(5) value zeros.    
 
       * Value set based on file name passed in linkage section.
-       77  ws-rss-content-file-name                  pic x(255) 
+       77  ws-rss-content-file-name                  pic x(255)
+                                                     value spaces.
+       77  ws-rss-content-temp-file-name              pic x(255)
+                                                     value spaces.
+       77  ws-content-file-status                     pic 99.
+       77  ws-content-file-write-status                pic 99.
+
+       77  ws-rss-swap-cmd                            pic x(600)
                                                      value spaces.
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                        usage pointer.
+           05  ws-pipe-return                         usage binary-long.
 
-       77  ws-idx                                    pic 9(6) comp.       
+       77  ws-idx                                    pic 9(6) comp.
+       77  ws-display-count                          pic 9(5) value zero.
 
-       local-storage section. 
+       77  ws-tag-filter                             pic x(64)
+                                                     value spaces.
+       77  ws-tag-filter-tally                       pic 9(3)
+                                                     value zero.
+
+       01  ws-filter-display                    pic x(74) value spaces.
+
+       local-storage section.
        01  ls-display-item-title                pic x(128) value spaces
                                                 occurs 15 times.
+       01  ls-display-item-id                   pic 9(6) value zero
+                                                occurs 15 times.
 
        linkage section.
            01  l-rss-content-file-name               pic x(255).
@@ -113,9 +138,12 @@
                       
                    when ws-key1 = COB-SCR-OK
                        perform view-selected-feed-item
-              
+
+                   when ws-crt-status = COB-SCR-F3
+                       perform prompt-tag-filter
+
                    when ws-crt-status = COB-SCR-ESC
-                       set ws-exit-true to true 
+                       set ws-exit-true to true
 
       *>   Mouse input handling.                   
                    when ws-crt-status = COB-SCR-LEFT-RELEASED
@@ -143,12 +171,18 @@
        view-selected-feed-item.
 
       * 4 is line offset to account for header lines.
-           if ws-cursor-line not > 4 then 
+           if ws-cursor-line not > 4 then
                exit paragraph
-           end-if 
+           end-if
+
+           compute ws-idx = ws-cursor-line - 4
+
+           move zero to ws-selected-id
+           if ws-idx > 0 and ws-idx <= 15 and ws-idx <= ws-display-count
+           then
+               move ls-display-item-id(ws-idx) to ws-selected-id
+           end-if
 
-           compute ws-selected-id = ws-cursor-line - 4
-           
            move ws-num-items to ws-num-items-disp
            call "logger" using function concatenate(
                    "Selected item ID to view is: ", 
@@ -164,19 +198,91 @@
                    ws-selected-id, " Item: ", ws-items(ws-selected-id))
                end-call
 
-               call "rss-reader-view-item" using by content 
-                   ws-feed-title,
-                   ws-feed-site-link,
-                   ws-items(ws-selected-id)
+               call "rss-reader-view-item" using
+                   by content ws-feed-title,
+                   by content ws-feed-site-link,
+                   by content ws-items(ws-selected-id),
+                   by reference ws-item-tags(ws-selected-id)
                end-call
                cancel "rss-reader-view-item"
+
+               move 'Y' to ws-item-read(ws-selected-id)
+               add 1 to ws-item-open-count(ws-selected-id)
+               perform save-feed-data
            end-if
 
            exit paragraph.
 
 
+       save-feed-data.
+
+           call "logger" using function concatenate(
+               "Saving item read status to: ",
+               function trim(ws-rss-content-file-name))
+           end-call
+
+      *> Stage to a temp file first, then swap it into place with an
+      *> actual rename (a shell "mv") rather than a second,
+      *> independent open-output/write against the real path - a real
+      *> rename either lands the whole staged file or leaves the
+      *> original untouched, so a failure partway through the second
+      *> write can never truncate/corrupt the last-known-good content
+      *> file the way a second in-place write could.
+           move function concatenate(
+               function trim(ws-rss-content-file-name), ".tmp")
+               to ws-rss-content-temp-file-name
+
+           move ws-rss-content-temp-file-name
+               to ws-rss-content-file-name
+           open output fd-rss-content-file
+               write f-rss-content-record from ws-rss-record
+               end-write
+      *> Save the write status before the close below overwrites
+      *> ws-content-file-status with the close operation's own
+      *> outcome, so a failed write is not mistaken for success.
+           move ws-content-file-status to ws-content-file-write-status
+           close fd-rss-content-file
+
+           if ws-content-file-write-status <> zero then
+               call "logger" using function concatenate(
+                   "Failed to stage item read status, status ",
+                   ws-content-file-write-status, ". Leaving existing ",
+                   "content file unchanged.")
+               end-call
+               move function trim(l-rss-content-file-name)
+                   to ws-rss-content-file-name
+               exit paragraph
+           end-if
+
+           move function concatenate(
+               "mv ", function trim(ws-rss-content-temp-file-name),
+               " ", function trim(l-rss-content-file-name))
+               to ws-rss-swap-cmd
+
+           move pipe-open(ws-rss-swap-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           if ws-pipe-return is not zero then
+               call "logger" using function concatenate(
+                   "Failed to swap item read status into ",
+                   function trim(l-rss-content-file-name),
+                   " : mv exit status ", ws-pipe-return,
+                   ". Leaving existing content file unchanged; ",
+                   "staged copy left at: ",
+                   function trim(ws-rss-content-temp-file-name))
+               end-call
+           end-if
+
+           move function trim(l-rss-content-file-name)
+               to ws-rss-content-file-name
+
+           exit paragraph.
+
+
        load-feed-data.
-       
+
+           set ws-not-eof to true
+
            open input fd-rss-content-file
                perform until ws-eof
                    read fd-rss-content-file into ws-rss-record
@@ -190,17 +296,72 @@
                end-perform
            close fd-rss-content-file
 
-           *> move item titles from data file if they are present.
-           if ws-num-items > 0 then 
-               perform varying ws-idx from 1 by 1 
-               until ws-idx > ws-num-items or ws-idx > 15
+           perform apply-tag-filter
+
+           exit paragraph.
+
+
+       apply-tag-filter.
+
+           move zero to ws-display-count
+           move spaces to ls-display-item-title(1)
+           move zero to ls-display-item-id(1)
+
+           if ws-num-items > 0 then
+               perform varying ws-idx from 1 by 1
+               until ws-idx > ws-num-items or ws-display-count > 15
+
+                   if function trim(ws-tag-filter) = spaces then
+                       perform add-item-to-display-list
+                   else
+                       move zero to ws-tag-filter-tally
+                       inspect ws-item-tags(ws-idx) tallying
+                           ws-tag-filter-tally
+                           for all function trim(ws-tag-filter)
 
-                   move ws-item-title(ws-idx) 
-                       to ls-display-item-title(ws-idx)
+                       if ws-tag-filter-tally > 0 then
+                           perform add-item-to-display-list
+                       end-if
+                   end-if
 
-               end-perform 
+               end-perform
+           end-if
+
+           if function trim(ws-tag-filter) = spaces then
+               move spaces to ws-filter-display
+           else
+               move function concatenate(
+                   "Filter: ", function trim(ws-tag-filter),
+                   "  (", ws-display-count, " item(s) shown)")
+                   to ws-filter-display
+           end-if
+
+           exit paragraph.
+
+
+       add-item-to-display-list.
+
+           add 1 to ws-display-count
+
+           if ws-display-count <= 15 then
+               move ws-item-title(ws-idx)
+                   to ls-display-item-title(ws-display-count)
+               move ws-idx to ls-display-item-id(ws-display-count)
            end-if
 
            exit paragraph.
 
+
+       prompt-tag-filter.
+
+           display "Enter tag to filter by (blank for all): "
+               with blank line
+               at 2001
+           end-display
+           accept ws-tag-filter at 2044
+
+           perform load-feed-data
+
+           exit paragraph.
+
        end program rss-reader-view-feed.
