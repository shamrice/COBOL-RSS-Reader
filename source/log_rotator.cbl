@@ -0,0 +1,186 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Create Date: 2026-08-08
+      *> Last Updated: 2026-08-08
+      *> Purpose: Deletes crssr_YYYYMMDD.log files older than a
+      *>          configurable number of days, so the daily log files
+      *>          logger.cbl creates don't accumulate forever. Called
+      *>          once from cobol-rss-reader at startup. Retention is
+      *>          controlled by the "log_retain_days" config key,
+      *>          following the same get-config-with-default pattern
+      *>          as rss-parser's "maxitems" retention policy.
+      *> Tectonics:
+      *>     ./build.sh
+      *>*****************************************************************
+       identification division.
+       program-id. log-rotator.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function get-config
+           function pipe-open
+           function pipe-close
+           function resolve-data-path.
+
+       input-output section.
+
+           file-control.
+               select optional fd-log-rotate-temp-file
+               assign to dynamic ws-log-rotate-temp-file-name
+               organization is line sequential
+               status is ws-log-rotate-temp-file-status.
+
+       data division.
+       file section.
+           FD  fd-log-rotate-temp-file.
+           01  ws-log-rotate-temp-record      pic x(256).
+
+       working-storage section.
+
+       01  ws-pipe-record.
+           05  ws-pipe-pointer                usage pointer.
+           05  ws-pipe-return                 usage binary-long.
+
+       01  ws-log-rotate-temp-file-status     pic 99.
+
+       77  ws-log-rotate-temp-file-name       pic x(256) value spaces.
+       77  ws-log-glob-path                   pic x(256) value spaces.
+       77  ws-list-disk-files-cmd             pic x(300) value spaces.
+       77  ws-remove-cmd                      pic x(300) value spaces.
+
+       78  ws-retain-config-key               value "log_retain_days".
+       78  ws-retain-default                  value 30.
+       77  ws-retain-config-val                pic x(32).
+       77  ws-retain-days                     pic 9(6) value zero.
+
+       01  ws-disk-before                     pic x(256) value spaces.
+       01  ws-disk-after                      pic x(256) value spaces.
+       01  ws-parsed-date-text                pic x(08) value spaces.
+       01  ws-parsed-file-ext                 pic x(10) value spaces.
+       01  ws-parsed-date8                    pic 9(8) value zero.
+
+       01  ws-today-date8                     pic 9(8) value zero.
+       01  ws-today-days                      pic 9(9) value zero.
+       01  ws-log-file-days                   pic 9(9) value zero.
+       01  ws-log-file-age                    pic s9(9) value zero.
+
+       01  ws-removed-count                   pic 9(5) value zero.
+
+       linkage section.
+
+       01  l-rotate-status                    pic 9 value zero.
+           88  l-return-status-removed        value 1.
+           88  l-return-status-none-removed   value 2.
+
+       procedure division using l-rotate-status.
+
+       main-procedure.
+
+           move function get-config(ws-retain-config-key)
+               to ws-retain-config-val
+
+           if ws-retain-config-val = "NOT-SET" or
+           ws-retain-config-val = spaces then
+               move ws-retain-default to ws-retain-days
+           else
+               move function numval(ws-retain-config-val)
+                   to ws-retain-days
+           end-if
+
+           move function resolve-data-path("crssr_*.log")
+               to ws-log-glob-path
+           move function resolve-data-path("log_rotate_files.tmp")
+               to ws-log-rotate-temp-file-name
+
+           move function current-date(1:8) to ws-today-date8
+           compute ws-today-days =
+               function integer-of-date(ws-today-date8)
+
+           move function concatenate(
+               "ls ", function trim(ws-log-glob-path), " > ",
+               function trim(ws-log-rotate-temp-file-name),
+               " 2>/dev/null")
+               to ws-list-disk-files-cmd
+
+           move pipe-open(ws-list-disk-files-cmd, "w") to ws-pipe-record
+           move pipe-close(ws-pipe-record) to ws-pipe-return
+
+           open input fd-log-rotate-temp-file
+
+           if ws-log-rotate-temp-file-status = zero then
+               perform until ws-log-rotate-temp-file-status not = zero
+
+                   read fd-log-rotate-temp-file
+                       at end
+                           move 10 to ws-log-rotate-temp-file-status
+                       not at end
+                           perform remove-log-file-if-expired
+                   end-read
+
+               end-perform
+
+               close fd-log-rotate-temp-file
+               delete file fd-log-rotate-temp-file
+           end-if
+
+           call "logger" using function concatenate(
+               "Log rotation: removed ", ws-removed-count,
+               " log file(s) older than ",
+               function trim(ws-retain-days), " day(s).")
+           end-call
+
+           if ws-removed-count > 0 then
+               set l-return-status-removed to true
+           else
+               set l-return-status-none-removed to true
+           end-if
+
+           goback.
+
+
+       remove-log-file-if-expired.
+
+           move spaces to ws-disk-before ws-disk-after
+           move spaces to ws-parsed-date-text ws-parsed-file-ext
+
+           unstring ws-log-rotate-temp-record delimited by "crssr_"
+               into ws-disk-before ws-disk-after
+           end-unstring
+
+           unstring function trim(ws-disk-after) delimited by "."
+               into ws-parsed-date-text ws-parsed-file-ext
+           end-unstring
+
+           if ws-parsed-date-text not numeric then
+               exit paragraph
+           end-if
+
+           move ws-parsed-date-text to ws-parsed-date8
+
+           compute ws-log-file-days =
+               function integer-of-date(ws-parsed-date8)
+
+           compute ws-log-file-age = ws-today-days - ws-log-file-days
+
+           if ws-log-file-age > ws-retain-days then
+               move function concatenate(
+                   "rm -f ", function trim(ws-log-rotate-temp-record))
+                   to ws-remove-cmd
+
+               move pipe-open(ws-remove-cmd, "w") to ws-pipe-record
+               move pipe-close(ws-pipe-record) to ws-pipe-return
+
+               add 1 to ws-removed-count
+
+               call "logger" using function concatenate(
+                   "Log rotation: removed expired log file: ",
+                   function trim(ws-log-rotate-temp-record))
+               end-call
+           end-if
+
+           exit paragraph.
+
+       end program log-rotator.
